@@ -17,7 +17,8 @@
            
            *> Connection is valid - save it
            PERFORM SAVE-CONNECTION-TO-FILE
-           
+           ADD 1 TO WS-RPT-CONN-SENT
+
            *> Display confirmation
            MOVE SPACES TO WS-OUTLINE
            STRING
