@@ -53,6 +53,65 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-MSGS-STAT.
 
+           *> Learn a New Skill completion tracking
+           SELECT OPTIONAL SKILLS-PROGRESS-FILE
+               ASSIGN TO "skillprogress.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SKPROG-STAT.
+
+           *> CSV export utility (ops/reporting use only)
+           SELECT OPTIONAL CSV-PROFILES-FILE
+               ASSIGN TO "profiles.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-PROF-STAT.
+
+           SELECT OPTIONAL CSV-CONN-FILE
+               ASSIGN TO "connections.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-CONN-STAT.
+
+           SELECT OPTIONAL CSV-JOBS-FILE
+               ASSIGN TO "jobs.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-JOBS-STAT.
+
+           *> Daily operations summary, written once per run by CLOSE-FILES
+           SELECT OPTIONAL RPT-FILE
+               ASSIGN TO "daily-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STAT.
+
+           *> Batch-driver restart checkpoint
+           SELECT OPTIONAL CKPT-FILE
+               ASSIGN TO "batch-checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STAT.
+
+           *> Saved/bookmarked job listings
+           SELECT OPTIONAL SAVEDJOBS-FILE
+               ASSIGN TO "savedjobs.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAVEDJOBS-STAT.
+
+           *> Profile view tracking
+           SELECT OPTIONAL PROFILEVIEWS-FILE
+               ASSIGN TO "profileviews.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PV-STAT.
+
+           *> Printable resume export
+           SELECT OPTIONAL RESUME-FILE
+               ASSIGN TO "resume.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESUME-STAT.
+
+           *> Persisted high-water mark for job posting IDs, so a
+           *> deleted or expired posting's ID is never reissued
+           SELECT OPTIONAL JOBID-FILE
+               ASSIGN TO "jobid.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBID-STAT.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -66,10 +125,10 @@
        01 ACCT-REC PIC X(256).
 
        FD PROFILES-FILE.
-       01 PROFILE-REC PIC X(1024).
-       
+       01 PROFILE-REC PIC X(2200).
+
        FD TEMP-PROFILES-FILE.
-       01 TEMP-PROFILE-REC PIC X(1024).
+       01 TEMP-PROFILE-REC PIC X(2200).
 
        FD CONN-FILE.
        01 CONN-REC PIC X(256).
@@ -86,6 +145,36 @@
        FD MSGS-FILE.
        01 MSGS-REC PIC X(512).
 
+       FD SKILLS-PROGRESS-FILE.
+       01 SKPROG-REC PIC X(80).
+
+       FD CSV-PROFILES-FILE.
+       01 CSV-PROFILES-REC PIC X(2048).
+
+       FD CSV-CONN-FILE.
+       01 CSV-CONN-REC PIC X(256).
+
+       FD RPT-FILE.
+       01 RPT-REC PIC X(256).
+
+       FD CKPT-FILE.
+       01 CKPT-REC PIC X(20).
+
+       FD SAVEDJOBS-FILE.
+       01 SAVEDJOBS-REC PIC X(256).
+
+       FD PROFILEVIEWS-FILE.
+       01 PROFILEVIEWS-REC PIC X(256).
+
+       FD RESUME-FILE.
+       01 RESUME-REC PIC X(256).
+
+       FD JOBID-FILE.
+       01 JOBID-REC PIC X(20).
+
+       FD CSV-JOBS-FILE.
+       01 CSV-JOBS-REC PIC X(1024).
+
        WORKING-STORAGE SECTION.
 
        01 WS-IN-STAT PIC XX.
@@ -105,14 +194,123 @@
        *> WEEK 8: Messages file status
        01 WS-MSGS-STAT PIC XX.
 
+       *> Learn a New Skill completion tracking
+       01 WS-SKPROG-STAT PIC XX.
+       01 WS-SKPROG-LINE PIC X(80).
+       01 WS-SKPROG-EOF PIC X VALUE "N".
+          88 SKPROG-EOF-YES VALUE "Y".
+          88 SKPROG-EOF-NO VALUE "N".
+       01 WS-SKPROG-PARSE-USER  PIC X(20).
+       01 WS-SKPROG-PARSE-NUM   PIC 9.
+       01 WS-SKPROG-DONE.
+          05 WS-SKPROG-DONE-FLAG OCCURS 5 TIMES PIC X VALUE "N".
+       01 WS-SKPROG-I PIC 9 VALUE 0.
+
+       *> CSV export utility
+       01 WS-CSV-PROF-STAT      PIC XX.
+       01 WS-CSV-CONN-STAT      PIC XX.
+       01 WS-CSV-JOBS-STAT      PIC XX.
+       01 WS-CSV-LINE           PIC X(2048) VALUE SPACES.
+       01 WS-CSV-FIELD-IN       PIC X(512) VALUE SPACES.
+       01 WS-CSV-FIELD-OUT      PIC X(520) VALUE SPACES.
+       01 WS-CSV-IN-POS         PIC 999 VALUE 0.
+       01 WS-CSV-OUT-POS        PIC 999 VALUE 0.
+       01 WS-CSV-IN-LEN         PIC 999 VALUE 0.
+       01 WS-CSV-EOF            PIC X VALUE "N".
+          88 CSV-EOF-YES        VALUE "Y".
+          88 CSV-EOF-NO         VALUE "N".
+
+       *> Daily operations summary - tallied as actions succeed
+       *> during the run, written out by CLOSE-FILES.
+       01 WS-RPT-STAT                 PIC XX.
+       01 WS-RPT-ACCOUNTS-CREATED     PIC 999 VALUE 0.
+       01 WS-RPT-CONN-SENT            PIC 999 VALUE 0.
+       01 WS-RPT-CONN-ACCEPTED        PIC 999 VALUE 0.
+       01 WS-RPT-JOBS-POSTED          PIC 999 VALUE 0.
+       01 WS-RPT-APPS-SUBMITTED       PIC 999 VALUE 0.
+       01 WS-RPT-MSGS-SENT            PIC 999 VALUE 0.
+       01 WS-RPT-COUNT-DISP           PIC ZZ9.
+
+       *> Batch-driver restart checkpoint - persists how many
+       *> InCollege-Input.txt lines have already been consumed so a
+       *> re-run of the same input file can skip past them.
+       01 WS-CKPT-STAT                PIC XX.
+       01 WS-CKPT-LINE-NUM            PIC 9(07) VALUE 0.
+       01 WS-CKPT-LINE-EDIT           PIC X(20).
+       01 WS-CKPT-SKIP-I              PIC 9(07) VALUE 0.
+
+       *> Saved/bookmarked job listings
+       01 WS-SAVEDJOBS-STAT           PIC XX.
+       01 WS-SAVEDJOB-LINE            PIC X(256) VALUE SPACES.
+       01 WS-SAVEDJOB-MAX             PIC 999 VALUE 500.
+       01 WS-SAVEDJOB-ARRAY.
+           05 WS-SAVEDJOB-ARRAY-LINE OCCURS 500 TIMES PIC X(256).
+       01 WS-SAVEDJOB-TOTAL           PIC 999 VALUE 0.
+       01 WS-SAVEDJOB-IDX             PIC 999 VALUE 0.
+       01 WS-SAVEDJOB-PARSE-USER      PIC X(20).
+       01 WS-SAVEDJOB-PARSE-ID-X      PIC X(05).
+       01 WS-SAVEDJOB-PARSE-ID        PIC 9(05) VALUE 0.
+       01 WS-SAVEDJOB-ALREADY-FLAG    PIC X VALUE "N".
+           88 SAVEDJOB-ALREADY-YES    VALUE "Y".
+           88 SAVEDJOB-ALREADY-NO     VALUE "N".
+       01 WS-SAVEDJOB-COUNT-DISP      PIC ZZ9.
+
+       *> Profile view tracking
+       01 WS-PV-STAT                  PIC XX.
+       01 WS-PV-LINE                  PIC X(256) VALUE SPACES.
+       01 WS-PV-MAX                   PIC 999 VALUE 500.
+       01 WS-PV-ARRAY.
+           05 WS-PV-ARRAY-LINE OCCURS 500 TIMES PIC X(256).
+       01 WS-PV-TOTAL                 PIC 999 VALUE 0.
+       01 WS-PV-IDX                   PIC 999 VALUE 0.
+       01 WS-PV-PARSE-VIEWER          PIC X(20).
+       01 WS-PV-PARSE-VIEWED          PIC X(20).
+       01 WS-PV-PARSE-TS              PIC X(20).
+       01 WS-PV-COUNT                 PIC 999 VALUE 0.
+       *> FUNCTION CURRENT-DATE returns 21 chars: YYYYMMDDHHMMSSCC+HHMM
+       01 WS-PV-TIMESTAMP-RAW         PIC X(21).
+       01 FILLER REDEFINES WS-PV-TIMESTAMP-RAW.
+           05 WS-PV-TS-YEAR           PIC X(4).
+           05 WS-PV-TS-MONTH          PIC X(2).
+           05 WS-PV-TS-DAY            PIC X(2).
+           05 WS-PV-TS-HOUR           PIC X(2).
+           05 WS-PV-TS-MIN            PIC X(2).
+           05 WS-PV-TS-SEC            PIC X(2).
+           05 FILLER                  PIC X(7).
+       01 WS-PV-TIMESTAMP             PIC X(20) VALUE SPACES.
+
+       *> Printable resume export
+       01 WS-RESUME-STAT              PIC XX.
+       01 WS-RESUME-LINE              PIC X(256).
+
+       *> Persisted job-ID high-water mark
+       01 WS-JOBID-STAT               PIC XX.
+       01 WS-JOBID-EDIT               PIC X(20).
+       01 WS-JOBID-SAVED              PIC 9(05) VALUE 0.
+
        01 WS-APP-PARSE-USER    PIC X(20).
        01 WS-APP-PARSE-TITLE   PIC X(40).
        01 WS-APP-PARSE-EMP     PIC X(40).
        01 WS-APP-PARSE-LOC     PIC X(40).
-       01 WS-APP-PARSE-JOBNUM  PIC 99.
+       01 WS-APP-PARSE-JOBNUM  PIC 9(05).
+       01 WS-APP-PARSE-STATUS  PIC X(10).
        01 WS-APPS-COUNT-NUM    PIC 99 VALUE 0.
        01 WS-APPS-COUNT        PIC Z9.
 
+       01 WS-APPS-MAX          PIC 999 VALUE 500.
+       01 WS-APPS-ARRAY-TOTAL  PIC 999 VALUE 0.
+       01 WS-APPS-ARRAY-IDX    PIC 999 VALUE 0.
+       01 WS-APPS-ARRAY.
+          05 WS-APPS-ARRAY-LINE OCCURS 500 TIMES PIC X(256).
+       01 WS-APPS-MINE-COUNT   PIC 999 VALUE 0.
+       01 WS-APPS-MANAGE-EXIT  PIC X VALUE "N".
+          88 APPS-MANAGE-EXIT-YES VALUE "Y".
+          88 APPS-MANAGE-EXIT-NO  VALUE "N".
+       01 WS-APPS-TARGET-USER  PIC X(20).
+       01 WS-APPS-TARGET-STATUS PIC X(10).
+       01 WS-RECON-ORPHAN-COUNT PIC 999 VALUE 0.
+       01 WS-RECON-COUNT-DISP   PIC ZZ9.
+
        01 WS-INLINE PIC X(256).
        01 WS-OUTLINE PIC X(256).
        01 WS-PREV-PROMPT PIC X(256).
@@ -133,11 +331,21 @@
        01 WS-TRIMMED PIC X(64).
 
        01 WS-ACCOUNTS.
-          05 WS-ACCOUNT OCCURS 5 TIMES.
-             10 WS-USERNAME PIC X(20).
-             10 WS-PASSWORD PIC X(12).
-
-       01 WS-ACCOUNT-COUNT PIC 9 VALUE 0.
+          05 WS-ACCOUNT OCCURS 500 TIMES.
+             10 WS-USERNAME    PIC X(20).
+             10 WS-PASSWORD    PIC X(12).
+             10 WS-FAIL-COUNT  PIC 9(02) VALUE 0.
+             10 WS-LOCKED      PIC X(01) VALUE "N".
+                88 ACCOUNT-LOCKED     VALUE "Y".
+                88 ACCOUNT-NOT-LOCKED VALUE "N".
+             10 WS-ACCOUNT-TYPE PIC X(01) VALUE "S".
+                88 ACCOUNT-IS-STUDENT   VALUE "S".
+                88 ACCOUNT-IS-RECRUITER VALUE "R".
+
+       01 WS-ACCOUNT-COUNT PIC 999 VALUE 0.
+       01 WS-ACCOUNT-MAX   PIC 999 VALUE 500.
+       01 WS-ACCT-IDX      PIC 999 VALUE 0.
+       01 WS-MAX-LOGIN-ATTEMPTS PIC 9 VALUE 5.
 
        01 WS-CURRENT-USERNAME       PIC X(20).
        01 WS-CURRENT-PASSWORD       PIC X(12).
@@ -162,9 +370,12 @@
        01 WS-ACCT-LINE              PIC X(256).
        01 WS-TMP-USER               PIC X(20).
        01 WS-TMP-PASS               PIC X(12).
-       01 WS-I                      PIC 9 VALUE 0.
+       01 WS-TMP-FAILCOUNT          PIC X(02).
+       01 WS-TMP-LOCKED             PIC X(01).
+       01 WS-TMP-ACCTTYPE           PIC X(01).
+       01 WS-I                      PIC 999 VALUE 0.
 
-       01 WS-PROFILE-LINE PIC X(1024).
+       01 WS-PROFILE-LINE PIC X(2200).
        01 WS-TEMP-PROFILE-LINE PIC X(512).
        
        01 WS-PARSED-PROFILE.
@@ -176,17 +387,21 @@
           05 WS-PARSED-GRAD-YEAR   PIC X(4).
           05 WS-PARSED-ABOUT       PIC X(200).
           05 WS-PARSED-WORK.
-             10 WS-PARSED-WORK-ENTRY OCCURS 3 TIMES.
+             10 WS-PARSED-WORK-ENTRY OCCURS 5 TIMES.
                 15 WS-PARSED-WORK-TITLE     PIC X(40).
                 15 WS-PARSED-WORK-EMPLOYER  PIC X(40).
                 15 WS-PARSED-WORK-DATES     PIC X(40).
                 15 WS-PARSED-WORK-DESC      PIC X(100).
           05 WS-PARSED-EDU.
-             10 WS-PARSED-EDU-ENTRY OCCURS 3 TIMES.
+             10 WS-PARSED-EDU-ENTRY OCCURS 5 TIMES.
                 15 WS-PARSED-EDU-DEGREE  PIC X(40).
                 15 WS-PARSED-EDU-SCHOOL  PIC X(40).
                 15 WS-PARSED-EDU-YEAR    PIC X(20).
-       
+          05 WS-PARSED-SKILLS.
+             10 WS-PARSED-SKILL-ENTRY OCCURS 5 TIMES.
+                15 WS-PARSED-SKILL-NAME     PIC X(30).
+                15 WS-PARSED-SKILL-ENDORSE  PIC X(03).
+
        01 WS-PROFILE-FOUND PIC X VALUE "N".
           88 PROFILE-EXISTS VALUE "Y".
           88 PROFILE-NOT-FOUND VALUE "N".
@@ -212,6 +427,10 @@
           88 SEARCH-EOF-YES VALUE "Y".
           88 SEARCH-EOF-NO VALUE "N".
 
+       01 WS-SEARCH-KEYWORD PIC X(40).
+       01 WS-MATCH-TALLY PIC 99 VALUE 0.
+       01 WS-KEYWORD-MATCH-COUNT PIC 999 VALUE 0.
+
        01 WS-CONN-LINE PIC X(256).
        01 WS-CONN-SENDER-PARSE PIC X(20).
        01 WS-CONN-RECIP-PARSE PIC X(20).
@@ -232,25 +451,90 @@
           05 WS-P-GRAD-YEAR   PIC X(4)   VALUE SPACES.
           05 WS-P-ABOUT       PIC X(200) VALUE SPACES.
           05 WS-P-EDU.
-             10 WS-EDU OCCURS 3 TIMES.
+             10 WS-EDU OCCURS 5 TIMES.
                 15 WS-EDU-DEGREE  PIC X(40) VALUE SPACES.
                 15 WS-EDU-SCHOOL  PIC X(40) VALUE SPACES.
                 15 WS-EDU-YEAR    PIC X(20) VALUE SPACES.
           05 WS-P-WORK.
-             10 WS-WORK OCCURS 3 TIMES.
+             10 WS-WORK OCCURS 5 TIMES.
                 15 WS-WORK-TITLE     PIC X(40) VALUE SPACES.
                 15 WS-WORK-EMPLOYER  PIC X(40) VALUE SPACES.
                 15 WS-WORK-DATES     PIC X(40) VALUE SPACES.
                 15 WS-WORK-DESC      PIC X(100) VALUE SPACES.
-
-       01 WS-CONN-TOTAL PIC 99 VALUE 0.
-       01 WS-CONN-IDX PIC 99 VALUE 0.
+          05 WS-P-SKILLS.
+             10 WS-SKILL OCCURS 5 TIMES.
+                15 WS-SKILL-NAME     PIC X(30) VALUE SPACES.
+                15 WS-SKILL-ENDORSE  PIC X(03) VALUE SPACES.
+
+       *> Snapshot of a skill list captured before CORE-PROFILE-ROUTINE
+       *> wipes WS-P-SKILLS for re-entry, so re-typing an unchanged
+       *> skill name carries its endorsement count forward instead of
+       *> resetting it to zero.
+       01 WS-OLD-SKILLS.
+          05 WS-OLD-SKILL OCCURS 5 TIMES.
+             10 WS-OLD-SKILL-NAME     PIC X(30) VALUE SPACES.
+             10 WS-OLD-SKILL-ENDORSE  PIC X(03) VALUE SPACES.
+       01 WS-OLD-J PIC 999 VALUE 0.
+
+       *> Snapshot of another user's full profile, used by ENDORSE-SKILL
+       *> to carry the bumped endorsement count through the same
+       *> scan-and-rewrite of profiles.dat that SAVE-PROFILE uses for
+       *> the current user's own profile.
+       01 WS-ENDORSE-TARGET.
+          05 WS-ET-USERNAME    PIC X(20).
+          05 WS-ET-FNAME       PIC X(20).
+          05 WS-ET-LNAME       PIC X(20).
+          05 WS-ET-UNIVERSITY  PIC X(40).
+          05 WS-ET-MAJOR       PIC X(40).
+          05 WS-ET-GRAD-YEAR   PIC X(4).
+          05 WS-ET-ABOUT       PIC X(200).
+          05 WS-ET-WORK.
+             10 WS-ET-WORK-ENTRY OCCURS 5 TIMES.
+                15 WS-ET-WORK-TITLE     PIC X(40).
+                15 WS-ET-WORK-EMPLOYER  PIC X(40).
+                15 WS-ET-WORK-DATES     PIC X(40).
+                15 WS-ET-WORK-DESC      PIC X(100).
+          05 WS-ET-EDU.
+             10 WS-ET-EDU-ENTRY OCCURS 5 TIMES.
+                15 WS-ET-EDU-DEGREE  PIC X(40).
+                15 WS-ET-EDU-SCHOOL  PIC X(40).
+                15 WS-ET-EDU-YEAR    PIC X(20).
+          05 WS-ET-SKILLS.
+             10 WS-ET-SKILL-ENTRY OCCURS 5 TIMES.
+                15 WS-ET-SKILL-NAME     PIC X(30).
+                15 WS-ET-SKILL-ENDORSE  PIC X(03).
+       01 WS-ENDORSE-SEL         PIC 999 VALUE 0.
+       01 WS-ENDORSE-COUNT-NUM   PIC 999 VALUE 0.
+
+       01 WS-CONN-MAX PIC 999 VALUE 500.
+       01 WS-CONN-TOTAL PIC 999 VALUE 0.
+       01 WS-CONN-IDX PIC 999 VALUE 0.
        01 WS-CONN-ARRAY.
-          05 WS-CONN-ITEM OCCURS 25 TIMES.
+          05 WS-CONN-ITEM OCCURS 500 TIMES.
              10 WS-CA-SENDER PIC X(20).
              10 WS-CA-RECIP  PIC X(20).
              10 WS-CA-STATUS PIC X(20).
 
+       *> Maps a displayed list position back to its WS-CONN-ARRAY
+       *> subscript, used by VIEW-SENT-REQUESTS and
+       *> WITHDRAW-SENT-REQUEST to let the user pick a row by number.
+       01 WS-CONN-SENT-COUNT PIC 999 VALUE 0.
+       01 WS-CONN-SENT-MAP.
+          05 WS-CONN-SENT-IDX PIC 999 OCCURS 500 TIMES.
+       01 WS-CONN-SELECT PIC 999 VALUE 0.
+
+       *> Mutual-connection count, computed fresh for each person
+       *> shown in VIEW-MY-NETWORK by COUNT-MUTUAL-CONNECTIONS.
+       01 WS-CONN-IDX2 PIC 999 VALUE 0.
+       01 WS-CONN-IDX3 PIC 999 VALUE 0.
+       01 WS-MUTUAL-CANDIDATE PIC X(20).
+       01 WS-MUTUAL-COUNT PIC 999 VALUE 0.
+       01 WS-MUTUAL-COUNT-DISP PIC ZZ9.
+
+       01 WS-CONN-MENU-EXIT PIC X VALUE "N".
+          88 CONN-MENU-EXIT-YES VALUE "Y".
+          88 CONN-MENU-EXIT-NO VALUE "N".
+
        01 WS-NETWORK-DISPLAY-USER PIC X(20).
        01 WS-NET-FNAME PIC X(20).
        01 WS-NET-LNAME PIC X(20).
@@ -271,7 +555,13 @@
        01 WS-JOB-DESC  PIC X(200) VALUE SPACES.
        01 WS-JOB-EMPLOYER  PIC X(40) VALUE SPACES.
        01 WS-JOB-LOCATION  PIC X(40) VALUE SPACES.
-       01 WS-JOB-SALARY    PIC X(40) VALUE SPACES.
+       01 WS-JOB-SALARY-MIN PIC 9(06) VALUE 0.
+       01 WS-JOB-SALARY-MAX PIC 9(06) VALUE 0.
+       01 WS-JOB-FILTER-MIN PIC 9(06) VALUE 0.
+       01 WS-JOB-POST-DATE   PIC 9(08) VALUE 0.
+       01 WS-JOB-EXPIRE-DATE PIC 9(08) VALUE 0.
+       01 WS-JOB-EXPIRE-DAYS PIC 9(03) VALUE 30.
+       01 WS-JOB-TODAY-DATE  PIC 9(08) VALUE 0.
        01 WS-JOB-LINE PIC X(512) VALUE SPACES.
 
        01 WS-JOBS-EOF PIC X VALUE "N".
@@ -281,14 +571,43 @@
        01 WS-JOB-CNT            PIC 999 VALUE 0.
        01 WS-JOB-ID             PIC 999 VALUE 0.
        01 WS-JOB-SELECT         PIC 9(5) VALUE 0.
+       01 WS-NEXT-JOB-ID        PIC 9(5) VALUE 0.
+
+       01 WS-JOB-FOUND-FLAG PIC X VALUE "N".
+          88 JOB-FOUND     VALUE "Y".
+          88 JOB-NOT-FOUND VALUE "N".
+
+       *> "Recommended for You" keyword match against title/description
+       01 WS-REC-KEYWORD        PIC X(40).
+       01 WS-REC-MATCH-TALLY    PIC 999 VALUE 0.
+       01 WS-REC-COUNT          PIC 999 VALUE 0.
 
        01 WS-JOB-PARSE-LINE     PIC X(512).
+       01 WS-JOB-PARSE-ID-X     PIC X(05).
+       01 WS-JOB-PARSE-ID       PIC 9(05) VALUE 0.
        01 WS-JOB-PARSE-POSTER   PIC X(20).
        01 WS-JOB-PARSE-TITLE    PIC X(40).
        01 WS-JOB-PARSE-DESC     PIC X(200).
        01 WS-JOB-PARSE-EMP      PIC X(40).
        01 WS-JOB-PARSE-LOC      PIC X(40).
-       01 WS-JOB-PARSE-SAL      PIC X(40).
+       01 WS-JOB-PARSE-SAL-MIN-X PIC X(10).
+       01 WS-JOB-PARSE-SAL-MAX-X PIC X(10).
+       01 WS-JOB-PARSE-SAL-MIN  PIC 9(06) VALUE 0.
+       01 WS-JOB-PARSE-SAL-MAX  PIC 9(06) VALUE 0.
+       01 WS-JOB-PARSE-POST-X   PIC X(10).
+       01 WS-JOB-PARSE-EXP-X    PIC X(10).
+       01 WS-JOB-PARSE-POST-DATE PIC 9(08) VALUE 0.
+       01 WS-JOB-PARSE-EXP-DATE  PIC 9(08) VALUE 0.
+
+       01 WS-JOB-MAX            PIC 999 VALUE 500.
+       01 WS-JOB-ARRAY-TOTAL    PIC 999 VALUE 0.
+       01 WS-JOB-ARRAY-IDX      PIC 999 VALUE 0.
+       01 WS-JOB-ARRAY.
+          05 WS-JOB-ARRAY-LINE OCCURS 500 TIMES PIC X(512).
+       01 WS-JOB-MINE-COUNT     PIC 999 VALUE 0.
+       01 WS-JOB-MANAGE-EXIT    PIC X VALUE "N".
+          88 JOB-MANAGE-EXIT-YES VALUE "Y".
+          88 JOB-MANAGE-EXIT-NO  VALUE "N".
 
       *>*********************************************
       *> MESSAGING VARIABLES (WEEK 8)               *
@@ -333,6 +652,60 @@
        01 WS-MSG-PARSE-RECIP    PIC X(20).
        01 WS-MSG-PARSE-TS       PIC X(20).
        01 WS-MSG-PARSE-BODY     PIC X(200).
+       01 WS-MSG-PARSE-STATUS   PIC X(6).
+
+       *> Read/unread flag stamped on new messages
+       01 WS-MSG-STATUS         PIC X(6) VALUE "UNREAD".
+
+       *> Message array, loaded from messages.dat so threads
+       *> can be listed and individual records rewritten
+       *> (read flags, deletes) the same way REWRITE-JOBS-FILE
+       *> rewrites WS-JOB-ARRAY back to jobs.dat.
+       01 WS-MSG-MAX             PIC 999 VALUE 500.
+       01 WS-MSG-ARRAY-TOTAL     PIC 999 VALUE 0.
+       01 WS-MSG-ARRAY-IDX       PIC 999 VALUE 0.
+       01 WS-MSG-ARRAY.
+          05 WS-MSG-ARRAY-LINE OCCURS 500 TIMES PIC X(512).
+
+       *> One entry per distinct conversation partner
+       01 WS-MSG-THREAD-COUNT    PIC 999 VALUE 0.
+       01 WS-MSG-THREAD-IDX      PIC 999 VALUE 0.
+       01 WS-MSG-THREAD-TABLE.
+          05 WS-MSG-THREAD-ENTRY OCCURS 500 TIMES.
+             10 WS-MSG-THREAD-PARTNER PIC X(20).
+             10 WS-MSG-THREAD-TOTAL   PIC 999.
+             10 WS-MSG-THREAD-UNREAD  PIC 999.
+
+       01 WS-MSG-THREAD-SELECT   PIC 999 VALUE 0.
+       01 WS-MSG-THREAD-FLAG     PIC X VALUE "N".
+          88 MSG-THREAD-FOUND     VALUE "Y".
+          88 MSG-THREAD-NOT-FOUND VALUE "N".
+
+       *> Maps a displayed message number in a thread back to
+       *> its position in WS-MSG-ARRAY, so a delete choice can
+       *> blank the right record.
+       01 WS-MSG-DISP-MAP.
+          05 WS-MSG-DISP-MAP-IDX OCCURS 500 TIMES PIC 999.
+       01 WS-MSG-DISP-COUNT      PIC 999 VALUE 0.
+       01 WS-MSG-DISP-NUM-DISP   PIC ZZ9.
+       01 WS-MSG-DELETE-SELECT   PIC 999 VALUE 0.
+
+       01 WS-MSG-THREAD-MENU-EXIT PIC X VALUE "N".
+          88 MSG-THREAD-MENU-EXIT-YES VALUE "Y".
+          88 MSG-THREAD-MENU-EXIT-NO  VALUE "N".
+
+       *> Unread count for the current user, used by the login
+       *> banner as well as the thread listing.
+       01 WS-MSG-UNREAD-TOTAL    PIC 999 VALUE 0.
+
+       *> Pending-request count for the login banner
+       01 WS-PENDING-REQ-COUNT   PIC 999 VALUE 0.
+
+       *> People-You-May-Know suggestion count/flag
+       01 WS-SUGGEST-COUNT       PIC 999 VALUE 0.
+       01 WS-SUGGEST-LINK-FLAG   PIC X VALUE "N".
+          88 SUGGEST-ALREADY-LINKED VALUE "Y".
+          88 SUGGEST-NOT-LINKED     VALUE "N".
 
        *> Local exit flag for MESSAGES-MENU only.
        *> Using a separate flag prevents "Back" from
@@ -375,6 +748,13 @@
                STOP RUN
            END-IF
 
+           *> Resume a prior, interrupted run of this same input file by
+           *> skipping the lines it already consumed before checkpointing.
+           PERFORM LOAD-CHECKPOINT
+           IF WS-CKPT-LINE-NUM > 0
+               PERFORM SKIP-TO-CHECKPOINT
+           END-IF
+
            OPEN OUTPUT OUT-FILE
            IF WS-OUT-STAT NOT = "00"
                DISPLAY "Cannot create InCollege-Output.txt. Status="
@@ -425,6 +805,7 @@
                CLOSE JOBS-FILE
            ELSE
                IF WS-JOBS-STAT = "05" OR WS-JOBS-STAT = "35"
+                   CLOSE JOBS-FILE
                    OPEN OUTPUT JOBS-FILE
                    IF WS-JOBS-STAT = "00" OR WS-JOBS-STAT = "05"
                        CLOSE JOBS-FILE
@@ -443,6 +824,7 @@
                CLOSE APPS-FILE
            ELSE
                IF WS-APPS-STAT = "05" OR WS-APPS-STAT = "35"
+                   CLOSE APPS-FILE
                    OPEN OUTPUT APPS-FILE
                    IF WS-APPS-STAT = "00" OR WS-APPS-STAT = "05"
                        CLOSE APPS-FILE
@@ -469,6 +851,8 @@
            END-IF.
 
        CLOSE-FILES.
+           PERFORM WRITE-DAILY-REPORT
+           PERFORM CLEAR-CHECKPOINT
            CLOSE IN-FILE
            CLOSE OUT-FILE
            CLOSE ACCT-FILE
@@ -479,6 +863,81 @@
            CLOSE APPS-FILE
            CLOSE MSGS-FILE.
 
+      *>---------------------------------------------
+      *> WRITE-DAILY-REPORT
+      *> Purpose: Write the run's operations tally to
+      *>          daily-report.txt - accounts created,
+      *>          connection requests sent/accepted,
+      *>          job postings added, applications
+      *>          submitted and messages sent.
+      *>---------------------------------------------
+       WRITE-DAILY-REPORT.
+           OPEN OUTPUT RPT-FILE
+           IF WS-RPT-STAT NOT = "00" AND WS-RPT-STAT NOT = "05"
+               DISPLAY "ERROR: Cannot write daily-report.txt. Status="
+                   WS-RPT-STAT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "--- InCollege Daily Operations Report ---" TO RPT-REC
+           WRITE RPT-REC
+
+           MOVE WS-RPT-ACCOUNTS-CREATED TO WS-RPT-COUNT-DISP
+           MOVE SPACES TO RPT-REC
+           STRING
+               "Accounts created: " DELIMITED BY SIZE
+               WS-RPT-COUNT-DISP DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-RPT-CONN-SENT TO WS-RPT-COUNT-DISP
+           MOVE SPACES TO RPT-REC
+           STRING
+               "Connection requests sent: " DELIMITED BY SIZE
+               WS-RPT-COUNT-DISP DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-RPT-CONN-ACCEPTED TO WS-RPT-COUNT-DISP
+           MOVE SPACES TO RPT-REC
+           STRING
+               "Connection requests accepted: " DELIMITED BY SIZE
+               WS-RPT-COUNT-DISP DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-RPT-JOBS-POSTED TO WS-RPT-COUNT-DISP
+           MOVE SPACES TO RPT-REC
+           STRING
+               "Job postings added: " DELIMITED BY SIZE
+               WS-RPT-COUNT-DISP DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-RPT-APPS-SUBMITTED TO WS-RPT-COUNT-DISP
+           MOVE SPACES TO RPT-REC
+           STRING
+               "Applications submitted: " DELIMITED BY SIZE
+               WS-RPT-COUNT-DISP DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           MOVE WS-RPT-MSGS-SENT TO WS-RPT-COUNT-DISP
+           MOVE SPACES TO RPT-REC
+           STRING
+               "Messages sent: " DELIMITED BY SIZE
+               WS-RPT-COUNT-DISP DELIMITED BY SIZE
+               INTO RPT-REC
+           END-STRING
+           WRITE RPT-REC
+
+           CLOSE RPT-FILE.
+
        GET-NEXT-INPUT.
            READ IN-FILE
                AT END
@@ -486,8 +945,71 @@
                    MOVE SPACES TO WS-INLINE
                NOT AT END
                    MOVE IN-REC TO WS-INLINE
+                   ADD 1 TO WS-CKPT-LINE-NUM
            END-READ.
 
+      *>---------------------------------------------
+      *> SAVE-CHECKPOINT
+      *> Purpose: Persist how many input lines have
+      *>          been consumed so far, so a restart
+      *>          of the same InCollege-Input.txt can
+      *>          skip straight past them.
+      *>---------------------------------------------
+       SAVE-CHECKPOINT.
+           MOVE WS-CKPT-LINE-NUM TO WS-CKPT-LINE-EDIT
+           OPEN OUTPUT CKPT-FILE
+           IF WS-CKPT-STAT = "00" OR WS-CKPT-STAT = "05"
+               WRITE CKPT-REC FROM WS-CKPT-LINE-EDIT
+               CLOSE CKPT-FILE
+           END-IF.
+
+      *>---------------------------------------------
+      *> LOAD-CHECKPOINT
+      *> Purpose: Read any checkpoint left by a prior,
+      *>          interrupted run of this same input
+      *>          file into WS-CKPT-LINE-NUM.
+      *>---------------------------------------------
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-CKPT-LINE-NUM
+           OPEN INPUT CKPT-FILE
+           IF WS-CKPT-STAT = "00"
+               READ CKPT-FILE INTO WS-CKPT-LINE-EDIT
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(WS-CKPT-LINE-EDIT)
+                           TO WS-CKPT-LINE-NUM
+               END-READ
+           END-IF
+           IF WS-CKPT-STAT = "00" OR WS-CKPT-STAT = "05"
+               CLOSE CKPT-FILE
+           END-IF.
+
+      *>---------------------------------------------
+      *> SKIP-TO-CHECKPOINT
+      *> Purpose: Re-read and discard the lines already
+      *>          processed by a prior run so MAIN picks
+      *>          up right after where it was interrupted.
+      *>---------------------------------------------
+       SKIP-TO-CHECKPOINT.
+           PERFORM VARYING WS-CKPT-SKIP-I FROM 1 BY 1
+               UNTIL WS-CKPT-SKIP-I > WS-CKPT-LINE-NUM OR EOF-YES
+               READ IN-FILE
+                   AT END
+                       SET EOF-YES TO TRUE
+                   NOT AT END
+                       CONTINUE
+               END-READ
+           END-PERFORM.
+
+      *>---------------------------------------------
+      *> CLEAR-CHECKPOINT
+      *> Purpose: Remove the checkpoint file once a run
+      *>          has reached CLOSE-FILES normally, so
+      *>          the next run starts at line 1 again.
+      *>---------------------------------------------
+       CLEAR-CHECKPOINT.
+           CALL "SYSTEM" USING "rm -f batch-checkpoint.dat"
+           END-CALL.
+
        ECHO-INPUT.
            MOVE SPACES TO WS-OUTLINE
            STRING
@@ -528,6 +1050,14 @@
            END-IF.
 
        TOP-LEVEL-MENU.
+           *> This is the only point reached with no half-finished,
+           *> multi-line prompt in progress - every login session
+           *> started from here runs to completion (back to "Go
+           *> Back"/Logout) before control returns to this loop.
+           *> Checkpointing here, instead of on every raw line read,
+           *> guarantees a restart always resumes at a safe prompt
+           *> boundary instead of mid-flow.
+           PERFORM SAVE-CHECKPOINT
            MOVE "Welcome to InCollege!" TO WS-OUTLINE
            PERFORM PRINT-LINE
            MOVE SPACES TO WS-OUTLINE
@@ -538,6 +1068,10 @@
            PERFORM PRINT-LINE
            MOVE "2. Create New Account" TO WS-OUTLINE
            PERFORM PRINT-LINE
+           MOVE "3. Export Data to CSV (operations use)" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "4. Reconcile Applications (operations use)" TO WS-OUTLINE
+           PERFORM PRINT-LINE
            MOVE "Enter your choice:" TO WS-OUTLINE
            PERFORM PRINT-INLINE
 
@@ -560,6 +1094,10 @@
                  OR WS-TRIMMED = "create"
                    PERFORM CREATE-NEW-ACCOUNT
                WHEN WS-TRIMMED = "3"
+                   PERFORM EXPORT-DATA-TO-CSV
+               WHEN WS-TRIMMED = "4"
+                   PERFORM RECONCILE-APPLICATIONS
+               WHEN WS-TRIMMED = "5"
                  OR WS-TRIMMED = "Logout"
                  OR WS-TRIMMED = "logout"
                    SET EXIT-YES TO TRUE
@@ -568,6 +1106,226 @@
                    PERFORM PRINT-LINE
            END-EVALUATE.
 
+      *>---------------------------------------------
+      *> EXPORT-DATA-TO-CSV
+      *> Purpose: Write profiles.dat, connections.dat and
+      *>          jobs.dat out as comma-quoted CSV files,
+      *>          for operations to pull into a spreadsheet
+      *>          without hand-splitting pipe fields.
+      *> Called:  From TOP-LEVEL-MENU option 3.
+      *>---------------------------------------------
+       EXPORT-DATA-TO-CSV.
+           PERFORM EXPORT-PROFILES-CSV
+           PERFORM EXPORT-CONNECTIONS-CSV
+           PERFORM EXPORT-JOBS-CSV
+           MOVE "Export complete: profiles.csv, connections.csv, jobs.csv"
+               TO WS-OUTLINE
+           PERFORM PRINT-LINE.
+
+      *>---------------------------------------------
+      *> EXPORT-PROFILES-CSV
+      *> Purpose: Read profiles.dat with the existing
+      *>          PARSE-PROFILE-LINE logic and write a
+      *>          header plus one CSV row per profile.
+      *>---------------------------------------------
+       EXPORT-PROFILES-CSV.
+           OPEN INPUT PROFILES-FILE
+           IF PROFILES-STATUS NOT = "00"
+               CLOSE PROFILES-FILE
+               EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT CSV-PROFILES-FILE
+           MOVE
+             "Username,First Name,Last Name,University,Major,Grad Year,About"
+               TO WS-CSV-LINE
+           WRITE CSV-PROFILES-REC FROM WS-CSV-LINE
+
+           SET CSV-EOF-NO TO TRUE
+           PERFORM UNTIL CSV-EOF-YES
+               READ PROFILES-FILE INTO WS-PROFILE-LINE
+                   AT END
+                       SET CSV-EOF-YES TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-PROFILE-LINE
+                       PERFORM BUILD-PROFILE-CSV-ROW
+                       WRITE CSV-PROFILES-REC FROM WS-CSV-LINE
+               END-READ
+           END-PERFORM
+           CLOSE PROFILES-FILE
+           CLOSE CSV-PROFILES-FILE
+           SET CSV-EOF-NO TO TRUE.
+
+       BUILD-PROFILE-CSV-ROW.
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE WS-PARSED-USERNAME TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           MOVE WS-CSV-FIELD-OUT TO WS-CSV-LINE
+           MOVE WS-PARSED-FNAME TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-PARSED-LNAME TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-PARSED-UNIVERSITY TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-PARSED-MAJOR TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-PARSED-GRAD-YEAR TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-PARSED-ABOUT TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD.
+
+      *>---------------------------------------------
+      *> EXPORT-CONNECTIONS-CSV
+      *> Purpose: Read connections.dat with the existing
+      *>          PARSE-CONNECTION-LINE logic and write a
+      *>          header plus one CSV row per connection.
+      *>---------------------------------------------
+       EXPORT-CONNECTIONS-CSV.
+           OPEN INPUT CONN-FILE
+           IF WS-CONN-STAT NOT = "00"
+               CLOSE CONN-FILE
+               EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT CSV-CONN-FILE
+           MOVE "Sender,Recipient,Status" TO WS-CSV-LINE
+           WRITE CSV-CONN-REC FROM WS-CSV-LINE
+
+           SET CSV-EOF-NO TO TRUE
+           PERFORM UNTIL CSV-EOF-YES
+               READ CONN-FILE INTO WS-CONN-LINE
+                   AT END
+                       SET CSV-EOF-YES TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-CONNECTION-LINE
+                       MOVE WS-CONN-SENDER-PARSE TO WS-CSV-FIELD-IN
+                       PERFORM CSV-QUOTE-FIELD
+                       MOVE WS-CSV-FIELD-OUT TO WS-CSV-LINE
+                       MOVE WS-CONN-RECIP-PARSE TO WS-CSV-FIELD-IN
+                       PERFORM CSV-QUOTE-FIELD
+                       PERFORM CSV-APPEND-FIELD
+                       MOVE WS-CONN-STATUS-PARSE TO WS-CSV-FIELD-IN
+                       PERFORM CSV-QUOTE-FIELD
+                       PERFORM CSV-APPEND-FIELD
+                       WRITE CSV-CONN-REC FROM WS-CSV-LINE
+               END-READ
+           END-PERFORM
+           CLOSE CONN-FILE
+           CLOSE CSV-CONN-FILE
+           SET CSV-EOF-NO TO TRUE.
+
+      *>---------------------------------------------
+      *> EXPORT-JOBS-CSV
+      *> Purpose: Read jobs.dat with the existing
+      *>          PARSE-JOB-LINE-FOR-SUMMARY logic and
+      *>          write a header plus one CSV row per
+      *>          posting.
+      *>---------------------------------------------
+       EXPORT-JOBS-CSV.
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-STAT NOT = "00"
+               CLOSE JOBS-FILE
+               EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT CSV-JOBS-FILE
+           MOVE
+             "Job ID,Poster,Title,Description,Employer,Location,Salary Min,Salary Max,Post Date,Expire Date"
+               TO WS-CSV-LINE
+           WRITE CSV-JOBS-REC FROM WS-CSV-LINE
+
+           SET CSV-EOF-NO TO TRUE
+           PERFORM UNTIL CSV-EOF-YES
+               READ JOBS-FILE INTO WS-JOB-LINE
+                   AT END
+                       SET CSV-EOF-YES TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-JOB-LINE) NOT = SPACES
+                           PERFORM PARSE-JOB-LINE-FOR-SUMMARY
+                           PERFORM BUILD-JOB-CSV-ROW
+                           WRITE CSV-JOBS-REC FROM WS-CSV-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOBS-FILE
+           CLOSE CSV-JOBS-FILE
+           SET CSV-EOF-NO TO TRUE.
+
+       BUILD-JOB-CSV-ROW.
+           MOVE SPACES TO WS-CSV-LINE
+           MOVE WS-JOB-PARSE-ID TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           MOVE WS-CSV-FIELD-OUT TO WS-CSV-LINE
+           MOVE WS-JOB-PARSE-POSTER TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-JOB-PARSE-TITLE TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-JOB-PARSE-DESC TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-JOB-PARSE-EMP TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-JOB-PARSE-LOC TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-JOB-PARSE-SAL-MIN TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-JOB-PARSE-SAL-MAX TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-JOB-PARSE-POST-DATE TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD
+           MOVE WS-JOB-PARSE-EXP-DATE TO WS-CSV-FIELD-IN
+           PERFORM CSV-QUOTE-FIELD
+           PERFORM CSV-APPEND-FIELD.
+
+      *>---------------------------------------------
+      *> CSV-APPEND-FIELD
+      *> Purpose: Append a comma and WS-CSV-FIELD-OUT
+      *>          (already quoted by CSV-QUOTE-FIELD) to
+      *>          the end of WS-CSV-LINE.
+      *>---------------------------------------------
+       CSV-APPEND-FIELD.
+           STRING
+               FUNCTION TRIM(WS-CSV-LINE) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CSV-FIELD-OUT) DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING.
+
+      *>---------------------------------------------
+      *> CSV-QUOTE-FIELD
+      *> Purpose: Wrap WS-CSV-FIELD-IN in double quotes,
+      *>          doubling any embedded quote character,
+      *>          into WS-CSV-FIELD-OUT.
+      *>---------------------------------------------
+       CSV-QUOTE-FIELD.
+           MOVE SPACES TO WS-CSV-FIELD-OUT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-CSV-FIELD-IN))
+               TO WS-CSV-IN-LEN
+           MOVE 1 TO WS-CSV-OUT-POS
+           MOVE '"' TO WS-CSV-FIELD-OUT(WS-CSV-OUT-POS:1)
+           ADD 1 TO WS-CSV-OUT-POS
+           PERFORM VARYING WS-CSV-IN-POS FROM 1 BY 1
+               UNTIL WS-CSV-IN-POS > WS-CSV-IN-LEN
+               IF WS-CSV-FIELD-IN(WS-CSV-IN-POS:1) = '"'
+                   MOVE '"' TO WS-CSV-FIELD-OUT(WS-CSV-OUT-POS:1)
+                   ADD 1 TO WS-CSV-OUT-POS
+               END-IF
+               MOVE WS-CSV-FIELD-IN(WS-CSV-IN-POS:1)
+                   TO WS-CSV-FIELD-OUT(WS-CSV-OUT-POS:1)
+               ADD 1 TO WS-CSV-OUT-POS
+           END-PERFORM
+           MOVE '"' TO WS-CSV-FIELD-OUT(WS-CSV-OUT-POS:1).
+
        LOAD-ACCOUNTS-FROM-FILE.
            MOVE 0 TO WS-ACCOUNT-COUNT
            MOVE SPACES TO WS-ACCOUNTS
@@ -590,21 +1348,41 @@
            SET ACCT-EOF-NO TO TRUE.
 
        PARSE-ACCOUNT-LINE.
-           IF WS-ACCOUNT-COUNT >= 5
+           IF WS-ACCOUNT-COUNT >= WS-ACCOUNT-MAX
                EXIT PARAGRAPH
            END-IF
            MOVE SPACES TO WS-TMP-USER
            MOVE SPACES TO WS-TMP-PASS
+           MOVE SPACES TO WS-TMP-FAILCOUNT
+           MOVE SPACES TO WS-TMP-LOCKED
+           MOVE SPACES TO WS-TMP-ACCTTYPE
            UNSTRING WS-ACCT-LINE
                DELIMITED BY "|"
                INTO WS-TMP-USER WS-TMP-PASS
+                    WS-TMP-FAILCOUNT WS-TMP-LOCKED WS-TMP-ACCTTYPE
            END-UNSTRING
            IF FUNCTION TRIM(WS-TMP-USER) = SPACES
                EXIT PARAGRAPH
            END-IF
            ADD 1 TO WS-ACCOUNT-COUNT
            MOVE FUNCTION TRIM(WS-TMP-USER) TO WS-USERNAME(WS-ACCOUNT-COUNT)
-           MOVE FUNCTION TRIM(WS-TMP-PASS) TO WS-PASSWORD(WS-ACCOUNT-COUNT).
+           MOVE FUNCTION TRIM(WS-TMP-PASS) TO WS-PASSWORD(WS-ACCOUNT-COUNT)
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-TMP-FAILCOUNT)) = 0
+               MOVE FUNCTION NUMVAL(WS-TMP-FAILCOUNT)
+                   TO WS-FAIL-COUNT(WS-ACCOUNT-COUNT)
+           ELSE
+               MOVE 0 TO WS-FAIL-COUNT(WS-ACCOUNT-COUNT)
+           END-IF
+           IF FUNCTION TRIM(WS-TMP-LOCKED) = "Y"
+               MOVE "Y" TO WS-LOCKED(WS-ACCOUNT-COUNT)
+           ELSE
+               MOVE "N" TO WS-LOCKED(WS-ACCOUNT-COUNT)
+           END-IF
+           IF FUNCTION TRIM(WS-TMP-ACCTTYPE) = "R"
+               MOVE "R" TO WS-ACCOUNT-TYPE(WS-ACCOUNT-COUNT)
+           ELSE
+               MOVE "S" TO WS-ACCOUNT-TYPE(WS-ACCOUNT-COUNT)
+           END-IF.
 
        SAVE-ACCOUNTS-TO-FILE.
            CLOSE ACCT-FILE
@@ -621,6 +1399,12 @@
                    FUNCTION TRIM(WS-USERNAME(WS-I)) DELIMITED BY SIZE
                    "|" DELIMITED BY SIZE
                    FUNCTION TRIM(WS-PASSWORD(WS-I)) DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-FAIL-COUNT(WS-I) DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-LOCKED(WS-I) DELIMITED BY SIZE
+                   "|" DELIMITED BY SIZE
+                   WS-ACCOUNT-TYPE(WS-I) DELIMITED BY SIZE
                    INTO WS-ACCT-LINE
                END-STRING
                WRITE ACCT-REC FROM WS-ACCT-LINE
@@ -629,7 +1413,7 @@
            OPEN INPUT ACCT-FILE.
 
        CREATE-NEW-ACCOUNT.
-           IF WS-ACCOUNT-COUNT >= 5
+           IF WS-ACCOUNT-COUNT >= WS-ACCOUNT-MAX
                MOVE "All permitted accounts have been created, please come back later"
                    TO WS-OUTLINE
                PERFORM PRINT-LINE
@@ -660,10 +1444,30 @@
            IF PASSWORD-INVALID
                EXIT PARAGRAPH
            END-IF
+           MOVE "Are you signing up as a Student or a Recruiter? (S/R):"
+               TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
            ADD 1 TO WS-ACCOUNT-COUNT
            MOVE WS-CURRENT-USERNAME TO WS-USERNAME(WS-ACCOUNT-COUNT)
            MOVE WS-CURRENT-PASSWORD TO WS-PASSWORD(WS-ACCOUNT-COUNT)
+           MOVE 0 TO WS-FAIL-COUNT(WS-ACCOUNT-COUNT)
+           MOVE "N" TO WS-LOCKED(WS-ACCOUNT-COUNT)
+           EVALUATE WS-TRIMMED
+               WHEN "R"
+               WHEN "r"
+               WHEN "Recruiter"
+               WHEN "recruiter"
+                   MOVE "R" TO WS-ACCOUNT-TYPE(WS-ACCOUNT-COUNT)
+               WHEN OTHER
+                   MOVE "S" TO WS-ACCOUNT-TYPE(WS-ACCOUNT-COUNT)
+           END-EVALUATE
            PERFORM SAVE-ACCOUNTS-TO-FILE
+           ADD 1 TO WS-RPT-ACCOUNTS-CREATED
            MOVE "Account created successfully!" TO WS-OUTLINE
            PERFORM PRINT-LINE.
 
@@ -754,25 +1558,105 @@
                    PERFORM PRINT-LINE
                    PERFORM AFTER-LOGIN
                ELSE
-                   MOVE "Incorrect username/password, please try again"
-                       TO WS-OUTLINE
-                   PERFORM PRINT-LINE
+                   IF WS-ACCT-IDX > 0 AND ACCOUNT-LOCKED(WS-ACCT-IDX)
+                       MOVE "This account is locked due to too many failed login attempts."
+                           TO WS-OUTLINE
+                       PERFORM PRINT-LINE
+                   ELSE
+                       MOVE "Incorrect username/password, please try again"
+                           TO WS-OUTLINE
+                       PERFORM PRINT-LINE
+                   END-IF
                END-IF
            END-PERFORM
            SET USERNAME-NOT-FOUND TO TRUE.
-           
+
        CHECK-CREDENTIALS.
            SET USERNAME-NOT-FOUND TO TRUE
+           MOVE 0 TO WS-ACCT-IDX
            PERFORM VARYING WS-I FROM 1 BY 1
-               UNTIL WS-I > WS-ACCOUNT-COUNT OR USERNAME-FOUND
+               UNTIL WS-I > WS-ACCOUNT-COUNT
                IF FUNCTION TRIM(WS-USERNAME(WS-I)) =
                   FUNCTION TRIM(WS-CURRENT-USERNAME)
-                  AND
-                  FUNCTION TRIM(WS-PASSWORD(WS-I)) =
-                  FUNCTION TRIM(WS-CURRENT-PASSWORD)
-                   SET USERNAME-FOUND TO TRUE
+                   MOVE WS-I TO WS-ACCT-IDX
+                   EXIT PERFORM
                END-IF
-           END-PERFORM.
+           END-PERFORM
+
+           IF WS-ACCT-IDX = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           IF ACCOUNT-LOCKED(WS-ACCT-IDX)
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(WS-PASSWORD(WS-ACCT-IDX)) =
+              FUNCTION TRIM(WS-CURRENT-PASSWORD)
+               SET USERNAME-FOUND TO TRUE
+               IF WS-FAIL-COUNT(WS-ACCT-IDX) NOT = 0
+                   MOVE 0 TO WS-FAIL-COUNT(WS-ACCT-IDX)
+                   PERFORM SAVE-ACCOUNTS-TO-FILE
+               END-IF
+           ELSE
+               ADD 1 TO WS-FAIL-COUNT(WS-ACCT-IDX)
+               IF WS-FAIL-COUNT(WS-ACCT-IDX) >= WS-MAX-LOGIN-ATTEMPTS
+                   SET ACCOUNT-LOCKED(WS-ACCT-IDX) TO TRUE
+               END-IF
+               PERFORM SAVE-ACCOUNTS-TO-FILE
+           END-IF.
+
+       CHANGE-MY-PASSWORD.
+           MOVE "--- Change My Password ---" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Enter your current password:" TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+
+           MOVE 0 TO WS-ACCT-IDX
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-ACCOUNT-COUNT
+               IF FUNCTION TRIM(WS-USERNAME(WS-I)) =
+                  FUNCTION TRIM(WS-CURRENT-USERNAME)
+                   MOVE WS-I TO WS-ACCT-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-ACCT-IDX = 0
+               MOVE "Unable to locate your account record." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION TRIM(WS-PASSWORD(WS-ACCT-IDX)) NOT =
+              FUNCTION TRIM(WS-TRIMMED)
+               MOVE "Current password is incorrect." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Enter your new password:" TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-INLINE) TO WS-INPUT-PASSWORD
+           PERFORM VALIDATE-PASSWORD
+           IF PASSWORD-INVALID
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-CURRENT-PASSWORD TO WS-PASSWORD(WS-ACCT-IDX)
+           PERFORM SAVE-ACCOUNTS-TO-FILE
+
+           MOVE "Your password has been updated." TO WS-OUTLINE
+           PERFORM PRINT-LINE.
 
        CORE-PROFILE-ROUTINE.
            MOVE SPACES TO WS-P-FNAME
@@ -782,7 +1666,7 @@
            MOVE SPACES TO WS-P-GRAD-YEAR
            MOVE SPACES TO WS-P-ABOUT
            MOVE 1 TO WS-I
-           PERFORM UNTIL WS-I > 3
+           PERFORM UNTIL WS-I > 5
                MOVE SPACES TO WS-WORK-TITLE(WS-I)
                MOVE SPACES TO WS-WORK-EMPLOYER(WS-I)
                MOVE SPACES TO WS-WORK-DATES(WS-I)
@@ -790,12 +1674,20 @@
                ADD 1 TO WS-I
            END-PERFORM
            MOVE 1 TO WS-I
-           PERFORM UNTIL WS-I > 3
+           PERFORM UNTIL WS-I > 5
                MOVE SPACES TO WS-EDU-DEGREE(WS-I)
                MOVE SPACES TO WS-EDU-SCHOOL(WS-I)
                MOVE SPACES TO WS-EDU-YEAR(WS-I)
                ADD 1 TO WS-I
            END-PERFORM
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > 5
+               MOVE WS-SKILL-NAME(WS-I) TO WS-OLD-SKILL-NAME(WS-I)
+               MOVE WS-SKILL-ENDORSE(WS-I) TO WS-OLD-SKILL-ENDORSE(WS-I)
+               MOVE SPACES TO WS-SKILL-NAME(WS-I)
+               MOVE "000" TO WS-SKILL-ENDORSE(WS-I)
+               ADD 1 TO WS-I
+           END-PERFORM
            MOVE "--- Create/Edit Profile ---" TO WS-OUTLINE
            PERFORM PRINT-LINE
            MOVE "Enter First Name: " TO WS-OUTLINE
@@ -854,8 +1746,8 @@
            END-IF
            MOVE FUNCTION TRIM(WS-INLINE) TO WS-P-ABOUT
            MOVE 1 TO WS-I
-           PERFORM UNTIL WS-I > 3
-              MOVE "Experience (optional, max 3 entries. Enter 'DONE' to finish):"
+           PERFORM UNTIL WS-I > 5
+              MOVE "Experience (optional, max 5 entries. Enter 'DONE' to finish):"
                   TO WS-OUTLINE
               PERFORM PRINT-INLINE
               DISPLAY SPACE
@@ -903,8 +1795,8 @@
               ADD 1 TO WS-I
            END-PERFORM.
            MOVE 1 TO WS-I
-           PERFORM UNTIL WS-I > 3
-              MOVE "Add Education (optional, max 3 entries. Enter 'DONE' to finish):"
+           PERFORM UNTIL WS-I > 5
+              MOVE "Add Education (optional, max 5 entries. Enter 'DONE' to finish):"
                   TO WS-OUTLINE
               PERFORM PRINT-INLINE
               DISPLAY SPACE
@@ -941,6 +1833,40 @@
               MOVE FUNCTION TRIM(WS-INLINE)(1:20) TO WS-EDU-YEAR(WS-I)
               ADD 1 TO WS-I
            END-PERFORM.
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > 5
+              MOVE "Skills (optional, max 5 entries. Enter 'DONE' to finish):"
+                  TO WS-OUTLINE
+              PERFORM PRINT-INLINE
+              DISPLAY SPACE
+              MOVE SPACES TO WS-OUTLINE
+              STRING "Skill #" DELIMITED BY SIZE
+                     WS-I DELIMITED BY SIZE
+                     " - Name: " DELIMITED BY SIZE
+                     INTO WS-OUTLINE
+              END-STRING
+              PERFORM PRINT-INLINE
+              PERFORM REQUIRE-INPUT
+              MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+              IF FUNCTION UPPER-CASE(WS-TRIMMED) = "DONE"
+                 EXIT PERFORM
+              END-IF
+              MOVE FUNCTION TRIM(WS-INLINE)(1:30) TO WS-SKILL-NAME(WS-I)
+              MOVE "000" TO WS-SKILL-ENDORSE(WS-I)
+              MOVE 1 TO WS-OLD-J
+              PERFORM UNTIL WS-OLD-J > 5
+                  IF WS-OLD-SKILL-NAME(WS-OLD-J) NOT = SPACES
+                      AND FUNCTION UPPER-CASE(FUNCTION TRIM(
+                          WS-OLD-SKILL-NAME(WS-OLD-J))) =
+                          FUNCTION UPPER-CASE(FUNCTION TRIM(
+                          WS-SKILL-NAME(WS-I)))
+                      MOVE WS-OLD-SKILL-ENDORSE(WS-OLD-J)
+                          TO WS-SKILL-ENDORSE(WS-I)
+                  END-IF
+                  ADD 1 TO WS-OLD-J
+              END-PERFORM
+              ADD 1 TO WS-I
+           END-PERFORM.
            PERFORM SAVE-PROFILE
            MOVE "Profile saved successfully!" TO WS-OUTLINE
            PERFORM PRINT-LINE.
@@ -954,33 +1880,167 @@
                   INTO WS-OUTLINE
            END-STRING
            PERFORM PRINT-LINE
+
+           PERFORM COUNT-MY-PENDING-REQUESTS
+           PERFORM COUNT-MY-UNREAD-MESSAGES
+           MOVE SPACES TO WS-OUTLINE
+           STRING
+               "You have " DELIMITED BY SIZE
+               WS-PENDING-REQ-COUNT DELIMITED BY SIZE
+               " pending connection request(s) and " DELIMITED BY SIZE
+               WS-MSG-UNREAD-TOTAL DELIMITED BY SIZE
+               " unread message(s)." DELIMITED BY SIZE
+               INTO WS-OUTLINE
+           END-STRING
+           PERFORM PRINT-LINE
+
+           PERFORM PEOPLE-YOU-MAY-KNOW
+
            PERFORM AFTER-LOGIN-MENU UNTIL EXIT-YES OR EOF-YES.
            PERFORM CLEAR-PROFILE-DATA
            IF EXIT-YES AND NOT EOF-YES
                SET EXIT-NO TO TRUE
            END-IF.
 
-       AFTER-LOGIN-MENU.
-           MOVE "1. Create/Edit My Profile" TO WS-OUTLINE
-           PERFORM PRINT-LINE
-           MOVE "2. View My Profile" TO WS-OUTLINE
-           PERFORM PRINT-LINE
-           MOVE "3. Search for User" TO WS-OUTLINE
-           PERFORM PRINT-LINE
-           MOVE "4. View My Pending Connection Requests" TO WS-OUTLINE
-           PERFORM PRINT-LINE
-           MOVE "5. Learn a New Skill" TO WS-OUTLINE
-           PERFORM PRINT-LINE
-           MOVE "6. View My Network" TO WS-OUTLINE
-           PERFORM PRINT-LINE
-           MOVE "7. Go Back" TO WS-OUTLINE
-           PERFORM PRINT-LINE
-           MOVE "8. Job Search/Internship" TO WS-OUTLINE
-           PERFORM PRINT-LINE
-           MOVE "9. Messages" TO WS-OUTLINE
-           PERFORM PRINT-LINE
-           MOVE "Enter your choice:" TO WS-OUTLINE
-           PERFORM PRINT-INLINE
+      *>---------------------------------------------
+      *> PEOPLE-YOU-MAY-KNOW
+      *> Purpose: Suggest other users sharing the
+      *>          current user's major or university who
+      *>          aren't already connected (or pending)
+      *>          with them.
+      *> Called:  From AFTER-LOGIN, right after the
+      *>          profile loads.
+      *>---------------------------------------------
+       PEOPLE-YOU-MAY-KNOW.
+           IF FUNCTION TRIM(WS-P-MAJOR) = SPACES
+           AND FUNCTION TRIM(WS-P-UNIVERSITY) = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM LOAD-CONN-ARRAY
+           MOVE 0 TO WS-SUGGEST-COUNT
+           SET SEARCH-EOF-NO TO TRUE
+           OPEN INPUT PROFILES-FILE
+           IF PROFILES-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL SEARCH-EOF-YES
+               READ PROFILES-FILE INTO WS-PROFILE-LINE
+                   AT END
+                       SET SEARCH-EOF-YES TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-PROFILE-LINE
+                       IF FUNCTION UPPER-CASE(
+                          FUNCTION TRIM(WS-PARSED-USERNAME)) NOT =
+                          FUNCTION UPPER-CASE(
+                          FUNCTION TRIM(WS-CURRENT-USERNAME))
+                       AND ((FUNCTION TRIM(WS-P-MAJOR) NOT = SPACES
+                             AND FUNCTION UPPER-CASE(
+                                 FUNCTION TRIM(WS-PARSED-MAJOR)) =
+                                 FUNCTION UPPER-CASE(
+                                 FUNCTION TRIM(WS-P-MAJOR)))
+                        OR  (FUNCTION TRIM(WS-P-UNIVERSITY) NOT = SPACES
+                             AND FUNCTION UPPER-CASE(
+                                 FUNCTION TRIM(WS-PARSED-UNIVERSITY)) =
+                                 FUNCTION UPPER-CASE(
+                                 FUNCTION TRIM(WS-P-UNIVERSITY))))
+                           PERFORM CHECK-ALREADY-CONNECTED-OR-PENDING
+                           IF SUGGEST-NOT-LINKED
+                               ADD 1 TO WS-SUGGEST-COUNT
+                               IF WS-SUGGEST-COUNT = 1
+                                   MOVE "--- People You May Know ---"
+                                       TO WS-OUTLINE
+                                   PERFORM PRINT-LINE
+                               END-IF
+                               MOVE SPACES TO WS-OUTLINE
+                               STRING
+                                   FUNCTION TRIM(WS-PARSED-FNAME)
+                                       DELIMITED BY SIZE
+                                   " " DELIMITED BY SIZE
+                                   FUNCTION TRIM(WS-PARSED-LNAME)
+                                       DELIMITED BY SIZE
+                                   " - " DELIMITED BY SIZE
+                                   FUNCTION TRIM(WS-PARSED-MAJOR)
+                                       DELIMITED BY SIZE
+                                   " - " DELIMITED BY SIZE
+                                   FUNCTION TRIM(WS-PARSED-UNIVERSITY)
+                                       DELIMITED BY SIZE
+                                   INTO WS-OUTLINE
+                               END-STRING
+                               PERFORM PRINT-LINE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE PROFILES-FILE
+           SET SEARCH-EOF-NO TO TRUE
+           IF WS-SUGGEST-COUNT > 0
+               MOVE "----------------------------" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+           END-IF.
+
+      *>---------------------------------------------
+      *> CHECK-ALREADY-CONNECTED-OR-PENDING
+      *> Purpose: True if the current user already has a
+      *>          PENDING or ACCEPTED connections.dat row
+      *>          (in either direction) with the profile
+      *>          just parsed by PARSE-PROFILE-LINE.
+      *>---------------------------------------------
+       CHECK-ALREADY-CONNECTED-OR-PENDING.
+           SET SUGGEST-NOT-LINKED TO TRUE
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONN-TOTAL OR SUGGEST-ALREADY-LINKED
+               IF (FUNCTION TRIM(WS-CA-STATUS(WS-CONN-IDX)) = "PENDING"
+                OR FUNCTION TRIM(WS-CA-STATUS(WS-CONN-IDX)) = "ACCEPTED")
+               AND ((FUNCTION UPPER-CASE(
+                         FUNCTION TRIM(WS-CA-SENDER(WS-CONN-IDX))) =
+                         FUNCTION UPPER-CASE(
+                         FUNCTION TRIM(WS-CURRENT-USERNAME))
+                     AND FUNCTION UPPER-CASE(
+                         FUNCTION TRIM(WS-CA-RECIP(WS-CONN-IDX))) =
+                         FUNCTION UPPER-CASE(
+                         FUNCTION TRIM(WS-PARSED-USERNAME)))
+                 OR (FUNCTION UPPER-CASE(
+                         FUNCTION TRIM(WS-CA-RECIP(WS-CONN-IDX))) =
+                         FUNCTION UPPER-CASE(
+                         FUNCTION TRIM(WS-CURRENT-USERNAME))
+                     AND FUNCTION UPPER-CASE(
+                         FUNCTION TRIM(WS-CA-SENDER(WS-CONN-IDX))) =
+                         FUNCTION UPPER-CASE(
+                         FUNCTION TRIM(WS-PARSED-USERNAME))))
+                   SET SUGGEST-ALREADY-LINKED TO TRUE
+               END-IF
+           END-PERFORM.
+
+       AFTER-LOGIN-MENU.
+           MOVE "1. Create/Edit My Profile" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "2. View My Profile" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "3. Search for User" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "4. Connection Requests" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "5. Learn a New Skill" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "6. View My Network" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "7. Go Back" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "8. Job Search/Internship" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "9. Messages" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "10. Change My Password" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "11. Who Viewed My Profile" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "12. Export My Resume" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Enter your choice:" TO WS-OUTLINE
+           PERFORM PRINT-INLINE
 
            PERFORM REQUIRE-INPUT
            IF EXIT-YES OR EOF-YES
@@ -996,7 +2056,7 @@
                WHEN "3"
                    PERFORM FIND-USER
                WHEN "4"
-                   PERFORM MANAGE-PENDING-REQUESTS
+                   PERFORM CONNECTION-REQUESTS-MENU
                WHEN "5"
                    PERFORM LEARN-A-SKILL
                WHEN "6"
@@ -1008,6 +2068,12 @@
                    PERFORM JOB-SEARCH-MENU
                WHEN "9"
                    PERFORM MESSAGES-MENU
+               WHEN "10"
+                   PERFORM CHANGE-MY-PASSWORD
+               WHEN "11"
+                   PERFORM VIEW-PROFILE-VIEWERS
+               WHEN "12"
+                   PERFORM EXPORT-MY-RESUME
                WHEN "Logout"
                WHEN "log out"
                WHEN "logout"
@@ -1021,21 +2087,27 @@
 
        LEARN-A-SKILL.
            SET LEARN-MENU-EXIT-NO TO TRUE
+           PERFORM LOAD-SKILL-PROGRESS
 
            PERFORM UNTIL LEARN-MENU-EXIT-YES OR EOF-YES
 
                MOVE "Learn a New Skill:" TO WS-OUTLINE
                PERFORM PRINT-INLINE
-               MOVE "Skill 1" TO WS-OUTLINE
-               PERFORM PRINT-LINE
-               MOVE "Skill 2" TO WS-OUTLINE
-               PERFORM PRINT-LINE
-               MOVE "Skill 3" TO WS-OUTLINE
-               PERFORM PRINT-LINE
-               MOVE "Skill 4" TO WS-OUTLINE
-               PERFORM PRINT-LINE
-               MOVE "Skill 5" TO WS-OUTLINE
-               PERFORM PRINT-LINE
+               MOVE "Skill 1 - Resume Writing Basics" TO WS-OUTLINE
+               MOVE 1 TO WS-SKPROG-I
+               PERFORM SHOW-SKILL-MENU-LINE
+               MOVE "Skill 2 - Acing the Interview" TO WS-OUTLINE
+               MOVE 2 TO WS-SKPROG-I
+               PERFORM SHOW-SKILL-MENU-LINE
+               MOVE "Skill 3 - Networking 101" TO WS-OUTLINE
+               MOVE 3 TO WS-SKPROG-I
+               PERFORM SHOW-SKILL-MENU-LINE
+               MOVE "Skill 4 - Time Management" TO WS-OUTLINE
+               MOVE 4 TO WS-SKPROG-I
+               PERFORM SHOW-SKILL-MENU-LINE
+               MOVE "Skill 5 - Public Speaking" TO WS-OUTLINE
+               MOVE 5 TO WS-SKPROG-I
+               PERFORM SHOW-SKILL-MENU-LINE
                MOVE "Go Back" TO WS-OUTLINE
                PERFORM PRINT-LINE
                MOVE "Enter your choice:" TO WS-OUTLINE
@@ -1055,18 +2127,166 @@
                    SET EXIT-YES TO TRUE
                    EXIT PERFORM
                END-IF
-               IF WS-TRIMMED = "Go Back" OR WS-TRIMMED = "6"
-                       OR WS-TRIMMED = "back"
-                   SET LEARN-MENU-EXIT-YES TO TRUE
-               ELSE
-                   MOVE "This skill is under construction." TO WS-OUTLINE
-                   PERFORM PRINT-LINE
-               END-IF
+               EVALUATE WS-TRIMMED
+                   WHEN "Go Back"
+                   WHEN "6"
+                   WHEN "back"
+                       SET LEARN-MENU-EXIT-YES TO TRUE
+                   WHEN "1"
+                       PERFORM SHOW-SKILL-1-LESSON
+                   WHEN "2"
+                       PERFORM SHOW-SKILL-2-LESSON
+                   WHEN "3"
+                       PERFORM SHOW-SKILL-3-LESSON
+                   WHEN "4"
+                       PERFORM SHOW-SKILL-4-LESSON
+                   WHEN "5"
+                       PERFORM SHOW-SKILL-5-LESSON
+                   WHEN OTHER
+                       MOVE "Invalid choice." TO WS-OUTLINE
+                       PERFORM PRINT-LINE
+               END-EVALUATE
 
            END-PERFORM.
 
+       SHOW-SKILL-MENU-LINE.
+           IF WS-SKPROG-DONE-FLAG(WS-SKPROG-I) = "Y"
+               STRING FUNCTION TRIM(WS-OUTLINE) DELIMITED BY SIZE
+                      " (completed)" DELIMITED BY SIZE
+                      INTO WS-OUTLINE
+               END-STRING
+           END-IF
+           PERFORM PRINT-LINE.
+
+       SHOW-SKILL-1-LESSON.
+           MOVE "--- Resume Writing Basics ---" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Lead each bullet with an action verb and a result:" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "  ""Increased club membership by 30% by..."" reads far" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "  better than ""Responsible for club membership.""" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Keep it to one page while you are a student, and list" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "your most relevant experience first." TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE 1 TO WS-SKPROG-I
+           PERFORM MARK-SKILL-COMPLETE.
+
+       SHOW-SKILL-2-LESSON.
+           MOVE "--- Acing the Interview ---" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Research the company beforehand and prepare two or" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "three questions to ask your interviewer." TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Use the STAR method (Situation, Task, Action, Result)" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "to answer behavioral questions with a clear story." TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE 2 TO WS-SKPROG-I
+           PERFORM MARK-SKILL-COMPLETE.
+
+       SHOW-SKILL-3-LESSON.
+           MOVE "--- Networking 101 ---" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Reach out to alumni from your university and major -" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "most people are glad to help a current student." TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Follow up after every conversation with a short note" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "thanking them for their time." TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE 3 TO WS-SKPROG-I
+           PERFORM MARK-SKILL-COMPLETE.
+
+       SHOW-SKILL-4-LESSON.
+           MOVE "--- Time Management ---" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Block your calendar for coursework the same way you" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "would for a class - treat it as a fixed appointment." TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Tackle the hardest task on your list first thing," TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "while your energy and focus are highest." TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE 4 TO WS-SKPROG-I
+           PERFORM MARK-SKILL-COMPLETE.
+
+       SHOW-SKILL-5-LESSON.
+           MOVE "--- Public Speaking ---" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Practice out loud, not just in your head - your ear" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "will catch awkward phrasing your eyes will miss." TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Pause instead of saying ""um"" - a silent pause reads" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "as confidence, not hesitation." TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE 5 TO WS-SKPROG-I
+           PERFORM MARK-SKILL-COMPLETE.
+
+       MARK-SKILL-COMPLETE.
+           IF WS-SKPROG-DONE-FLAG(WS-SKPROG-I) NOT = "Y"
+               MOVE "Y" TO WS-SKPROG-DONE-FLAG(WS-SKPROG-I)
+               PERFORM SAVE-SKILL-PROGRESS
+           END-IF.
+
+       LOAD-SKILL-PROGRESS.
+           MOVE "N" TO WS-SKPROG-DONE-FLAG(1)
+           MOVE "N" TO WS-SKPROG-DONE-FLAG(2)
+           MOVE "N" TO WS-SKPROG-DONE-FLAG(3)
+           MOVE "N" TO WS-SKPROG-DONE-FLAG(4)
+           MOVE "N" TO WS-SKPROG-DONE-FLAG(5)
+           OPEN INPUT SKILLS-PROGRESS-FILE
+           IF WS-SKPROG-STAT NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+           SET SKPROG-EOF-NO TO TRUE
+           PERFORM UNTIL SKPROG-EOF-YES
+               READ SKILLS-PROGRESS-FILE INTO WS-SKPROG-LINE
+                   AT END
+                       SET SKPROG-EOF-YES TO TRUE
+                   NOT AT END
+                       UNSTRING WS-SKPROG-LINE DELIMITED BY "|"
+                           INTO WS-SKPROG-PARSE-USER WS-SKPROG-PARSE-NUM
+                       END-UNSTRING
+                       IF WS-SKPROG-PARSE-USER = WS-CURRENT-USERNAME
+                           MOVE "Y" TO
+                               WS-SKPROG-DONE-FLAG(WS-SKPROG-PARSE-NUM)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SKILLS-PROGRESS-FILE.
+
+       SAVE-SKILL-PROGRESS.
+           OPEN EXTEND SKILLS-PROGRESS-FILE
+           IF WS-SKPROG-STAT = "41"
+               CLOSE SKILLS-PROGRESS-FILE
+               OPEN EXTEND SKILLS-PROGRESS-FILE
+           END-IF
+           IF WS-SKPROG-STAT NOT = "00" AND WS-SKPROG-STAT NOT = "05"
+               DISPLAY "ERROR: Cannot write to skillprogress.dat. Status="
+                   WS-SKPROG-STAT
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO WS-SKPROG-LINE
+           STRING
+               FUNCTION TRIM(WS-CURRENT-USERNAME) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-SKPROG-I DELIMITED BY SIZE
+               INTO WS-SKPROG-LINE
+           END-STRING
+           WRITE SKPROG-REC FROM WS-SKPROG-LINE
+           CLOSE SKILLS-PROGRESS-FILE.
+
        FIND-USER.
-           MOVE "Enter the full name of the person you are looking for:"
+           MOVE
+           "Enter the full name, major, or university of the person you are looking for:"
                TO WS-OUTLINE
            PERFORM PRINT-INLINE
            PERFORM REQUIRE-INPUT
@@ -1079,8 +2299,7 @@
            IF USER-SEARCH-FOUND
                PERFORM DISPLAY-FOUND-USER-PROFILE
            ELSE
-               MOVE "No one by that name could be found." TO WS-OUTLINE
-               PERFORM PRINT-LINE
+               PERFORM KEYWORD-SEARCH-PROFILES
            END-IF.
 
        PARSE-SEARCH-NAME.
@@ -1138,7 +2357,71 @@
                    END-IF
            END-READ.
 
+      *>---------------------------------------------
+      *> KEYWORD-SEARCH-PROFILES
+      *> Purpose: Fallback for FIND-USER when no exact
+      *>          full-name match is found - searches
+      *>          major and university for a partial,
+      *>          case-insensitive match and lists every
+      *>          profile that matches.
+      *>---------------------------------------------
+       KEYWORD-SEARCH-PROFILES.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SEARCH-INPUT))
+               TO WS-SEARCH-KEYWORD
+           MOVE 0 TO WS-KEYWORD-MATCH-COUNT
+           SET SEARCH-EOF-NO TO TRUE
+           OPEN INPUT PROFILES-FILE
+           IF PROFILES-STATUS = "00"
+               PERFORM READ-AND-MATCH-KEYWORD UNTIL SEARCH-EOF-YES
+               CLOSE PROFILES-FILE
+           END-IF
+           SET SEARCH-EOF-NO TO TRUE
+           IF WS-KEYWORD-MATCH-COUNT = 0
+               MOVE "No one by that name could be found." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+           END-IF.
+
+      *>---------------------------------------------
+      *> READ-AND-MATCH-KEYWORD
+      *>---------------------------------------------
+       READ-AND-MATCH-KEYWORD.
+           READ PROFILES-FILE INTO WS-PROFILE-LINE
+               AT END
+                   SET SEARCH-EOF-YES TO TRUE
+               NOT AT END
+                   PERFORM PARSE-PROFILE-LINE
+                   MOVE 0 TO WS-MATCH-TALLY
+                   INSPECT FUNCTION UPPER-CASE(WS-PARSED-MAJOR)
+                       TALLYING WS-MATCH-TALLY
+                       FOR ALL FUNCTION TRIM(WS-SEARCH-KEYWORD)
+                   IF WS-MATCH-TALLY = 0
+                       INSPECT FUNCTION UPPER-CASE(WS-PARSED-UNIVERSITY)
+                           TALLYING WS-MATCH-TALLY
+                           FOR ALL FUNCTION TRIM(WS-SEARCH-KEYWORD)
+                   END-IF
+                   IF WS-MATCH-TALLY > 0
+                       ADD 1 TO WS-KEYWORD-MATCH-COUNT
+                       MOVE SPACES TO WS-OUTLINE
+                       STRING
+                           FUNCTION TRIM(WS-PARSED-FNAME) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-PARSED-LNAME) DELIMITED BY SIZE
+                           " - " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-PARSED-MAJOR) DELIMITED BY SIZE
+                           " - " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-PARSED-UNIVERSITY)
+                               DELIMITED BY SIZE
+                           INTO WS-OUTLINE
+                       END-STRING
+                       PERFORM PRINT-LINE
+                   END-IF
+           END-READ.
+
        DISPLAY-FOUND-USER-PROFILE.
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PARSED-USERNAME)) NOT =
+              FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENT-USERNAME))
+               PERFORM RECORD-PROFILE-VIEW
+           END-IF
            MOVE "--- Found User Profile ---" TO WS-OUTLINE
            PERFORM PRINT-LINE
            MOVE SPACES TO WS-OUTLINE
@@ -1180,7 +2463,7 @@
            MOVE "Experience:" TO WS-OUTLINE
            PERFORM PRINT-LINE
            MOVE 1 TO WS-I
-           PERFORM UNTIL WS-I > 3
+           PERFORM UNTIL WS-I > 5
                IF WS-PARSED-WORK-TITLE(WS-I) NOT = SPACES
                    MOVE SPACES TO WS-OUTLINE
                    STRING " Title: " DELIMITED BY SIZE
@@ -1220,7 +2503,7 @@
            MOVE "Education:" TO WS-OUTLINE
            PERFORM PRINT-LINE
            MOVE 1 TO WS-I
-           PERFORM UNTIL WS-I > 3
+           PERFORM UNTIL WS-I > 5
                IF WS-PARSED-EDU-DEGREE(WS-I) NOT = SPACES
                    MOVE SPACES TO WS-OUTLINE
                    STRING " Degree: " DELIMITED BY SIZE
@@ -1249,15 +2532,302 @@
            END-IF
            MOVE SPACES TO WS-OUTLINE
            PERFORM PRINT-LINE
+           MOVE "Skills:" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > 5
+               IF WS-PARSED-SKILL-NAME(WS-I) NOT = SPACES
+                   MOVE SPACES TO WS-OUTLINE
+                   STRING " " DELIMITED BY SIZE
+                          WS-I DELIMITED BY SIZE
+                          ". " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-PARSED-SKILL-NAME(WS-I))
+                          DELIMITED BY SIZE
+                          " (" DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-PARSED-SKILL-ENDORSE(WS-I))
+                          DELIMITED BY SIZE
+                          " endorsements)" DELIMITED BY SIZE
+                          INTO WS-OUTLINE
+                   END-STRING
+                   PERFORM PRINT-LINE
+               END-IF
+               ADD 1 TO WS-I
+           END-PERFORM
+           IF WS-PARSED-SKILL-NAME(1) = SPACES
+               MOVE " None" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+           END-IF
+           MOVE SPACES TO WS-OUTLINE
+           PERFORM PRINT-LINE
            MOVE "-------------------------" TO WS-OUTLINE
            PERFORM PRINT-LINE
            PERFORM PROFILE-ACTION-MENU.
 
+      *>---------------------------------------------
+      *> RECORD-PROFILE-VIEW
+      *> Purpose: Append a viewer|viewed|timestamp row
+      *>          to profileviews.dat whenever the
+      *>          current user looks up someone else's
+      *>          profile via Search for User.
+      *>---------------------------------------------
+       RECORD-PROFILE-VIEW.
+           MOVE FUNCTION CURRENT-DATE TO WS-PV-TIMESTAMP-RAW
+           MOVE SPACES TO WS-PV-TIMESTAMP
+           STRING
+               WS-PV-TS-YEAR   DELIMITED BY SIZE
+               "-"             DELIMITED BY SIZE
+               WS-PV-TS-MONTH  DELIMITED BY SIZE
+               "-"             DELIMITED BY SIZE
+               WS-PV-TS-DAY    DELIMITED BY SIZE
+               " "             DELIMITED BY SIZE
+               WS-PV-TS-HOUR   DELIMITED BY SIZE
+               ":"             DELIMITED BY SIZE
+               WS-PV-TS-MIN    DELIMITED BY SIZE
+               ":"             DELIMITED BY SIZE
+               WS-PV-TS-SEC    DELIMITED BY SIZE
+               INTO WS-PV-TIMESTAMP
+           END-STRING
+           MOVE SPACES TO WS-PV-LINE
+           STRING
+               FUNCTION TRIM(WS-CURRENT-USERNAME) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PARSED-USERNAME)  DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-PV-TIMESTAMP)     DELIMITED BY SIZE
+               INTO WS-PV-LINE
+           END-STRING
+           OPEN EXTEND PROFILEVIEWS-FILE
+           IF WS-PV-STAT = "41"
+               CLOSE PROFILEVIEWS-FILE
+               OPEN EXTEND PROFILEVIEWS-FILE
+           END-IF
+           IF WS-PV-STAT = "00" OR WS-PV-STAT = "05"
+               WRITE PROFILEVIEWS-REC FROM WS-PV-LINE
+               CLOSE PROFILEVIEWS-FILE
+           ELSE
+               DISPLAY "ERROR: Cannot write to profileviews.dat. Status="
+                   WS-PV-STAT
+           END-IF.
+
+      *>---------------------------------------------
+      *> LOAD-PV-ARRAY
+      *> Purpose: Read profileviews.dat into
+      *>          WS-PV-ARRAY.
+      *>---------------------------------------------
+       LOAD-PV-ARRAY.
+           MOVE 0 TO WS-PV-TOTAL
+           SET SEARCH-EOF-NO TO TRUE
+           OPEN INPUT PROFILEVIEWS-FILE
+           IF WS-PV-STAT NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL SEARCH-EOF-YES
+               READ PROFILEVIEWS-FILE INTO WS-PV-LINE
+                   AT END
+                       SET SEARCH-EOF-YES TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-PV-LINE) NOT = SPACES
+                       AND WS-PV-TOTAL < WS-PV-MAX
+                           ADD 1 TO WS-PV-TOTAL
+                           MOVE WS-PV-LINE TO WS-PV-ARRAY-LINE(WS-PV-TOTAL)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PROFILEVIEWS-FILE
+           SET SEARCH-EOF-NO TO TRUE.
+
+      *>---------------------------------------------
+      *> PARSE-PV-LINE
+      *> Purpose: Unpack WS-PV-ARRAY-LINE(WS-PV-IDX)
+      *>          into WS-PV-PARSE-VIEWER/VIEWED/TS.
+      *>---------------------------------------------
+       PARSE-PV-LINE.
+           UNSTRING WS-PV-ARRAY-LINE(WS-PV-IDX)
+               DELIMITED BY "|"
+               INTO WS-PV-PARSE-VIEWER
+                    WS-PV-PARSE-VIEWED
+                    WS-PV-PARSE-TS
+           END-UNSTRING.
+
+      *>---------------------------------------------
+      *> VIEW-PROFILE-VIEWERS
+      *> Purpose: List everyone who has looked up the
+      *>          current user's profile, most recent
+      *>          entry last (the order they occurred).
+      *>---------------------------------------------
+       VIEW-PROFILE-VIEWERS.
+           PERFORM LOAD-PV-ARRAY
+           MOVE 0 TO WS-PV-COUNT
+           MOVE "--- Who Viewed My Profile ---" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           PERFORM VARYING WS-PV-IDX FROM 1 BY 1
+               UNTIL WS-PV-IDX > WS-PV-TOTAL
+               PERFORM PARSE-PV-LINE
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-PV-PARSE-VIEWED)) =
+                  FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENT-USERNAME))
+                   ADD 1 TO WS-PV-COUNT
+                   MOVE SPACES TO WS-OUTLINE
+                   STRING
+                       FUNCTION TRIM(WS-PV-PARSE-VIEWER) DELIMITED BY SIZE
+                       " viewed your profile on " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-PV-PARSE-TS) DELIMITED BY SIZE
+                       INTO WS-OUTLINE
+                   END-STRING
+                   PERFORM PRINT-LINE
+               END-IF
+           END-PERFORM
+           IF WS-PV-COUNT = 0
+               MOVE "No one has viewed your profile yet." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+           END-IF
+           MOVE "-----------------------------" TO WS-OUTLINE
+           PERFORM PRINT-LINE.
+
+      *>---------------------------------------------
+      *> EXPORT-MY-RESUME
+      *> Purpose: Write the current user's in-memory
+      *>          profile (name, school, major, work
+      *>          and education history) out to a
+      *>          plain-text resume.txt suitable for
+      *>          printing.
+      *> Called:  From AFTER-LOGIN-MENU option 12.
+      *>---------------------------------------------
+       EXPORT-MY-RESUME.
+           IF FUNCTION TRIM(WS-P-FNAME) = SPACES
+           AND FUNCTION TRIM(WS-P-LNAME) = SPACES
+               MOVE "Create your profile before exporting a resume."
+                   TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT RESUME-FILE
+           IF WS-RESUME-STAT NOT = "00" AND WS-RESUME-STAT NOT = "05"
+               MOVE "ERROR: Cannot write resume.txt. Status=" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-RESUME-LINE
+           STRING
+               FUNCTION TRIM(WS-P-FNAME) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-P-LNAME) DELIMITED BY SIZE
+               INTO WS-RESUME-LINE
+           END-STRING
+           WRITE RESUME-REC FROM WS-RESUME-LINE
+           MOVE "================================" TO WS-RESUME-LINE
+           WRITE RESUME-REC FROM WS-RESUME-LINE
+
+           IF FUNCTION TRIM(WS-P-UNIVERSITY) NOT = SPACES
+               MOVE SPACES TO WS-RESUME-LINE
+               STRING "University: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-P-UNIVERSITY) DELIMITED BY SIZE
+                      INTO WS-RESUME-LINE
+               END-STRING
+               WRITE RESUME-REC FROM WS-RESUME-LINE
+           END-IF
+           IF FUNCTION TRIM(WS-P-MAJOR) NOT = SPACES
+               MOVE SPACES TO WS-RESUME-LINE
+               STRING "Major: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-P-MAJOR) DELIMITED BY SIZE
+                      INTO WS-RESUME-LINE
+               END-STRING
+               WRITE RESUME-REC FROM WS-RESUME-LINE
+           END-IF
+           IF FUNCTION TRIM(WS-P-GRAD-YEAR) NOT = SPACES
+               MOVE SPACES TO WS-RESUME-LINE
+               STRING "Graduation Year: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-P-GRAD-YEAR) DELIMITED BY SIZE
+                      INTO WS-RESUME-LINE
+               END-STRING
+               WRITE RESUME-REC FROM WS-RESUME-LINE
+           END-IF
+           IF FUNCTION TRIM(WS-P-ABOUT) NOT = SPACES
+               MOVE SPACES TO WS-RESUME-LINE
+               STRING "About: " DELIMITED BY SIZE
+                      FUNCTION TRIM(WS-P-ABOUT) DELIMITED BY SIZE
+                      INTO WS-RESUME-LINE
+               END-STRING
+               WRITE RESUME-REC FROM WS-RESUME-LINE
+           END-IF
+
+           MOVE SPACES TO WS-RESUME-LINE
+           WRITE RESUME-REC FROM WS-RESUME-LINE
+           MOVE "Experience" TO WS-RESUME-LINE
+           WRITE RESUME-REC FROM WS-RESUME-LINE
+           MOVE "----------" TO WS-RESUME-LINE
+           WRITE RESUME-REC FROM WS-RESUME-LINE
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > 5
+               IF WS-WORK-TITLE(WS-I) NOT = SPACES
+                   MOVE SPACES TO WS-RESUME-LINE
+                   STRING
+                       FUNCTION TRIM(WS-WORK-TITLE(WS-I)) DELIMITED BY SIZE
+                       ", " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-WORK-EMPLOYER(WS-I))
+                           DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-WORK-DATES(WS-I)) DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO WS-RESUME-LINE
+                   END-STRING
+                   WRITE RESUME-REC FROM WS-RESUME-LINE
+                   IF WS-WORK-DESC(WS-I) NOT = SPACES
+                       MOVE SPACES TO WS-RESUME-LINE
+                       STRING "  " DELIMITED BY SIZE
+                              FUNCTION TRIM(WS-WORK-DESC(WS-I))
+                              DELIMITED BY SIZE
+                              INTO WS-RESUME-LINE
+                       END-STRING
+                       WRITE RESUME-REC FROM WS-RESUME-LINE
+                   END-IF
+               END-IF
+               ADD 1 TO WS-I
+           END-PERFORM
+           IF WS-WORK-TITLE(1) = SPACES
+               MOVE "None" TO WS-RESUME-LINE
+               WRITE RESUME-REC FROM WS-RESUME-LINE
+           END-IF
+
+           MOVE SPACES TO WS-RESUME-LINE
+           WRITE RESUME-REC FROM WS-RESUME-LINE
+           MOVE "Education" TO WS-RESUME-LINE
+           WRITE RESUME-REC FROM WS-RESUME-LINE
+           MOVE "---------" TO WS-RESUME-LINE
+           WRITE RESUME-REC FROM WS-RESUME-LINE
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > 5
+               IF WS-EDU-DEGREE(WS-I) NOT = SPACES
+                   MOVE SPACES TO WS-RESUME-LINE
+                   STRING
+                       FUNCTION TRIM(WS-EDU-DEGREE(WS-I)) DELIMITED BY SIZE
+                       ", " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-EDU-SCHOOL(WS-I)) DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-EDU-YEAR(WS-I)) DELIMITED BY SIZE
+                       ")" DELIMITED BY SIZE
+                       INTO WS-RESUME-LINE
+                   END-STRING
+                   WRITE RESUME-REC FROM WS-RESUME-LINE
+               END-IF
+               ADD 1 TO WS-I
+           END-PERFORM
+           IF WS-EDU-DEGREE(1) = SPACES
+               MOVE "None" TO WS-RESUME-LINE
+               WRITE RESUME-REC FROM WS-RESUME-LINE
+           END-IF
+
+           CLOSE RESUME-FILE
+           MOVE "Resume exported to resume.txt." TO WS-OUTLINE
+           PERFORM PRINT-LINE.
+
        PROFILE-ACTION-MENU.
            MOVE "1. Send Connection Request" TO WS-OUTLINE
            PERFORM PRINT-LINE
            MOVE "2. Back to Main Menu" TO WS-OUTLINE
            PERFORM PRINT-LINE
+           MOVE "3. Endorse a Skill" TO WS-OUTLINE
+           PERFORM PRINT-LINE
            MOVE "Enter your choice:" TO WS-OUTLINE
            PERFORM PRINT-INLINE
            PERFORM REQUIRE-INPUT
@@ -1270,20 +2840,238 @@
                    PERFORM SEND-CONNECTION-REQUEST
                WHEN "2"
                    CONTINUE
+               WHEN "3"
+                   PERFORM ENDORSE-SKILL
                WHEN OTHER
                    MOVE "Invalid choice." TO WS-OUTLINE
                    PERFORM PRINT-LINE
            END-EVALUATE.
 
-       LOAD-PROFILE.
-           SET PROFILE-NOT-FOUND TO TRUE
-           SET PROFILE-EOF-NO TO TRUE
-           OPEN INPUT PROFILES-FILE
-           IF PROFILES-STATUS = "00"
-               PERFORM READ-PROFILE-FILE
-                   UNTIL PROFILE-EOF-YES OR PROFILE-EXISTS
-               IF PROFILE-EXISTS
-                   MOVE WS-PARSED-FNAME TO WS-P-FNAME
+       ENDORSE-SKILL.
+           MOVE "Skills you can endorse:" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > 5
+               IF WS-PARSED-SKILL-NAME(WS-I) NOT = SPACES
+                   MOVE SPACES TO WS-OUTLINE
+                   STRING " " DELIMITED BY SIZE
+                          WS-I DELIMITED BY SIZE
+                          ". " DELIMITED BY SIZE
+                          FUNCTION TRIM(WS-PARSED-SKILL-NAME(WS-I))
+                          DELIMITED BY SIZE
+                          INTO WS-OUTLINE
+                   END-STRING
+                   PERFORM PRINT-LINE
+               END-IF
+               ADD 1 TO WS-I
+           END-PERFORM
+           IF WS-PARSED-SKILL-NAME(1) = SPACES
+               MOVE "This user has not listed any skills yet." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE "Enter the number of the skill to endorse, or 0 to cancel:"
+               TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-INLINE)) NOT = 0
+               MOVE "Invalid choice." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION NUMVAL(WS-INLINE) TO WS-ENDORSE-SEL
+           IF WS-ENDORSE-SEL < 1 OR WS-ENDORSE-SEL > 5
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-PARSED-SKILL-NAME(WS-ENDORSE-SEL) = SPACES
+               MOVE "Invalid choice." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION NUMVAL(WS-PARSED-SKILL-ENDORSE(WS-ENDORSE-SEL))
+               TO WS-ENDORSE-COUNT-NUM
+           ADD 1 TO WS-ENDORSE-COUNT-NUM
+           MOVE WS-ENDORSE-COUNT-NUM
+               TO WS-PARSED-SKILL-ENDORSE(WS-ENDORSE-SEL)
+           MOVE WS-PARSED-USERNAME   TO WS-ET-USERNAME
+           MOVE WS-PARSED-FNAME      TO WS-ET-FNAME
+           MOVE WS-PARSED-LNAME      TO WS-ET-LNAME
+           MOVE WS-PARSED-UNIVERSITY TO WS-ET-UNIVERSITY
+           MOVE WS-PARSED-MAJOR      TO WS-ET-MAJOR
+           MOVE WS-PARSED-GRAD-YEAR  TO WS-ET-GRAD-YEAR
+           MOVE WS-PARSED-ABOUT      TO WS-ET-ABOUT
+           MOVE 1 TO WS-I
+           PERFORM UNTIL WS-I > 5
+               MOVE WS-PARSED-WORK-TITLE(WS-I)    TO WS-ET-WORK-TITLE(WS-I)
+               MOVE WS-PARSED-WORK-EMPLOYER(WS-I) TO WS-ET-WORK-EMPLOYER(WS-I)
+               MOVE WS-PARSED-WORK-DATES(WS-I)    TO WS-ET-WORK-DATES(WS-I)
+               MOVE WS-PARSED-WORK-DESC(WS-I)     TO WS-ET-WORK-DESC(WS-I)
+               MOVE WS-PARSED-EDU-DEGREE(WS-I)    TO WS-ET-EDU-DEGREE(WS-I)
+               MOVE WS-PARSED-EDU-SCHOOL(WS-I)    TO WS-ET-EDU-SCHOOL(WS-I)
+               MOVE WS-PARSED-EDU-YEAR(WS-I)      TO WS-ET-EDU-YEAR(WS-I)
+               MOVE WS-PARSED-SKILL-NAME(WS-I)    TO WS-ET-SKILL-NAME(WS-I)
+               MOVE WS-PARSED-SKILL-ENDORSE(WS-I) TO WS-ET-SKILL-ENDORSE(WS-I)
+               ADD 1 TO WS-I
+           END-PERFORM
+           PERFORM REWRITE-TARGET-PROFILE-FILE
+           MOVE "Endorsement recorded. Thank you!" TO WS-OUTLINE
+           PERFORM PRINT-LINE.
+
+       REWRITE-TARGET-PROFILE-FILE.
+           OPEN INPUT PROFILES-FILE
+           IF PROFILES-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot open profiles.dat. Status="
+                   PROFILES-STATUS
+               EXIT PARAGRAPH
+           END-IF
+           OPEN OUTPUT TEMP-PROFILES-FILE
+           IF TEMP-PROFILES-STATUS NOT = "00"
+               DISPLAY "ERROR: Cannot create temp profile file. Status="
+                   TEMP-PROFILES-STATUS
+               CLOSE PROFILES-FILE
+               EXIT PARAGRAPH
+           END-IF
+           SET PROFILE-EOF-NO TO TRUE
+           PERFORM UNTIL PROFILE-EOF-YES
+               READ PROFILES-FILE INTO WS-PROFILE-LINE
+                   AT END
+                       SET PROFILE-EOF-YES TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-PROFILE-LINE
+                       IF WS-PARSED-USERNAME = WS-ET-USERNAME
+                           PERFORM WRITE-TARGET-PROFILE-LINE
+                       ELSE
+                           WRITE TEMP-PROFILE-REC FROM WS-PROFILE-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE PROFILES-FILE
+           CLOSE TEMP-PROFILES-FILE
+           SET PROFILE-EOF-NO TO TRUE
+           PERFORM REPLACE-PROFILE-FILE.
+
+       WRITE-TARGET-PROFILE-LINE.
+           MOVE SPACES TO WS-PROFILE-LINE
+           STRING
+               FUNCTION TRIM(WS-ET-USERNAME) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-FNAME) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-LNAME) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-UNIVERSITY) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-MAJOR) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-GRAD-YEAR) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-ABOUT) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-TITLE(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-EMPLOYER(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-DATES(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-DESC(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-TITLE(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-EMPLOYER(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-DATES(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-DESC(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-TITLE(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-EMPLOYER(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-DATES(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-DESC(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-TITLE(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-EMPLOYER(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-DATES(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-DESC(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-TITLE(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-EMPLOYER(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-DATES(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-WORK-DESC(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-DEGREE(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-SCHOOL(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-YEAR(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-DEGREE(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-SCHOOL(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-YEAR(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-DEGREE(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-SCHOOL(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-YEAR(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-DEGREE(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-SCHOOL(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-YEAR(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-DEGREE(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-SCHOOL(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-EDU-YEAR(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-SKILL-NAME(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-SKILL-ENDORSE(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-SKILL-NAME(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-SKILL-ENDORSE(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-SKILL-NAME(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-SKILL-ENDORSE(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-SKILL-NAME(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-SKILL-ENDORSE(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-SKILL-NAME(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ET-SKILL-ENDORSE(5)) DELIMITED BY SIZE
+               INTO WS-PROFILE-LINE
+           END-STRING
+           WRITE TEMP-PROFILE-REC FROM WS-PROFILE-LINE.
+
+       LOAD-PROFILE.
+           SET PROFILE-NOT-FOUND TO TRUE
+           SET PROFILE-EOF-NO TO TRUE
+           OPEN INPUT PROFILES-FILE
+           IF PROFILES-STATUS = "00"
+               PERFORM READ-PROFILE-FILE
+                   UNTIL PROFILE-EOF-YES OR PROFILE-EXISTS
+               IF PROFILE-EXISTS
+                   MOVE WS-PARSED-FNAME TO WS-P-FNAME
                    MOVE WS-PARSED-LNAME TO WS-P-LNAME
                    MOVE WS-PARSED-MAJOR TO WS-P-MAJOR
                    MOVE WS-PARSED-UNIVERSITY TO WS-P-UNIVERSITY
@@ -1301,6 +3089,14 @@
                    MOVE WS-PARSED-WORK-EMPLOYER(3) TO WS-WORK-EMPLOYER(3)
                    MOVE WS-PARSED-WORK-DATES(3) TO WS-WORK-DATES(3)
                    MOVE WS-PARSED-WORK-DESC(3) TO WS-WORK-DESC(3)
+                   MOVE WS-PARSED-WORK-TITLE(4) TO WS-WORK-TITLE(4)
+                   MOVE WS-PARSED-WORK-EMPLOYER(4) TO WS-WORK-EMPLOYER(4)
+                   MOVE WS-PARSED-WORK-DATES(4) TO WS-WORK-DATES(4)
+                   MOVE WS-PARSED-WORK-DESC(4) TO WS-WORK-DESC(4)
+                   MOVE WS-PARSED-WORK-TITLE(5) TO WS-WORK-TITLE(5)
+                   MOVE WS-PARSED-WORK-EMPLOYER(5) TO WS-WORK-EMPLOYER(5)
+                   MOVE WS-PARSED-WORK-DATES(5) TO WS-WORK-DATES(5)
+                   MOVE WS-PARSED-WORK-DESC(5) TO WS-WORK-DESC(5)
                    MOVE WS-PARSED-EDU-DEGREE(1) TO WS-EDU-DEGREE(1)
                    MOVE WS-PARSED-EDU-SCHOOL(1) TO WS-EDU-SCHOOL(1)
                    MOVE WS-PARSED-EDU-YEAR(1) TO WS-EDU-YEAR(1)
@@ -1310,6 +3106,22 @@
                    MOVE WS-PARSED-EDU-DEGREE(3) TO WS-EDU-DEGREE(3)
                    MOVE WS-PARSED-EDU-SCHOOL(3) TO WS-EDU-SCHOOL(3)
                    MOVE WS-PARSED-EDU-YEAR(3) TO WS-EDU-YEAR(3)
+                   MOVE WS-PARSED-EDU-DEGREE(4) TO WS-EDU-DEGREE(4)
+                   MOVE WS-PARSED-EDU-SCHOOL(4) TO WS-EDU-SCHOOL(4)
+                   MOVE WS-PARSED-EDU-YEAR(4) TO WS-EDU-YEAR(4)
+                   MOVE WS-PARSED-EDU-DEGREE(5) TO WS-EDU-DEGREE(5)
+                   MOVE WS-PARSED-EDU-SCHOOL(5) TO WS-EDU-SCHOOL(5)
+                   MOVE WS-PARSED-EDU-YEAR(5) TO WS-EDU-YEAR(5)
+                   MOVE WS-PARSED-SKILL-NAME(1) TO WS-SKILL-NAME(1)
+                   MOVE WS-PARSED-SKILL-ENDORSE(1) TO WS-SKILL-ENDORSE(1)
+                   MOVE WS-PARSED-SKILL-NAME(2) TO WS-SKILL-NAME(2)
+                   MOVE WS-PARSED-SKILL-ENDORSE(2) TO WS-SKILL-ENDORSE(2)
+                   MOVE WS-PARSED-SKILL-NAME(3) TO WS-SKILL-NAME(3)
+                   MOVE WS-PARSED-SKILL-ENDORSE(3) TO WS-SKILL-ENDORSE(3)
+                   MOVE WS-PARSED-SKILL-NAME(4) TO WS-SKILL-NAME(4)
+                   MOVE WS-PARSED-SKILL-ENDORSE(4) TO WS-SKILL-ENDORSE(4)
+                   MOVE WS-PARSED-SKILL-NAME(5) TO WS-SKILL-NAME(5)
+                   MOVE WS-PARSED-SKILL-ENDORSE(5) TO WS-SKILL-ENDORSE(5)
                END-IF
                CLOSE PROFILES-FILE
            ELSE
@@ -1343,14 +3155,27 @@
                    WS-PARSED-WORK-DATES(2)  WS-PARSED-WORK-DESC(2)
                    WS-PARSED-WORK-TITLE(3)  WS-PARSED-WORK-EMPLOYER(3)
                    WS-PARSED-WORK-DATES(3)  WS-PARSED-WORK-DESC(3)
+                   WS-PARSED-WORK-TITLE(4)  WS-PARSED-WORK-EMPLOYER(4)
+                   WS-PARSED-WORK-DATES(4)  WS-PARSED-WORK-DESC(4)
+                   WS-PARSED-WORK-TITLE(5)  WS-PARSED-WORK-EMPLOYER(5)
+                   WS-PARSED-WORK-DATES(5)  WS-PARSED-WORK-DESC(5)
                    WS-PARSED-EDU-DEGREE(1)  WS-PARSED-EDU-SCHOOL(1)
                    WS-PARSED-EDU-YEAR(1)
                    WS-PARSED-EDU-DEGREE(2)  WS-PARSED-EDU-SCHOOL(2)
                    WS-PARSED-EDU-YEAR(2)
                    WS-PARSED-EDU-DEGREE(3)  WS-PARSED-EDU-SCHOOL(3)
                    WS-PARSED-EDU-YEAR(3)
+                   WS-PARSED-EDU-DEGREE(4)  WS-PARSED-EDU-SCHOOL(4)
+                   WS-PARSED-EDU-YEAR(4)
+                   WS-PARSED-EDU-DEGREE(5)  WS-PARSED-EDU-SCHOOL(5)
+                   WS-PARSED-EDU-YEAR(5)
+                   WS-PARSED-SKILL-NAME(1)  WS-PARSED-SKILL-ENDORSE(1)
+                   WS-PARSED-SKILL-NAME(2)  WS-PARSED-SKILL-ENDORSE(2)
+                   WS-PARSED-SKILL-NAME(3)  WS-PARSED-SKILL-ENDORSE(3)
+                   WS-PARSED-SKILL-NAME(4)  WS-PARSED-SKILL-ENDORSE(4)
+                   WS-PARSED-SKILL-NAME(5)  WS-PARSED-SKILL-ENDORSE(5)
            END-UNSTRING.
-       
+
        SAVE-PROFILE.
            SET PROFILE-NOT-FOUND TO TRUE
            SET PROFILE-EOF-NO TO TRUE
@@ -1448,6 +3273,22 @@
                "|" DELIMITED BY SIZE
                FUNCTION TRIM(WS-WORK-DESC(3)) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-TITLE(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-EMPLOYER(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-DATES(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-DESC(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-TITLE(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-EMPLOYER(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-DATES(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-DESC(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
                FUNCTION TRIM(WS-EDU-DEGREE(1)) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
                FUNCTION TRIM(WS-EDU-SCHOOL(1)) DELIMITED BY SIZE
@@ -1465,6 +3306,38 @@
                FUNCTION TRIM(WS-EDU-SCHOOL(3)) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
                FUNCTION TRIM(WS-EDU-YEAR(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDU-DEGREE(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDU-SCHOOL(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDU-YEAR(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDU-DEGREE(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDU-SCHOOL(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDU-YEAR(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-NAME(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-ENDORSE(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-NAME(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-ENDORSE(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-NAME(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-ENDORSE(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-NAME(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-ENDORSE(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-NAME(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-ENDORSE(5)) DELIMITED BY SIZE
                INTO WS-PROFILE-LINE
            END-STRING
            WRITE PROFILE-REC FROM WS-PROFILE-LINE.
@@ -1510,6 +3383,22 @@
                "|" DELIMITED BY SIZE
                FUNCTION TRIM(WS-WORK-DESC(3)) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-TITLE(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-EMPLOYER(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-DATES(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-DESC(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-TITLE(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-EMPLOYER(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-DATES(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-WORK-DESC(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
                FUNCTION TRIM(WS-EDU-DEGREE(1)) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
                FUNCTION TRIM(WS-EDU-SCHOOL(1)) DELIMITED BY SIZE
@@ -1527,11 +3416,47 @@
                FUNCTION TRIM(WS-EDU-SCHOOL(3)) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
                FUNCTION TRIM(WS-EDU-YEAR(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDU-DEGREE(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDU-SCHOOL(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDU-YEAR(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDU-DEGREE(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDU-SCHOOL(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EDU-YEAR(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-NAME(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-ENDORSE(1)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-NAME(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-ENDORSE(2)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-NAME(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-ENDORSE(3)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-NAME(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-ENDORSE(4)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-NAME(5)) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SKILL-ENDORSE(5)) DELIMITED BY SIZE
                INTO WS-PROFILE-LINE
            END-STRING
            WRITE TEMP-PROFILE-REC FROM WS-PROFILE-LINE.
        
        REPLACE-PROFILE-FILE.
+           *> Snapshot the current file before the destructive replace so
+           *> a bad rewrite can be recovered from profiles.dat.bak.
+           CALL "SYSTEM" USING "cp -f profiles.dat profiles.dat.bak"
+           END-CALL
            CALL "SYSTEM" USING "rm -f profiles.dat"
            END-CALL
            CALL "SYSTEM" USING "mv temp-profiles.dat profiles.dat"
@@ -1585,7 +3510,7 @@
            MOVE "Experience:" TO WS-OUTLINE
            PERFORM PRINT-LINE
            MOVE 1 TO WS-I
-           PERFORM UNTIL WS-I > 3
+           PERFORM UNTIL WS-I > 5
                IF WS-WORK-TITLE(WS-I) NOT = SPACES
                    MOVE SPACES TO WS-OUTLINE
                    STRING " Title: " DELIMITED BY SIZE
@@ -1623,7 +3548,7 @@
            MOVE "Education:" TO WS-OUTLINE
            PERFORM PRINT-LINE
            MOVE 1 TO WS-I
-           PERFORM UNTIL WS-I > 3
+           PERFORM UNTIL WS-I > 5
                IF WS-EDU-DEGREE(WS-I) NOT = SPACES
                    MOVE SPACES TO WS-OUTLINE
                    STRING " Degree: " DELIMITED BY SIZE
@@ -1659,7 +3584,6 @@
       *> CONNECTION REQUEST ROUTINES (COPYBOOK)     *
       *>*********************************************
        COPY SENDREQ_SRC.
-       COPY VIEWREQ_SRC.
        COPY VIEWNET_SRC.
 
       *>*********************************************
@@ -1679,7 +3603,15 @@
                PERFORM PRINT-LINE
                MOVE "3. View My Applications" TO WS-OUTLINE
                PERFORM PRINT-LINE
-               MOVE "4. Back to Main Menu" TO WS-OUTLINE
+               MOVE "4. Manage My Postings" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               MOVE "5. Review Applicants to My Postings" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               MOVE "6. View Saved Jobs" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               MOVE "7. Recommended for You" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               MOVE "8. Back to Main Menu" TO WS-OUTLINE
                PERFORM PRINT-LINE
                MOVE "Enter your choice:" TO WS-OUTLINE
                PERFORM PRINT-INLINE
@@ -1703,6 +3635,14 @@
                    WHEN "3"
                        PERFORM VIEW-MY-APPLICATIONS
                    WHEN "4"
+                       PERFORM MANAGE-MY-POSTINGS
+                   WHEN "5"
+                       PERFORM REVIEW-MY-APPLICANTS
+                   WHEN "6"
+                       PERFORM VIEW-SAVED-JOBS
+                   WHEN "7"
+                       PERFORM RECOMMENDED-JOBS
+                   WHEN "8"
                        SET JOB-MENU-EXIT-YES TO TRUE
                    WHEN OTHER
                        MOVE "Invalid choice." TO WS-OUTLINE
@@ -1712,6 +3652,22 @@
            END-PERFORM.
 
        POST-JOB-INTERN.
+           MOVE 0 TO WS-ACCT-IDX
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-ACCOUNT-COUNT
+               IF FUNCTION TRIM(WS-USERNAME(WS-I)) =
+                  FUNCTION TRIM(WS-CURRENT-USERNAME)
+                   MOVE WS-I TO WS-ACCT-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-ACCT-IDX = 0 OR ACCOUNT-IS-STUDENT(WS-ACCT-IDX)
+               MOVE "Only recruiter accounts may post jobs/internships."
+                   TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
            MOVE "--- Post a New Job/Internship ---" TO WS-OUTLINE
            PERFORM PRINT-LINE
            MOVE "Enter Job Title:" TO WS-OUTLINE
@@ -1742,28 +3698,74 @@
                EXIT PARAGRAPH
            END-IF
            MOVE FUNCTION TRIM(WS-INLINE)(1:40) TO WS-JOB-LOCATION
-           MOVE "Enter Salary (optional, enter 'NONE' to skip):"
+           PERFORM ENTER-JOB-SALARY-RANGE
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE "Days until this posting expires (blank for 30):"
                TO WS-OUTLINE
            PERFORM PRINT-INLINE
            PERFORM REQUIRE-INPUT
            IF EXIT-YES OR EOF-YES
                EXIT PARAGRAPH
            END-IF
+           MOVE 30 TO WS-JOB-EXPIRE-DAYS
            MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
-           IF FUNCTION UPPER-CASE(WS-TRIMMED) = "NONE"
-               MOVE SPACES TO WS-JOB-SALARY
-           ELSE
-               MOVE FUNCTION TRIM(WS-INLINE)(1:40) TO WS-JOB-SALARY
+           IF FUNCTION TEST-NUMVAL(WS-TRIMMED) = 0
+           AND WS-TRIMMED NOT = SPACES
+               MOVE FUNCTION NUMVAL(WS-TRIMMED) TO WS-JOB-EXPIRE-DAYS
            END-IF
+           MOVE FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:8))
+               TO WS-JOB-POST-DATE
+           COMPUTE WS-JOB-EXPIRE-DATE =
+               FUNCTION DATE-OF-INTEGER(
+                   FUNCTION INTEGER-OF-DATE(WS-JOB-POST-DATE)
+                   + WS-JOB-EXPIRE-DAYS)
            PERFORM SAVE-JOB-POSTING
            MOVE "Job posted successfully!" TO WS-OUTLINE
            PERFORM PRINT-LINE
            MOVE "----------------------------------" TO WS-OUTLINE
            PERFORM PRINT-LINE.
 
+      *>---------------------------------------------
+      *> ENTER-JOB-SALARY-RANGE
+      *> Purpose: Prompt for a numeric minimum and
+      *>          maximum salary (0/0 means no salary
+      *>          given), shared by POST-JOB-INTERN and
+      *>          EDIT-JOB-POSTING.
+      *>---------------------------------------------
+       ENTER-JOB-SALARY-RANGE.
+           MOVE 0 TO WS-JOB-SALARY-MIN
+           MOVE 0 TO WS-JOB-SALARY-MAX
+           MOVE "Enter Minimum Salary (numeric, 0 if none):"
+               TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+           IF FUNCTION TEST-NUMVAL(WS-TRIMMED) = 0
+               MOVE FUNCTION NUMVAL(WS-TRIMMED) TO WS-JOB-SALARY-MIN
+           END-IF
+           MOVE "Enter Maximum Salary (numeric, 0 if none):"
+               TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+           IF FUNCTION TEST-NUMVAL(WS-TRIMMED) = 0
+               MOVE FUNCTION NUMVAL(WS-TRIMMED) TO WS-JOB-SALARY-MAX
+           END-IF.
+
        SAVE-JOB-POSTING.
+           PERFORM GET-NEXT-JOB-ID
            MOVE SPACES TO WS-JOB-LINE
            STRING
+               WS-NEXT-JOB-ID DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
                FUNCTION TRIM(WS-CURRENT-USERNAME) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
                FUNCTION TRIM(WS-JOB-TITLE) DELIMITED BY SIZE
@@ -1774,7 +3776,13 @@
                "|" DELIMITED BY SIZE
                FUNCTION TRIM(WS-JOB-LOCATION) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
-               FUNCTION TRIM(WS-JOB-SALARY) DELIMITED BY SIZE
+               WS-JOB-SALARY-MIN DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-JOB-SALARY-MAX DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-JOB-POST-DATE DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-JOB-EXPIRE-DATE DELIMITED BY SIZE
                INTO WS-JOB-LINE
            END-STRING
            OPEN EXTEND JOBS-FILE
@@ -1785,6 +3793,7 @@
            IF WS-JOBS-STAT = "00" OR WS-JOBS-STAT = "05"
                WRITE JOBS-REC FROM WS-JOB-LINE
                CLOSE JOBS-FILE
+               ADD 1 TO WS-RPT-JOBS-POSTED
            ELSE
                DISPLAY "ERROR: Cannot write to jobs.dat. Status="
                    WS-JOBS-STAT
@@ -1811,8 +3820,77 @@
            CLOSE JOBS-FILE
            SET JOBS-EOF-NO TO TRUE.
 
+      *>---------------------------------------------
+      *> GET-NEXT-JOB-ID
+      *> Purpose: Derive the next job ID from whichever
+      *>          is higher - the persisted high-water
+      *>          mark in jobid.dat, or the max ID still
+      *>          live in jobs.dat - so a posting deleted
+      *>          or expiry-purged never has its ID
+      *>          reissued to a later posting.
+      *>---------------------------------------------
+       GET-NEXT-JOB-ID.
+           MOVE 0 TO WS-NEXT-JOB-ID
+           PERFORM LOAD-JOBID-COUNTER
+           MOVE WS-JOBID-SAVED TO WS-NEXT-JOB-ID
+           SET JOBS-EOF-NO TO TRUE
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-STAT = "00"
+               PERFORM UNTIL JOBS-EOF-YES
+                   READ JOBS-FILE INTO WS-JOB-LINE
+                       AT END
+                           SET JOBS-EOF-YES TO TRUE
+                       NOT AT END
+                           IF FUNCTION TRIM(WS-JOB-LINE) NOT = SPACES
+                               PERFORM PARSE-JOB-LINE-FOR-SUMMARY
+                               IF WS-JOB-PARSE-ID > WS-NEXT-JOB-ID
+                                   MOVE WS-JOB-PARSE-ID TO WS-NEXT-JOB-ID
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE JOBS-FILE
+           END-IF
+           SET JOBS-EOF-NO TO TRUE
+           ADD 1 TO WS-NEXT-JOB-ID
+           PERFORM SAVE-JOBID-COUNTER.
+
+      *>---------------------------------------------
+      *> LOAD-JOBID-COUNTER
+      *> Purpose: Read the last-issued job ID out of
+      *>          jobid.dat into WS-JOBID-SAVED, or 0
+      *>          if the file does not exist yet.
+      *>---------------------------------------------
+       LOAD-JOBID-COUNTER.
+           MOVE 0 TO WS-JOBID-SAVED
+           OPEN INPUT JOBID-FILE
+           IF WS-JOBID-STAT = "00"
+               READ JOBID-FILE INTO WS-JOBID-EDIT
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(WS-JOBID-EDIT)
+                           TO WS-JOBID-SAVED
+               END-READ
+           END-IF
+           IF WS-JOBID-STAT = "00" OR WS-JOBID-STAT = "05"
+               CLOSE JOBID-FILE
+           END-IF.
+
+      *>---------------------------------------------
+      *> SAVE-JOBID-COUNTER
+      *> Purpose: Persist WS-NEXT-JOB-ID as the new
+      *>          high-water mark so it survives a
+      *>          later delete or expiry purge of that
+      *>          same posting.
+      *>---------------------------------------------
+       SAVE-JOBID-COUNTER.
+           MOVE WS-NEXT-JOB-ID TO WS-JOBID-EDIT
+           OPEN OUTPUT JOBID-FILE
+           IF WS-JOBID-STAT = "00" OR WS-JOBID-STAT = "05"
+               WRITE JOBID-REC FROM WS-JOBID-EDIT
+               CLOSE JOBID-FILE
+           END-IF.
+
        DISPLAY-JOB-LIST.
-           MOVE 0 TO WS-JOB-ID
            SET JOBS-EOF-NO TO TRUE
            OPEN INPUT JOBS-FILE
            IF WS-JOBS-STAT NOT = "00"
@@ -1825,48 +3903,46 @@
                        SET JOBS-EOF-YES TO TRUE
                    NOT AT END
                        IF FUNCTION TRIM(WS-JOB-LINE) NOT = SPACES
-                           ADD 1 TO WS-JOB-ID
                            PERFORM PARSE-JOB-LINE-FOR-SUMMARY
-                           PERFORM PRINT-JOB-SUMMARY
+                           IF WS-JOB-FILTER-MIN = 0
+                           OR WS-JOB-PARSE-SAL-MAX >= WS-JOB-FILTER-MIN
+                               PERFORM PRINT-JOB-SUMMARY
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM
            CLOSE JOBS-FILE
            SET JOBS-EOF-NO TO TRUE.
 
-       PARSE-JOB-LINE-FOR-SUMMARY.
-           MOVE SPACES TO WS-JOB-PARSE-POSTER
-           MOVE SPACES TO WS-JOB-PARSE-TITLE
-           MOVE SPACES TO WS-JOB-PARSE-DESC
-           MOVE SPACES TO WS-JOB-PARSE-EMP
-           MOVE SPACES TO WS-JOB-PARSE-LOC
-           MOVE SPACES TO WS-JOB-PARSE-SAL
-           UNSTRING WS-JOB-LINE
-               DELIMITED BY "|"
-               INTO WS-JOB-PARSE-POSTER WS-JOB-PARSE-TITLE
-                    WS-JOB-PARSE-DESC   WS-JOB-PARSE-EMP
-                    WS-JOB-PARSE-LOC    WS-JOB-PARSE-SAL
-           END-UNSTRING.
-
-       PRINT-JOB-SUMMARY.
-           MOVE SPACES TO WS-OUTLINE
-           STRING
-               FUNCTION TRIM(WS-JOB-PARSE-TITLE) DELIMITED BY SIZE
-               " at " DELIMITED BY SIZE
-               FUNCTION TRIM(WS-JOB-PARSE-EMP) DELIMITED BY SIZE
-               " (" DELIMITED BY SIZE
-               FUNCTION TRIM(WS-JOB-PARSE-LOC) DELIMITED BY SIZE
-               ")" DELIMITED BY SIZE
-               INTO WS-OUTLINE
-           END-STRING
-           PERFORM PRINT-LINE.
-
-       LOAD-JOB-BY-NUM.
-           MOVE 0 TO WS-JOB-ID
+      *>---------------------------------------------
+      *> RECOMMENDED-JOBS
+      *> Purpose: List open postings whose title or
+      *>          description mentions the current
+      *>          user's major or university, as a
+      *>          lightweight "Recommended for You" view.
+      *> Called:  From JOB-SEARCH-MENU option 7.
+      *>---------------------------------------------
+       RECOMMENDED-JOBS.
+           IF FUNCTION TRIM(WS-P-MAJOR) = SPACES
+           AND FUNCTION TRIM(WS-P-UNIVERSITY) = SPACES
+               MOVE
+               "Add a major or university to your profile to see recommendations."
+                   TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM PURGE-EXPIRED-JOBS
+           MOVE 0 TO WS-REC-COUNT
+           MOVE "--- Recommended for You ---" TO WS-OUTLINE
+           PERFORM PRINT-LINE
            SET JOBS-EOF-NO TO TRUE
            OPEN INPUT JOBS-FILE
            IF WS-JOBS-STAT NOT = "00"
                CLOSE JOBS-FILE
+               MOVE "No recommended jobs found." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               MOVE "----------------------------" TO WS-OUTLINE
+               PERFORM PRINT-LINE
                EXIT PARAGRAPH
            END-IF
            PERFORM UNTIL JOBS-EOF-YES
@@ -1875,35 +3951,171 @@
                        SET JOBS-EOF-YES TO TRUE
                    NOT AT END
                        IF FUNCTION TRIM(WS-JOB-LINE) NOT = SPACES
-                           ADD 1 TO WS-JOB-ID
-                           IF WS-JOB-ID = WS-JOB-SELECT
-                               PERFORM PARSE-JOB-LINE-FULL
-                               SET JOBS-EOF-YES TO TRUE
+                           PERFORM PARSE-JOB-LINE-FOR-SUMMARY
+                           PERFORM MATCH-JOB-TO-MY-PROFILE
+                           IF WS-REC-MATCH-TALLY > 0
+                               ADD 1 TO WS-REC-COUNT
+                               PERFORM PRINT-JOB-SUMMARY
                            END-IF
                        END-IF
                END-READ
            END-PERFORM
            CLOSE JOBS-FILE
-           SET JOBS-EOF-NO TO TRUE.
+           SET JOBS-EOF-NO TO TRUE
+           IF WS-REC-COUNT = 0
+               MOVE "No recommended jobs found matching your major/university."
+                   TO WS-OUTLINE
+               PERFORM PRINT-LINE
+           END-IF
+           MOVE "----------------------------" TO WS-OUTLINE
+           PERFORM PRINT-LINE.
 
-       PARSE-JOB-LINE-FULL.
+      *>---------------------------------------------
+      *> MATCH-JOB-TO-MY-PROFILE
+      *> Purpose: Set WS-REC-MATCH-TALLY > 0 when the
+      *>          job in WS-JOB-PARSE-TITLE/DESC mentions
+      *>          the current user's major or university.
+      *>---------------------------------------------
+       MATCH-JOB-TO-MY-PROFILE.
+           MOVE 0 TO WS-REC-MATCH-TALLY
+           IF FUNCTION TRIM(WS-P-MAJOR) NOT = SPACES
+               MOVE FUNCTION TRIM(WS-P-MAJOR) TO WS-REC-KEYWORD
+               INSPECT FUNCTION UPPER-CASE(WS-JOB-PARSE-TITLE)
+                   TALLYING WS-REC-MATCH-TALLY
+                   FOR ALL FUNCTION UPPER-CASE(FUNCTION TRIM(WS-REC-KEYWORD))
+               IF WS-REC-MATCH-TALLY = 0
+                   INSPECT FUNCTION UPPER-CASE(WS-JOB-PARSE-DESC)
+                       TALLYING WS-REC-MATCH-TALLY
+                       FOR ALL
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(WS-REC-KEYWORD))
+               END-IF
+           END-IF
+           IF WS-REC-MATCH-TALLY = 0
+           AND FUNCTION TRIM(WS-P-UNIVERSITY) NOT = SPACES
+               MOVE FUNCTION TRIM(WS-P-UNIVERSITY) TO WS-REC-KEYWORD
+               INSPECT FUNCTION UPPER-CASE(WS-JOB-PARSE-TITLE)
+                   TALLYING WS-REC-MATCH-TALLY
+                   FOR ALL FUNCTION UPPER-CASE(FUNCTION TRIM(WS-REC-KEYWORD))
+               IF WS-REC-MATCH-TALLY = 0
+                   INSPECT FUNCTION UPPER-CASE(WS-JOB-PARSE-DESC)
+                       TALLYING WS-REC-MATCH-TALLY
+                       FOR ALL
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(WS-REC-KEYWORD))
+               END-IF
+           END-IF.
+
+       PARSE-JOB-LINE-FOR-SUMMARY.
+           MOVE SPACES TO WS-JOB-PARSE-ID-X
            MOVE SPACES TO WS-JOB-PARSE-POSTER
            MOVE SPACES TO WS-JOB-PARSE-TITLE
            MOVE SPACES TO WS-JOB-PARSE-DESC
            MOVE SPACES TO WS-JOB-PARSE-EMP
            MOVE SPACES TO WS-JOB-PARSE-LOC
-           MOVE SPACES TO WS-JOB-PARSE-SAL
+           MOVE SPACES TO WS-JOB-PARSE-SAL-MIN-X
+           MOVE SPACES TO WS-JOB-PARSE-SAL-MAX-X
+           MOVE SPACES TO WS-JOB-PARSE-POST-X
+           MOVE SPACES TO WS-JOB-PARSE-EXP-X
            UNSTRING WS-JOB-LINE
                DELIMITED BY "|"
-               INTO WS-JOB-PARSE-POSTER WS-JOB-PARSE-TITLE
+               INTO WS-JOB-PARSE-ID-X  WS-JOB-PARSE-POSTER
+                    WS-JOB-PARSE-TITLE
                     WS-JOB-PARSE-DESC   WS-JOB-PARSE-EMP
-                    WS-JOB-PARSE-LOC    WS-JOB-PARSE-SAL
+                    WS-JOB-PARSE-LOC    WS-JOB-PARSE-SAL-MIN-X
+                    WS-JOB-PARSE-SAL-MAX-X
+                    WS-JOB-PARSE-POST-X WS-JOB-PARSE-EXP-X
            END-UNSTRING
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-JOB-PARSE-ID-X)) = 0
+               MOVE FUNCTION NUMVAL(WS-JOB-PARSE-ID-X) TO WS-JOB-PARSE-ID
+           ELSE
+               MOVE 0 TO WS-JOB-PARSE-ID
+           END-IF
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-JOB-PARSE-SAL-MIN-X)) = 0
+               MOVE FUNCTION NUMVAL(WS-JOB-PARSE-SAL-MIN-X)
+                   TO WS-JOB-PARSE-SAL-MIN
+           ELSE
+               MOVE 0 TO WS-JOB-PARSE-SAL-MIN
+           END-IF
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-JOB-PARSE-SAL-MAX-X)) = 0
+               MOVE FUNCTION NUMVAL(WS-JOB-PARSE-SAL-MAX-X)
+                   TO WS-JOB-PARSE-SAL-MAX
+           ELSE
+               MOVE 0 TO WS-JOB-PARSE-SAL-MAX
+           END-IF
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-JOB-PARSE-POST-X)) = 0
+               MOVE FUNCTION NUMVAL(WS-JOB-PARSE-POST-X)
+                   TO WS-JOB-PARSE-POST-DATE
+           ELSE
+               MOVE 0 TO WS-JOB-PARSE-POST-DATE
+           END-IF
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-JOB-PARSE-EXP-X)) = 0
+               MOVE FUNCTION NUMVAL(WS-JOB-PARSE-EXP-X)
+                   TO WS-JOB-PARSE-EXP-DATE
+           ELSE
+               MOVE 0 TO WS-JOB-PARSE-EXP-DATE
+           END-IF.
+
+       PRINT-JOB-SUMMARY.
+           MOVE SPACES TO WS-OUTLINE
+           STRING
+               WS-JOB-PARSE-ID DELIMITED BY SIZE
+               ". " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JOB-PARSE-TITLE) DELIMITED BY SIZE
+               " at " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JOB-PARSE-EMP) DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JOB-PARSE-LOC) DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO WS-OUTLINE
+           END-STRING
+           PERFORM PRINT-LINE
+           IF WS-JOB-PARSE-SAL-MIN NOT = 0 OR WS-JOB-PARSE-SAL-MAX NOT = 0
+               MOVE SPACES TO WS-OUTLINE
+               STRING
+                   "     Salary: " DELIMITED BY SIZE
+                   WS-JOB-PARSE-SAL-MIN DELIMITED BY SIZE
+                   " - " DELIMITED BY SIZE
+                   WS-JOB-PARSE-SAL-MAX DELIMITED BY SIZE
+                   INTO WS-OUTLINE
+               END-STRING
+               PERFORM PRINT-LINE
+           END-IF.
+
+       LOAD-JOB-BY-NUM.
+           SET JOB-NOT-FOUND TO TRUE
+           SET JOBS-EOF-NO TO TRUE
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-STAT NOT = "00"
+               CLOSE JOBS-FILE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL JOBS-EOF-YES
+               READ JOBS-FILE INTO WS-JOB-LINE
+                   AT END
+                       SET JOBS-EOF-YES TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-JOB-LINE) NOT = SPACES
+                           PERFORM PARSE-JOB-LINE-FOR-SUMMARY
+                           IF WS-JOB-PARSE-ID = WS-JOB-SELECT
+                               PERFORM PARSE-JOB-LINE-FULL
+                               SET JOB-FOUND TO TRUE
+                               SET JOBS-EOF-YES TO TRUE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOBS-FILE
+           SET JOBS-EOF-NO TO TRUE.
+
+       PARSE-JOB-LINE-FULL.
+           PERFORM PARSE-JOB-LINE-FOR-SUMMARY
            MOVE FUNCTION TRIM(WS-JOB-PARSE-TITLE) TO WS-JOB-TITLE
            MOVE FUNCTION TRIM(WS-JOB-PARSE-DESC)  TO WS-JOB-DESC
            MOVE FUNCTION TRIM(WS-JOB-PARSE-EMP)   TO WS-JOB-EMPLOYER
            MOVE FUNCTION TRIM(WS-JOB-PARSE-LOC)   TO WS-JOB-LOCATION
-           MOVE FUNCTION TRIM(WS-JOB-PARSE-SAL)   TO WS-JOB-SALARY.
+           MOVE WS-JOB-PARSE-SAL-MIN TO WS-JOB-SALARY-MIN
+           MOVE WS-JOB-PARSE-SAL-MAX TO WS-JOB-SALARY-MAX
+           MOVE WS-JOB-PARSE-POST-DATE TO WS-JOB-POST-DATE
+           MOVE WS-JOB-PARSE-EXP-DATE  TO WS-JOB-EXPIRE-DATE.
 
        VIEW-JOB-DETAILS.
            MOVE "--- Job details ---" TO WS-OUTLINE
@@ -1932,12 +4144,22 @@
                   INTO WS-OUTLINE
            END-STRING
            PERFORM PRINT-LINE
-           IF FUNCTION TRIM(WS-JOB-SALARY) NOT = SPACES
-              AND FUNCTION UPPER-CASE(
-                  FUNCTION TRIM(WS-JOB-SALARY)) NOT = "NONE"
+           IF WS-JOB-SALARY-MIN NOT = 0 OR WS-JOB-SALARY-MAX NOT = 0
                MOVE SPACES TO WS-OUTLINE
                STRING "Salary: " DELIMITED BY SIZE
-                      FUNCTION TRIM(WS-JOB-SALARY) DELIMITED BY SIZE
+                      WS-JOB-SALARY-MIN DELIMITED BY SIZE
+                      " - " DELIMITED BY SIZE
+                      WS-JOB-SALARY-MAX DELIMITED BY SIZE
+                      INTO WS-OUTLINE
+               END-STRING
+               PERFORM PRINT-LINE
+           END-IF
+           IF WS-JOB-POST-DATE NOT = 0
+               MOVE SPACES TO WS-OUTLINE
+               STRING "Posted: " DELIMITED BY SIZE
+                      WS-JOB-POST-DATE DELIMITED BY SIZE
+                      "   Expires: " DELIMITED BY SIZE
+                      WS-JOB-EXPIRE-DATE DELIMITED BY SIZE
                       INTO WS-OUTLINE
                END-STRING
                PERFORM PRINT-LINE
@@ -1946,6 +4168,8 @@
            PERFORM PRINT-LINE
            MOVE "Apply for this job" TO WS-OUTLINE
            PERFORM PRINT-LINE
+           MOVE "Save for later" TO WS-OUTLINE
+           PERFORM PRINT-LINE
            MOVE "Back to job list" TO WS-OUTLINE
            PERFORM PRINT-LINE
            MOVE "Enter your choice:" TO WS-OUTLINE
@@ -1969,12 +4193,188 @@
                        INTO WS-OUTLINE
                    END-STRING
                    PERFORM PRINT-LINE
+               WHEN WS-TRIMMED = "2"
+                 OR WS-TRIMMED = "Save for later"
+                   PERFORM SAVE-JOB-FOR-LATER
                WHEN OTHER
                    CONTINUE
            END-EVALUATE.
 
+      *>---------------------------------------------
+      *> SAVE-JOB-FOR-LATER
+      *> Purpose: Bookmark the currently viewed job
+      *>          (WS-JOB-SELECT) for the current user
+      *>          without submitting an application.
+      *>---------------------------------------------
+       SAVE-JOB-FOR-LATER.
+           PERFORM LOAD-SAVEDJOB-ARRAY
+           SET SAVEDJOB-ALREADY-NO TO TRUE
+           PERFORM VARYING WS-SAVEDJOB-IDX FROM 1 BY 1
+               UNTIL WS-SAVEDJOB-IDX > WS-SAVEDJOB-TOTAL
+                   OR SAVEDJOB-ALREADY-YES
+               PERFORM PARSE-SAVEDJOB-LINE
+               IF WS-SAVEDJOB-PARSE-ID = WS-JOB-SELECT
+               AND FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SAVEDJOB-PARSE-USER)) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENT-USERNAME))
+                   SET SAVEDJOB-ALREADY-YES TO TRUE
+               END-IF
+           END-PERFORM
+           IF SAVEDJOB-ALREADY-YES
+               MOVE "You already saved this job." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+           MOVE SPACES TO WS-SAVEDJOB-LINE
+           STRING
+               FUNCTION TRIM(WS-CURRENT-USERNAME) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               WS-JOB-SELECT DELIMITED BY SIZE
+               INTO WS-SAVEDJOB-LINE
+           END-STRING
+           OPEN EXTEND SAVEDJOBS-FILE
+           IF WS-SAVEDJOBS-STAT = "41"
+               CLOSE SAVEDJOBS-FILE
+               OPEN EXTEND SAVEDJOBS-FILE
+           END-IF
+           IF WS-SAVEDJOBS-STAT = "00" OR WS-SAVEDJOBS-STAT = "05"
+               WRITE SAVEDJOBS-REC FROM WS-SAVEDJOB-LINE
+               CLOSE SAVEDJOBS-FILE
+               MOVE "Job saved for later." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+           ELSE
+               DISPLAY "ERROR: Cannot write to savedjobs.dat. Status="
+                   WS-SAVEDJOBS-STAT
+           END-IF.
+
+      *>---------------------------------------------
+      *> LOAD-SAVEDJOB-ARRAY
+      *> Purpose: Read savedjobs.dat into
+      *>          WS-SAVEDJOB-ARRAY.
+      *>---------------------------------------------
+       LOAD-SAVEDJOB-ARRAY.
+           MOVE 0 TO WS-SAVEDJOB-TOTAL
+           SET SEARCH-EOF-NO TO TRUE
+           OPEN INPUT SAVEDJOBS-FILE
+           IF WS-SAVEDJOBS-STAT NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL SEARCH-EOF-YES
+               READ SAVEDJOBS-FILE INTO WS-SAVEDJOB-LINE
+                   AT END
+                       SET SEARCH-EOF-YES TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-SAVEDJOB-LINE) NOT = SPACES
+                       AND WS-SAVEDJOB-TOTAL < WS-SAVEDJOB-MAX
+                           ADD 1 TO WS-SAVEDJOB-TOTAL
+                           MOVE WS-SAVEDJOB-LINE TO
+                               WS-SAVEDJOB-ARRAY-LINE(WS-SAVEDJOB-TOTAL)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE SAVEDJOBS-FILE
+           SET SEARCH-EOF-NO TO TRUE.
+
+      *>---------------------------------------------
+      *> PARSE-SAVEDJOB-LINE
+      *> Purpose: Unpack WS-SAVEDJOB-ARRAY-LINE(WS-SAVEDJOB-IDX)
+      *>          into WS-SAVEDJOB-PARSE-USER/ID.
+      *>---------------------------------------------
+       PARSE-SAVEDJOB-LINE.
+           UNSTRING WS-SAVEDJOB-ARRAY-LINE(WS-SAVEDJOB-IDX)
+               DELIMITED BY "|"
+               INTO WS-SAVEDJOB-PARSE-USER
+                    WS-SAVEDJOB-PARSE-ID-X
+           END-UNSTRING
+           IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-SAVEDJOB-PARSE-ID-X)) = 0
+               MOVE FUNCTION NUMVAL(WS-SAVEDJOB-PARSE-ID-X)
+                   TO WS-SAVEDJOB-PARSE-ID
+           ELSE
+               MOVE 0 TO WS-SAVEDJOB-PARSE-ID
+           END-IF.
+
+      *>---------------------------------------------
+      *> VIEW-SAVED-JOBS
+      *> Purpose: List the current user's bookmarked
+      *>          job postings, re-using BROWSE-JOBS'
+      *>          detail view to apply or save again.
+      *>---------------------------------------------
+       VIEW-SAVED-JOBS.
+           PERFORM LOAD-SAVEDJOB-ARRAY
+           MOVE 0 TO WS-SAVEDJOB-COUNT-DISP
+           MOVE "--- Your Saved Jobs ---" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           PERFORM VARYING WS-SAVEDJOB-IDX FROM 1 BY 1
+               UNTIL WS-SAVEDJOB-IDX > WS-SAVEDJOB-TOTAL
+               PERFORM PARSE-SAVEDJOB-LINE
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-SAVEDJOB-PARSE-USER)) =
+                  FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENT-USERNAME))
+                   MOVE WS-SAVEDJOB-PARSE-ID TO WS-JOB-SELECT
+                   PERFORM LOAD-JOB-BY-NUM
+                   IF JOB-FOUND
+                       MOVE SPACES TO WS-OUTLINE
+                       STRING
+                           WS-JOB-SELECT DELIMITED BY SIZE
+                           ". " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-JOB-TITLE) DELIMITED BY SIZE
+                           " at " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-JOB-EMPLOYER) DELIMITED BY SIZE
+                           INTO WS-OUTLINE
+                       END-STRING
+                       PERFORM PRINT-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE "-----------------------" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE 10000 TO WS-JOB-SELECT
+           PERFORM UNTIL WS-JOB-SELECT = 0 OR EXIT-YES OR EOF-YES
+               MOVE "Enter a job number to view details, or 0 to go back:"
+                   TO WS-OUTLINE
+               PERFORM PRINT-INLINE
+               PERFORM REQUIRE-INPUT
+               IF EXIT-YES OR EOF-YES
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+               IF FUNCTION TEST-NUMVAL(WS-TRIMMED) NOT = 0
+                   MOVE "Invalid choice." TO WS-OUTLINE
+                   PERFORM PRINT-LINE
+                   MOVE 99999 TO WS-JOB-SELECT
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-TRIMMED) TO WS-JOB-SELECT
+                   IF WS-JOB-SELECT NOT = 0
+                       PERFORM LOAD-JOB-BY-NUM
+                       IF JOB-NOT-FOUND
+                           MOVE "Invalid choice." TO WS-OUTLINE
+                           PERFORM PRINT-LINE
+                           MOVE 99999 TO WS-JOB-SELECT
+                       ELSE
+                           PERFORM VIEW-JOB-DETAILS
+                           MOVE 99999 TO WS-JOB-SELECT
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE 0 TO WS-JOB-SELECT.
+
        BROWSE-JOBS.
+           PERFORM PURGE-EXPIRED-JOBS
            PERFORM COUNT-JOBS
+           MOVE 0 TO WS-JOB-FILTER-MIN
+           IF WS-JOB-CNT NOT = 0
+               MOVE
+               "Enter a minimum salary to filter by, or 0 for no filter:"
+                   TO WS-OUTLINE
+               PERFORM PRINT-INLINE
+               PERFORM REQUIRE-INPUT
+               IF EXIT-YES OR EOF-YES
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+               IF FUNCTION TEST-NUMVAL(WS-TRIMMED) = 0
+                   MOVE FUNCTION NUMVAL(WS-TRIMMED) TO WS-JOB-FILTER-MIN
+               END-IF
+           END-IF
            MOVE "--- Available Job Listings ---" TO WS-OUTLINE
            PERFORM PRINT-LINE
            IF WS-JOB-CNT = 0
@@ -1995,7 +4395,7 @@
                    EXIT PARAGRAPH
                END-IF
                MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
-               IF FUNCTION TEST-NUMVAL(WS-TRIMMED) = 1
+               IF FUNCTION TEST-NUMVAL(WS-TRIMMED) = 0
                    MOVE FUNCTION NUMVAL(WS-TRIMMED) TO WS-JOB-SELECT
                ELSE
                    MOVE 99999 TO WS-JOB-SELECT
@@ -2008,12 +4408,12 @@
                    IF WS-JOB-SELECT = 0
                        EXIT PERFORM
                    END-IF
-                   IF WS-JOB-SELECT < 1 OR WS-JOB-SELECT > WS-JOB-CNT
+                   PERFORM LOAD-JOB-BY-NUM
+                   IF JOB-NOT-FOUND
                        MOVE "Invalid choice." TO WS-OUTLINE
                        PERFORM PRINT-LINE
                        MOVE 99999 TO WS-JOB-SELECT
                    ELSE
-                       PERFORM LOAD-JOB-BY-NUM
                        PERFORM VIEW-JOB-DETAILS
                        MOVE "--- Available job listings ---" TO WS-OUTLINE
                        PERFORM PRINT-LINE
@@ -2037,6 +4437,7 @@
                FUNCTION TRIM(WS-JOB-LOCATION) DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
                WS-JOB-SELECT DELIMITED BY SIZE
+               "|PENDING" DELIMITED BY SIZE
                INTO WS-APPS-LINE
            END-STRING
            OPEN EXTEND APPS-FILE
@@ -2047,11 +4448,272 @@
            IF WS-APPS-STAT = "00" OR WS-APPS-STAT = "05"
                WRITE APPS-REC FROM WS-APPS-LINE
                CLOSE APPS-FILE
+               ADD 1 TO WS-RPT-APPS-SUBMITTED
            ELSE
                DISPLAY "ERROR: Cannot write to applications.dat. Status="
                    WS-APPS-STAT
            END-IF.
 
+      *>---------------------------------------------
+      *> LOAD-JOB-ARRAY
+      *> Purpose: Read jobs.dat into WS-JOB-ARRAY so
+      *>          it can be filtered, edited or
+      *>          rewritten in memory.
+      *>---------------------------------------------
+       LOAD-JOB-ARRAY.
+           MOVE 0 TO WS-JOB-ARRAY-TOTAL
+           SET JOBS-EOF-NO TO TRUE
+           OPEN INPUT JOBS-FILE
+           IF WS-JOBS-STAT NOT = "00"
+               CLOSE JOBS-FILE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL JOBS-EOF-YES
+               READ JOBS-FILE INTO WS-JOB-LINE
+                   AT END
+                       SET JOBS-EOF-YES TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-JOB-LINE) NOT = SPACES
+                       AND WS-JOB-ARRAY-TOTAL < WS-JOB-MAX
+                           ADD 1 TO WS-JOB-ARRAY-TOTAL
+                           MOVE WS-JOB-LINE
+                               TO WS-JOB-ARRAY-LINE(WS-JOB-ARRAY-TOTAL)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE JOBS-FILE
+           SET JOBS-EOF-NO TO TRUE.
+
+      *>---------------------------------------------
+      *> REWRITE-JOBS-FILE
+      *> Purpose: Overwrite jobs.dat from WS-JOB-ARRAY.
+      *>---------------------------------------------
+       REWRITE-JOBS-FILE.
+           OPEN OUTPUT JOBS-FILE
+           IF WS-JOBS-STAT NOT = "00"
+               MOVE "ERROR: Cannot rewrite jobs.dat." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-JOB-ARRAY-IDX FROM 1 BY 1
+               UNTIL WS-JOB-ARRAY-IDX > WS-JOB-ARRAY-TOTAL
+               WRITE JOBS-REC FROM WS-JOB-ARRAY-LINE(WS-JOB-ARRAY-IDX)
+           END-PERFORM
+           CLOSE JOBS-FILE.
+
+      *>---------------------------------------------
+      *> PURGE-EXPIRED-JOBS
+      *> Purpose: Nightly-batch-style cleanup, modeled
+      *>          on REWRITE-CONN-FILE - drops any
+      *>          posting past its expiration date
+      *>          before the listing is displayed.
+      *>---------------------------------------------
+       PURGE-EXPIRED-JOBS.
+           MOVE FUNCTION NUMVAL(FUNCTION CURRENT-DATE(1:8))
+               TO WS-JOB-TODAY-DATE
+           PERFORM LOAD-JOB-ARRAY
+           PERFORM VARYING WS-JOB-ARRAY-IDX FROM 1 BY 1
+               UNTIL WS-JOB-ARRAY-IDX > WS-JOB-ARRAY-TOTAL
+               MOVE WS-JOB-ARRAY-LINE(WS-JOB-ARRAY-IDX) TO WS-JOB-LINE
+               PERFORM PARSE-JOB-LINE-FOR-SUMMARY
+               IF WS-JOB-PARSE-EXP-DATE NOT = 0
+               AND WS-JOB-TODAY-DATE > WS-JOB-PARSE-EXP-DATE
+                   MOVE SPACES TO WS-JOB-ARRAY-LINE(WS-JOB-ARRAY-IDX)
+               END-IF
+           END-PERFORM
+           PERFORM REWRITE-JOBS-FILE.
+
+      *>---------------------------------------------
+      *> MANAGE-MY-POSTINGS
+      *> Purpose: List jobs posted by the current user
+      *>          and allow editing or deleting one.
+      *>---------------------------------------------
+       MANAGE-MY-POSTINGS.
+           SET JOB-MANAGE-EXIT-NO TO TRUE
+           PERFORM UNTIL JOB-MANAGE-EXIT-YES OR EXIT-YES OR EOF-YES
+               PERFORM LOAD-JOB-ARRAY
+               MOVE "--- My Job Postings ---" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               MOVE 0 TO WS-JOB-MINE-COUNT
+               PERFORM VARYING WS-JOB-ARRAY-IDX FROM 1 BY 1
+                   UNTIL WS-JOB-ARRAY-IDX > WS-JOB-ARRAY-TOTAL
+                   MOVE WS-JOB-ARRAY-LINE(WS-JOB-ARRAY-IDX) TO WS-JOB-LINE
+                   PERFORM PARSE-JOB-LINE-FOR-SUMMARY
+                   IF FUNCTION TRIM(WS-JOB-PARSE-POSTER) =
+                      FUNCTION TRIM(WS-CURRENT-USERNAME)
+                       ADD 1 TO WS-JOB-MINE-COUNT
+                       PERFORM PRINT-JOB-SUMMARY
+                   END-IF
+               END-PERFORM
+               MOVE "------------------------" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               IF WS-JOB-MINE-COUNT = 0
+                   MOVE "You have not posted any jobs or internships."
+                       TO WS-OUTLINE
+                   PERFORM PRINT-LINE
+                   SET JOB-MANAGE-EXIT-YES TO TRUE
+                   EXIT PERFORM
+               END-IF
+
+               MOVE "Enter a job number to edit/delete, or 0 to go back:"
+                   TO WS-OUTLINE
+               PERFORM PRINT-INLINE
+               PERFORM REQUIRE-INPUT
+               IF EXIT-YES OR EOF-YES
+                   EXIT PERFORM
+               END-IF
+               MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+               IF FUNCTION TEST-NUMVAL(WS-TRIMMED) = 0
+                   MOVE FUNCTION NUMVAL(WS-TRIMMED) TO WS-JOB-SELECT
+               ELSE
+                   MOVE 99999 TO WS-JOB-SELECT
+               END-IF
+               IF WS-JOB-SELECT = 0 AND WS-TRIMMED = "0"
+                   SET JOB-MANAGE-EXIT-YES TO TRUE
+                   EXIT PERFORM
+               END-IF
+
+               PERFORM LOAD-JOB-BY-NUM
+               IF JOB-NOT-FOUND
+                   MOVE "Invalid choice." TO WS-OUTLINE
+                   PERFORM PRINT-LINE
+               ELSE
+                   IF FUNCTION TRIM(WS-JOB-PARSE-POSTER) NOT =
+                      FUNCTION TRIM(WS-CURRENT-USERNAME)
+                       MOVE "That posting does not belong to you."
+                           TO WS-OUTLINE
+                       PERFORM PRINT-LINE
+                   ELSE
+                       PERFORM EDIT-OR-DELETE-POSTING
+                   END-IF
+               END-IF
+           END-PERFORM
+           MOVE 0 TO WS-JOB-SELECT.
+
+      *>---------------------------------------------
+      *> EDIT-OR-DELETE-POSTING
+      *> Purpose: Prompt for edit/delete on the posting
+      *>          already loaded by LOAD-JOB-BY-NUM,
+      *>          identified by WS-JOB-SELECT.
+      *>---------------------------------------------
+       EDIT-OR-DELETE-POSTING.
+           MOVE "1. Edit this posting" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "2. Delete this posting" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "3. Cancel" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Enter your choice:" TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+           EVALUATE WS-TRIMMED
+               WHEN "1"
+                   PERFORM EDIT-JOB-POSTING
+               WHEN "2"
+                   PERFORM DELETE-JOB-POSTING
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *>---------------------------------------------
+      *> EDIT-JOB-POSTING
+      *> Purpose: Re-prompt for all job fields, keeping
+      *>          the same Job ID and poster, then
+      *>          rewrite jobs.dat with the updated
+      *>          record in place.
+      *>---------------------------------------------
+       EDIT-JOB-POSTING.
+           MOVE "Enter Job Title:" TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-INLINE)(1:40) TO WS-JOB-TITLE
+           MOVE "Enter Description (max 200 chars):" TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-INLINE)(1:200) TO WS-JOB-DESC
+           MOVE "Enter Employer Name:" TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-INLINE)(1:40) TO WS-JOB-EMPLOYER
+           MOVE "Enter Location:" TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-INLINE)(1:40) TO WS-JOB-LOCATION
+           PERFORM ENTER-JOB-SALARY-RANGE
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM LOAD-JOB-ARRAY
+           PERFORM VARYING WS-JOB-ARRAY-IDX FROM 1 BY 1
+               UNTIL WS-JOB-ARRAY-IDX > WS-JOB-ARRAY-TOTAL
+               MOVE WS-JOB-ARRAY-LINE(WS-JOB-ARRAY-IDX) TO WS-JOB-LINE
+               PERFORM PARSE-JOB-LINE-FOR-SUMMARY
+               IF WS-JOB-PARSE-ID = WS-JOB-SELECT
+                   MOVE SPACES TO WS-JOB-ARRAY-LINE(WS-JOB-ARRAY-IDX)
+                   STRING
+                       WS-JOB-SELECT DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CURRENT-USERNAME) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-JOB-TITLE) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-JOB-DESC) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-JOB-EMPLOYER) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-JOB-LOCATION) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       WS-JOB-SALARY-MIN DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       WS-JOB-SALARY-MAX DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       WS-JOB-POST-DATE DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       WS-JOB-EXPIRE-DATE DELIMITED BY SIZE
+                       INTO WS-JOB-ARRAY-LINE(WS-JOB-ARRAY-IDX)
+                   END-STRING
+               END-IF
+           END-PERFORM
+           PERFORM REWRITE-JOBS-FILE
+           MOVE "Posting updated." TO WS-OUTLINE
+           PERFORM PRINT-LINE.
+
+      *>---------------------------------------------
+      *> DELETE-JOB-POSTING
+      *> Purpose: Remove the posting identified by
+      *>          WS-JOB-SELECT from jobs.dat.
+      *>---------------------------------------------
+       DELETE-JOB-POSTING.
+           PERFORM LOAD-JOB-ARRAY
+           PERFORM VARYING WS-JOB-ARRAY-IDX FROM 1 BY 1
+               UNTIL WS-JOB-ARRAY-IDX > WS-JOB-ARRAY-TOTAL
+               MOVE WS-JOB-ARRAY-LINE(WS-JOB-ARRAY-IDX) TO WS-JOB-LINE
+               PERFORM PARSE-JOB-LINE-FOR-SUMMARY
+               IF WS-JOB-PARSE-ID = WS-JOB-SELECT
+                   MOVE SPACES TO WS-JOB-ARRAY-LINE(WS-JOB-ARRAY-IDX)
+               END-IF
+           END-PERFORM
+           PERFORM REWRITE-JOBS-FILE
+           MOVE "Posting deleted." TO WS-OUTLINE
+           PERFORM PRINT-LINE.
+
       *>*********************************************
       *> MESSAGES MENU (WEEK 8)                     *
       *> Uses WS-MSG-MENU-EXIT (local flag) so that *
@@ -2125,16 +4787,7 @@
                    AT END
                        SET APPS-EOF-YES TO TRUE
                    NOT AT END
-                       MOVE SPACES TO WS-APP-PARSE-USER
-                       MOVE SPACES TO WS-APP-PARSE-TITLE
-                       MOVE SPACES TO WS-APP-PARSE-EMP
-                       MOVE SPACES TO WS-APP-PARSE-LOC
-                       UNSTRING WS-APPS-LINE
-                           DELIMITED BY "|"
-                           INTO WS-APP-PARSE-USER  WS-APP-PARSE-TITLE
-                                WS-APP-PARSE-EMP   WS-APP-PARSE-LOC
-                                WS-APP-PARSE-JOBNUM
-                       END-UNSTRING
+                       PERFORM PARSE-APPS-LINE
                        IF FUNCTION TRIM(WS-APP-PARSE-USER) =
                           FUNCTION TRIM(WS-CURRENT-USERNAME)
                            ADD 1 TO WS-APPS-COUNT-NUM
@@ -2179,11 +4832,271 @@
            MOVE "------------------------------" TO WS-OUTLINE
            PERFORM PRINT-LINE.
 
+      *>---------------------------------------------
+      *> PARSE-APPS-LINE
+      *> Purpose: Parse one applications.dat record
+      *>          into WS-APP-PARSE-*, defaulting
+      *>          status to PENDING for older records
+      *>          saved before the status field existed.
+      *>---------------------------------------------
+       PARSE-APPS-LINE.
+           MOVE SPACES TO WS-APP-PARSE-USER
+           MOVE SPACES TO WS-APP-PARSE-TITLE
+           MOVE SPACES TO WS-APP-PARSE-EMP
+           MOVE SPACES TO WS-APP-PARSE-LOC
+           MOVE SPACES TO WS-APP-PARSE-STATUS
+           MOVE 0 TO WS-APP-PARSE-JOBNUM
+           UNSTRING WS-APPS-LINE
+               DELIMITED BY "|"
+               INTO WS-APP-PARSE-USER  WS-APP-PARSE-TITLE
+                    WS-APP-PARSE-EMP   WS-APP-PARSE-LOC
+                    WS-APP-PARSE-JOBNUM WS-APP-PARSE-STATUS
+           END-UNSTRING
+           IF FUNCTION TRIM(WS-APP-PARSE-STATUS) = SPACES
+               MOVE "PENDING" TO WS-APP-PARSE-STATUS
+           END-IF.
+
+      *>---------------------------------------------
+      *> LOAD-APPS-ARRAY
+      *> Purpose: Read applications.dat into
+      *>          WS-APPS-ARRAY for in-memory review
+      *>          and rewrite.
+      *>---------------------------------------------
+       LOAD-APPS-ARRAY.
+           MOVE 0 TO WS-APPS-ARRAY-TOTAL
+           SET APPS-EOF-NO TO TRUE
+           OPEN INPUT APPS-FILE
+           IF WS-APPS-STAT NOT = "00"
+               CLOSE APPS-FILE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL APPS-EOF-YES
+               READ APPS-FILE INTO WS-APPS-LINE
+                   AT END
+                       SET APPS-EOF-YES TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(WS-APPS-LINE) NOT = SPACES
+                       AND WS-APPS-ARRAY-TOTAL < WS-APPS-MAX
+                           ADD 1 TO WS-APPS-ARRAY-TOTAL
+                           MOVE WS-APPS-LINE
+                               TO WS-APPS-ARRAY-LINE(WS-APPS-ARRAY-TOTAL)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE APPS-FILE
+           SET APPS-EOF-NO TO TRUE.
+
+      *>---------------------------------------------
+      *> REWRITE-APPS-FILE
+      *> Purpose: Overwrite applications.dat from
+      *>          WS-APPS-ARRAY.
+      *>---------------------------------------------
+       REWRITE-APPS-FILE.
+           OPEN OUTPUT APPS-FILE
+           IF WS-APPS-STAT NOT = "00"
+               MOVE "ERROR: Cannot rewrite applications.dat." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM VARYING WS-APPS-ARRAY-IDX FROM 1 BY 1
+               UNTIL WS-APPS-ARRAY-IDX > WS-APPS-ARRAY-TOTAL
+               WRITE APPS-REC FROM WS-APPS-ARRAY-LINE(WS-APPS-ARRAY-IDX)
+           END-PERFORM
+           CLOSE APPS-FILE.
+
+      *>---------------------------------------------
+      *> REVIEW-MY-APPLICANTS
+      *> Purpose: Show applications submitted against
+      *>          job postings where the current user
+      *>          is the poster, and let the poster set
+      *>          an accept/reject/interview status.
+      *>---------------------------------------------
+       REVIEW-MY-APPLICANTS.
+           SET APPS-MANAGE-EXIT-NO TO TRUE
+           PERFORM UNTIL APPS-MANAGE-EXIT-YES OR EXIT-YES OR EOF-YES
+               PERFORM LOAD-APPS-ARRAY
+               MOVE "--- Applicants to My Postings ---" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               MOVE 0 TO WS-APPS-MINE-COUNT
+               PERFORM VARYING WS-APPS-ARRAY-IDX FROM 1 BY 1
+                   UNTIL WS-APPS-ARRAY-IDX > WS-APPS-ARRAY-TOTAL
+                   MOVE WS-APPS-ARRAY-LINE(WS-APPS-ARRAY-IDX) TO WS-APPS-LINE
+                   PERFORM PARSE-APPS-LINE
+                   MOVE WS-APP-PARSE-JOBNUM TO WS-JOB-SELECT
+                   PERFORM LOAD-JOB-BY-NUM
+                   IF JOB-FOUND AND FUNCTION TRIM(WS-JOB-PARSE-POSTER) =
+                      FUNCTION TRIM(WS-CURRENT-USERNAME)
+                       ADD 1 TO WS-APPS-MINE-COUNT
+                       MOVE SPACES TO WS-OUTLINE
+                       STRING
+                           WS-APP-PARSE-JOBNUM DELIMITED BY SIZE
+                           ". " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-APP-PARSE-USER) DELIMITED BY SIZE
+                           " applied to " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-APP-PARSE-TITLE) DELIMITED BY SIZE
+                           " - Status: " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-APP-PARSE-STATUS) DELIMITED BY SIZE
+                           INTO WS-OUTLINE
+                       END-STRING
+                       PERFORM PRINT-LINE
+                   END-IF
+               END-PERFORM
+               MOVE "----------------------------------" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               IF WS-APPS-MINE-COUNT = 0
+                   MOVE "No one has applied to your postings yet."
+                       TO WS-OUTLINE
+                   PERFORM PRINT-LINE
+                   SET APPS-MANAGE-EXIT-YES TO TRUE
+                   EXIT PERFORM
+               END-IF
+
+               MOVE
+               "Enter job number to set an applicant's status, or 0 to go back:"
+                   TO WS-OUTLINE
+               PERFORM PRINT-INLINE
+               PERFORM REQUIRE-INPUT
+               IF EXIT-YES OR EOF-YES
+                   EXIT PERFORM
+               END-IF
+               MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+               IF FUNCTION TEST-NUMVAL(WS-TRIMMED) = 0
+                   MOVE FUNCTION NUMVAL(WS-TRIMMED) TO WS-JOB-SELECT
+               ELSE
+                   MOVE 99999 TO WS-JOB-SELECT
+               END-IF
+               IF WS-JOB-SELECT = 0 AND WS-TRIMMED = "0"
+                   SET APPS-MANAGE-EXIT-YES TO TRUE
+                   EXIT PERFORM
+               END-IF
+
+               MOVE "Enter the applicant's username:" TO WS-OUTLINE
+               PERFORM PRINT-INLINE
+               PERFORM REQUIRE-INPUT
+               IF EXIT-YES OR EOF-YES
+                   EXIT PERFORM
+               END-IF
+               MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+               PERFORM SET-APPLICANT-STATUS
+           END-PERFORM.
+
+      *>---------------------------------------------
+      *> SET-APPLICANT-STATUS
+      *> Purpose: Prompt for a new status and persist
+      *>          it for the matching applicant/job
+      *>          pair, identified by WS-JOB-SELECT and
+      *>          the username in WS-TRIMMED.
+      *>---------------------------------------------
+       SET-APPLICANT-STATUS.
+           MOVE WS-TRIMMED TO WS-APPS-TARGET-USER
+           MOVE "1. Accept" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "2. Reject" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "3. Interview" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+           MOVE "Enter your choice:" TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           EVALUATE FUNCTION TRIM(WS-INLINE)
+               WHEN "1"
+                   MOVE "ACCEPTED" TO WS-APPS-TARGET-STATUS
+               WHEN "2"
+                   MOVE "REJECTED" TO WS-APPS-TARGET-STATUS
+               WHEN "3"
+                   MOVE "INTERVIEW" TO WS-APPS-TARGET-STATUS
+               WHEN OTHER
+                   MOVE "Invalid choice." TO WS-OUTLINE
+                   PERFORM PRINT-LINE
+                   EXIT PARAGRAPH
+           END-EVALUATE
+
+           PERFORM LOAD-APPS-ARRAY
+           PERFORM VARYING WS-APPS-ARRAY-IDX FROM 1 BY 1
+               UNTIL WS-APPS-ARRAY-IDX > WS-APPS-ARRAY-TOTAL
+               MOVE WS-APPS-ARRAY-LINE(WS-APPS-ARRAY-IDX) TO WS-APPS-LINE
+               PERFORM PARSE-APPS-LINE
+               IF WS-APP-PARSE-JOBNUM = WS-JOB-SELECT
+               AND FUNCTION TRIM(WS-APP-PARSE-USER) =
+                   FUNCTION TRIM(WS-APPS-TARGET-USER)
+                   MOVE SPACES TO WS-APPS-ARRAY-LINE(WS-APPS-ARRAY-IDX)
+                   STRING
+                       FUNCTION TRIM(WS-APP-PARSE-USER) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-APP-PARSE-TITLE) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-APP-PARSE-EMP) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-APP-PARSE-LOC) DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       WS-APP-PARSE-JOBNUM DELIMITED BY SIZE
+                       "|" DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-APPS-TARGET-STATUS) DELIMITED BY SIZE
+                       INTO WS-APPS-ARRAY-LINE(WS-APPS-ARRAY-IDX)
+                   END-STRING
+               END-IF
+           END-PERFORM
+           PERFORM REWRITE-APPS-FILE
+           MOVE "Applicant status updated." TO WS-OUTLINE
+           PERFORM PRINT-LINE.
+
+      *>---------------------------------------------
+      *> RECONCILE-APPLICATIONS
+      *> Purpose: Cross-check every applications.dat
+      *>          row's job number against jobs.dat and
+      *>          relabel the status of any row whose
+      *>          job posting no longer resolves, so a
+      *>          deleted/expired posting doesn't leave
+      *>          a silently-stale application behind.
+      *> Called:  From TOP-LEVEL-MENU option 4.
+      *>---------------------------------------------
+       RECONCILE-APPLICATIONS.
+           MOVE 0 TO WS-RECON-ORPHAN-COUNT
+           PERFORM LOAD-APPS-ARRAY
+           PERFORM VARYING WS-APPS-ARRAY-IDX FROM 1 BY 1
+               UNTIL WS-APPS-ARRAY-IDX > WS-APPS-ARRAY-TOTAL
+               MOVE WS-APPS-ARRAY-LINE(WS-APPS-ARRAY-IDX) TO WS-APPS-LINE
+               IF FUNCTION TRIM(WS-APPS-LINE) NOT = SPACES
+                   PERFORM PARSE-APPS-LINE
+                   MOVE WS-APP-PARSE-JOBNUM TO WS-JOB-SELECT
+                   PERFORM LOAD-JOB-BY-NUM
+                   IF NOT JOB-FOUND
+                   AND FUNCTION TRIM(WS-APP-PARSE-STATUS) NOT = "ORPHANED"
+                       ADD 1 TO WS-RECON-ORPHAN-COUNT
+                       STRING
+                           FUNCTION TRIM(WS-APP-PARSE-USER) DELIMITED BY SIZE
+                           "|" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-APP-PARSE-TITLE) DELIMITED BY SIZE
+                           "|" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-APP-PARSE-EMP) DELIMITED BY SIZE
+                           "|" DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-APP-PARSE-LOC) DELIMITED BY SIZE
+                           "|" DELIMITED BY SIZE
+                           WS-APP-PARSE-JOBNUM DELIMITED BY SIZE
+                           "|" DELIMITED BY SIZE
+                           "ORPHANED" DELIMITED BY SIZE
+                           INTO WS-APPS-ARRAY-LINE(WS-APPS-ARRAY-IDX)
+                       END-STRING
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM REWRITE-APPS-FILE
+           MOVE WS-RECON-ORPHAN-COUNT TO WS-RECON-COUNT-DISP
+           MOVE SPACES TO WS-OUTLINE
+           STRING "Reconciliation complete. Orphaned applications flagged: "
+                   DELIMITED BY SIZE
+                  WS-RECON-COUNT-DISP DELIMITED BY SIZE
+                  INTO WS-OUTLINE
+           END-STRING
+           PERFORM PRINT-LINE.
+
       *>*********************************************
       *> MESSAGING COPYBOOK (WEEK 8)                *
       *>*********************************************
        COPY SENDMESSAGE_SRC.
-       COPY VIEWMESSAGES_SRC.
 
 
        
\ No newline at end of file
