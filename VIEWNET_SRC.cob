@@ -16,13 +16,8 @@
            MOVE "--- Pending Connection Requests ---" TO WS-OUTLINE
            PERFORM PRINT-LINE
 
-           *> Load all connection records into the in-memory array
-           MOVE 0 TO WS-CONN-TOTAL
-           SET CONN-EOF-NO TO TRUE
-
-           OPEN INPUT CONN-FILE
-
-           IF WS-CONN-STAT NOT = "00"
+           PERFORM LOAD-CONN-ARRAY
+           IF WS-CONN-TOTAL = 0
                MOVE
                    "You have no pending connection requests at this time."
                    TO WS-OUTLINE
@@ -32,27 +27,6 @@
                EXIT PARAGRAPH
            END-IF
 
-           PERFORM UNTIL CONN-EOF-YES
-               READ CONN-FILE INTO WS-CONN-LINE
-                   AT END
-                       SET CONN-EOF-YES TO TRUE
-                   NOT AT END
-                       PERFORM PARSE-CONNECTION-LINE
-                       IF WS-CONN-TOTAL < 25
-                           ADD 1 TO WS-CONN-TOTAL
-                           MOVE WS-CONN-SENDER-PARSE
-                               TO WS-CA-SENDER(WS-CONN-TOTAL)
-                           MOVE WS-CONN-RECIP-PARSE
-                               TO WS-CA-RECIP(WS-CONN-TOTAL)
-                           MOVE WS-CONN-STATUS-PARSE
-                               TO WS-CA-STATUS(WS-CONN-TOTAL)
-                       END-IF
-               END-READ
-           END-PERFORM
-
-           CLOSE CONN-FILE
-           SET CONN-EOF-NO TO TRUE
-
            *> Count pending requests for current user
            MOVE 0 TO WS-PROFILE-COUNT
            PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
@@ -140,6 +114,7 @@
                WHEN "Accept"
                WHEN "accept"
                    MOVE "ACCEPTED" TO WS-CA-STATUS(WS-CONN-IDX)
+                   ADD 1 TO WS-RPT-CONN-ACCEPTED
                    MOVE SPACES TO WS-OUTLINE
                    STRING
                        "Connection request from "
@@ -193,6 +168,8 @@
                UNTIL WS-CONN-IDX > WS-CONN-TOTAL
                IF FUNCTION TRIM(WS-CA-STATUS(WS-CONN-IDX))
                       NOT = "REJECTED"
+               AND FUNCTION TRIM(WS-CA-STATUS(WS-CONN-IDX))
+                      NOT = "CANCELLED"
                    MOVE SPACES TO WS-CONN-LINE
                    STRING
                        FUNCTION TRIM(WS-CA-SENDER(WS-CONN-IDX))
@@ -224,13 +201,9 @@
            MOVE "--- Your Network ---" TO WS-OUTLINE
            PERFORM PRINT-LINE
 
-           *> Load all connection records into the in-memory array
-           MOVE 0 TO WS-CONN-TOTAL
-           SET CONN-EOF-NO TO TRUE
-
-           OPEN INPUT CONN-FILE
+           PERFORM LOAD-CONN-ARRAY
 
-           IF WS-CONN-STAT NOT = "00"
+           IF WS-CONN-TOTAL = 0
                MOVE "You have no connections yet." TO WS-OUTLINE
                PERFORM PRINT-LINE
                MOVE "--------------------" TO WS-OUTLINE
@@ -238,27 +211,6 @@
                EXIT PARAGRAPH
            END-IF
 
-           PERFORM UNTIL CONN-EOF-YES
-               READ CONN-FILE INTO WS-CONN-LINE
-                   AT END
-                       SET CONN-EOF-YES TO TRUE
-                   NOT AT END
-                       PERFORM PARSE-CONNECTION-LINE
-                       IF WS-CONN-TOTAL < 25
-                           ADD 1 TO WS-CONN-TOTAL
-                           MOVE WS-CONN-SENDER-PARSE
-                               TO WS-CA-SENDER(WS-CONN-TOTAL)
-                           MOVE WS-CONN-RECIP-PARSE
-                               TO WS-CA-RECIP(WS-CONN-TOTAL)
-                           MOVE WS-CONN-STATUS-PARSE
-                               TO WS-CA-STATUS(WS-CONN-TOTAL)
-                       END-IF
-               END-READ
-           END-PERFORM
-
-           CLOSE CONN-FILE
-           SET CONN-EOF-NO TO TRUE
-
            *> Count accepted connections for current user
            MOVE 0 TO WS-PROFILE-COUNT
            PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
@@ -394,6 +346,63 @@
                PERFORM PRINT-LINE
            END-IF.
 
+           PERFORM COUNT-MUTUAL-CONNECTIONS
+           MOVE WS-MUTUAL-COUNT TO WS-MUTUAL-COUNT-DISP
+           MOVE SPACES TO WS-OUTLINE
+           STRING
+               "  Mutual connections: "
+               DELIMITED BY SIZE
+               WS-MUTUAL-COUNT-DISP
+               DELIMITED BY SIZE
+               INTO WS-OUTLINE
+           END-STRING
+           PERFORM PRINT-LINE.
+
+      *>---------------------------------------------
+      *> COUNT-MUTUAL-CONNECTIONS
+      *> Purpose: Count how many of the current user's
+      *>          other ACCEPTED connections are also
+      *>          ACCEPTED connections of the person in
+      *>          WS-NETWORK-DISPLAY-USER, using the
+      *>          WS-CONN-ARRAY already loaded by
+      *>          LOAD-CONN-ARRAY.
+      *>---------------------------------------------
+       COUNT-MUTUAL-CONNECTIONS.
+           MOVE 0 TO WS-MUTUAL-COUNT
+           PERFORM VARYING WS-CONN-IDX2 FROM 1 BY 1
+               UNTIL WS-CONN-IDX2 > WS-CONN-TOTAL
+               MOVE SPACES TO WS-MUTUAL-CANDIDATE
+               IF FUNCTION TRIM(WS-CA-STATUS(WS-CONN-IDX2)) = "ACCEPTED"
+                   IF FUNCTION TRIM(WS-CA-SENDER(WS-CONN-IDX2)) =
+                      FUNCTION TRIM(WS-CURRENT-USERNAME)
+                       MOVE WS-CA-RECIP(WS-CONN-IDX2) TO WS-MUTUAL-CANDIDATE
+                   ELSE IF FUNCTION TRIM(WS-CA-RECIP(WS-CONN-IDX2)) =
+                      FUNCTION TRIM(WS-CURRENT-USERNAME)
+                       MOVE WS-CA-SENDER(WS-CONN-IDX2) TO WS-MUTUAL-CANDIDATE
+                   END-IF
+                   END-IF
+               END-IF
+               IF FUNCTION TRIM(WS-MUTUAL-CANDIDATE) NOT = SPACES
+               AND FUNCTION TRIM(WS-MUTUAL-CANDIDATE) NOT =
+                   FUNCTION TRIM(WS-NETWORK-DISPLAY-USER)
+                   PERFORM VARYING WS-CONN-IDX3 FROM 1 BY 1
+                       UNTIL WS-CONN-IDX3 > WS-CONN-TOTAL
+                       IF FUNCTION TRIM(WS-CA-STATUS(WS-CONN-IDX3)) = "ACCEPTED"
+                       AND ((FUNCTION TRIM(WS-CA-SENDER(WS-CONN-IDX3)) =
+                             FUNCTION TRIM(WS-MUTUAL-CANDIDATE)
+                         AND FUNCTION TRIM(WS-CA-RECIP(WS-CONN-IDX3)) =
+                             FUNCTION TRIM(WS-NETWORK-DISPLAY-USER))
+                        OR (FUNCTION TRIM(WS-CA-RECIP(WS-CONN-IDX3)) =
+                             FUNCTION TRIM(WS-MUTUAL-CANDIDATE)
+                        AND FUNCTION TRIM(WS-CA-SENDER(WS-CONN-IDX3)) =
+                             FUNCTION TRIM(WS-NETWORK-DISPLAY-USER)))
+                           ADD 1 TO WS-MUTUAL-COUNT
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+
       *>---------------------------------------------
       *> PARSE-NETWORK-PROFILE-LINE
       *> Purpose: Parse pipe-delimited profile data
@@ -416,3 +425,226 @@
                    WS-NET-PARSED-UNIVERSITY
                    WS-NET-PARSED-MAJOR
            END-UNSTRING.
+
+      *>---------------------------------------------
+      *> CONNECTION-REQUESTS-MENU
+      *> Purpose: Submenu covering both sides of a
+      *>          connection request - ones sent to me
+      *>          and ones I have sent out.
+      *> Called: From AFTER-LOGIN-MENU option 4
+      *>---------------------------------------------
+       CONNECTION-REQUESTS-MENU.
+           SET CONN-MENU-EXIT-NO TO TRUE
+
+           PERFORM UNTIL CONN-MENU-EXIT-YES OR EXIT-YES OR EOF-YES
+
+               MOVE "--- Connection Requests ---" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               MOVE "1. View/Respond to Requests Sent to Me" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               MOVE "2. View My Sent Requests" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               MOVE "3. Withdraw a Sent Request" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               MOVE "4. Back to Main Menu" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               MOVE "Enter your choice:" TO WS-OUTLINE
+               PERFORM PRINT-INLINE
+
+               PERFORM REQUIRE-INPUT
+               IF EXIT-YES OR EOF-YES
+                   EXIT PERFORM
+               END-IF
+               MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+
+               EVALUATE WS-TRIMMED
+                   WHEN "1"
+                       PERFORM MANAGE-PENDING-REQUESTS
+                   WHEN "2"
+                       PERFORM VIEW-SENT-REQUESTS
+                   WHEN "3"
+                       PERFORM WITHDRAW-SENT-REQUEST
+                   WHEN "4"
+                       SET CONN-MENU-EXIT-YES TO TRUE
+                   WHEN OTHER
+                       MOVE "Invalid choice." TO WS-OUTLINE
+                       PERFORM PRINT-LINE
+               END-EVALUATE
+           END-PERFORM.
+
+      *>---------------------------------------------
+      *> LOAD-CONN-ARRAY
+      *> Purpose: Read connections.dat in full into
+      *>          WS-CONN-ARRAY so callers can filter
+      *>          it in memory without re-reading the
+      *>          file for every pass.
+      *>---------------------------------------------
+       LOAD-CONN-ARRAY.
+           MOVE 0 TO WS-CONN-TOTAL
+           SET CONN-EOF-NO TO TRUE
+
+           OPEN INPUT CONN-FILE
+           IF WS-CONN-STAT NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL CONN-EOF-YES
+               READ CONN-FILE INTO WS-CONN-LINE
+                   AT END
+                       SET CONN-EOF-YES TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-CONNECTION-LINE
+                       IF WS-CONN-TOTAL < WS-CONN-MAX
+                           ADD 1 TO WS-CONN-TOTAL
+                           MOVE WS-CONN-SENDER-PARSE
+                               TO WS-CA-SENDER(WS-CONN-TOTAL)
+                           MOVE WS-CONN-RECIP-PARSE
+                               TO WS-CA-RECIP(WS-CONN-TOTAL)
+                           MOVE WS-CONN-STATUS-PARSE
+                               TO WS-CA-STATUS(WS-CONN-TOTAL)
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE CONN-FILE
+           SET CONN-EOF-NO TO TRUE.
+
+      *>---------------------------------------------
+      *> COUNT-MY-PENDING-REQUESTS
+      *> Purpose: Tally PENDING connection requests
+      *>          addressed to the current user. Used by
+      *>          the login banner (AFTER-LOGIN).
+      *>---------------------------------------------
+       COUNT-MY-PENDING-REQUESTS.
+           MOVE 0 TO WS-PENDING-REQ-COUNT
+           PERFORM LOAD-CONN-ARRAY
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONN-TOTAL
+               IF FUNCTION TRIM(WS-CA-RECIP(WS-CONN-IDX)) =
+                  FUNCTION TRIM(WS-CURRENT-USERNAME)
+               AND FUNCTION TRIM(WS-CA-STATUS(WS-CONN-IDX)) = "PENDING"
+                   ADD 1 TO WS-PENDING-REQ-COUNT
+               END-IF
+           END-PERFORM.
+
+      *>---------------------------------------------
+      *> VIEW-SENT-REQUESTS
+      *> Purpose: Display PENDING connection requests
+      *>          where the current user is the sender,
+      *>          i.e. requests still awaiting a reply.
+      *> Called: From CONNECTION-REQUESTS-MENU option 2
+      *>---------------------------------------------
+       VIEW-SENT-REQUESTS.
+           MOVE "--- My Sent Requests ---" TO WS-OUTLINE
+           PERFORM PRINT-LINE
+
+           PERFORM LOAD-CONN-ARRAY
+
+           MOVE 0 TO WS-CONN-SENT-COUNT
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONN-TOTAL
+               IF FUNCTION TRIM(WS-CA-SENDER(WS-CONN-IDX)) =
+                  FUNCTION TRIM(WS-CURRENT-USERNAME)
+               AND FUNCTION TRIM(WS-CA-STATUS(WS-CONN-IDX)) = "PENDING"
+                   ADD 1 TO WS-CONN-SENT-COUNT
+                   MOVE SPACES TO WS-OUTLINE
+                   STRING
+                       "Request to "
+                       DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CA-RECIP(WS-CONN-IDX))
+                       DELIMITED BY SIZE
+                       " - still pending."
+                       DELIMITED BY SIZE
+                       INTO WS-OUTLINE
+                   END-STRING
+                   PERFORM PRINT-LINE
+               END-IF
+           END-PERFORM
+
+           IF WS-CONN-SENT-COUNT = 0
+               MOVE "You have no outstanding sent requests."
+                   TO WS-OUTLINE
+               PERFORM PRINT-LINE
+           END-IF
+
+           MOVE "-----------------------------------" TO WS-OUTLINE
+           PERFORM PRINT-LINE.
+
+      *>---------------------------------------------
+      *> WITHDRAW-SENT-REQUEST
+      *> Purpose: Let the current user pull back a
+      *>          PENDING request they sent, so the
+      *>          recipient is freed up again and the
+      *>          sender can try a different request
+      *>          later (CHECK-CONNECTION-EXISTS would
+      *>          otherwise block a re-send forever).
+      *> Called: From CONNECTION-REQUESTS-MENU option 3
+      *>---------------------------------------------
+       WITHDRAW-SENT-REQUEST.
+           PERFORM LOAD-CONN-ARRAY
+
+           MOVE 0 TO WS-CONN-SENT-COUNT
+           PERFORM VARYING WS-CONN-IDX FROM 1 BY 1
+               UNTIL WS-CONN-IDX > WS-CONN-TOTAL
+               IF FUNCTION TRIM(WS-CA-SENDER(WS-CONN-IDX)) =
+                  FUNCTION TRIM(WS-CURRENT-USERNAME)
+               AND FUNCTION TRIM(WS-CA-STATUS(WS-CONN-IDX)) = "PENDING"
+                   ADD 1 TO WS-CONN-SENT-COUNT
+                   MOVE WS-CONN-IDX TO WS-CONN-SENT-IDX(WS-CONN-SENT-COUNT)
+                   MOVE SPACES TO WS-OUTLINE
+                   STRING
+                       WS-CONN-SENT-COUNT DELIMITED BY SIZE
+                       ". Request to " DELIMITED BY SIZE
+                       FUNCTION TRIM(WS-CA-RECIP(WS-CONN-IDX))
+                       DELIMITED BY SIZE
+                       INTO WS-OUTLINE
+                   END-STRING
+                   PERFORM PRINT-LINE
+               END-IF
+           END-PERFORM
+
+           IF WS-CONN-SENT-COUNT = 0
+               MOVE "You have no outstanding sent requests to withdraw."
+                   TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "Enter the number of the request to withdraw, or 0 to cancel:"
+               TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+           IF FUNCTION TEST-NUMVAL(WS-TRIMMED) = 0
+               MOVE FUNCTION NUMVAL(WS-TRIMMED) TO WS-CONN-SELECT
+           ELSE
+               MOVE 999 TO WS-CONN-SELECT
+           END-IF
+
+           IF WS-CONN-SELECT = 0
+               EXIT PARAGRAPH
+           END-IF
+           IF WS-CONN-SELECT < 1 OR WS-CONN-SELECT > WS-CONN-SENT-COUNT
+               MOVE "Invalid choice." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "CANCELLED" TO
+               WS-CA-STATUS(WS-CONN-SENT-IDX(WS-CONN-SELECT))
+           PERFORM REWRITE-CONN-FILE
+
+           MOVE SPACES TO WS-OUTLINE
+           STRING
+               "Connection request to "
+               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CA-RECIP(WS-CONN-SENT-IDX(WS-CONN-SELECT)))
+               DELIMITED BY SIZE
+               " has been withdrawn."
+               DELIMITED BY SIZE
+               INTO WS-OUTLINE
+           END-STRING
+           PERFORM PRINT-LINE.
