@@ -138,9 +138,10 @@
       *>---------------------------------------------
       *> SAVE-MESSAGE
       *> Purpose: Append message record to messages.dat
-      *> Format:  sender|recipient|timestamp|content
+      *> Format:  sender|recipient|timestamp|content|status
       *>---------------------------------------------
        SAVE-MESSAGE.
+           MOVE "UNREAD" TO WS-MSG-STATUS
            MOVE SPACES TO WS-MSG-LINE
            STRING
                FUNCTION TRIM(WS-CURRENT-USERNAME) DELIMITED BY SIZE
@@ -150,6 +151,8 @@
                FUNCTION TRIM(WS-MSG-TIMESTAMP)    DELIMITED BY SIZE
                "|" DELIMITED BY SIZE
                FUNCTION TRIM(WS-MSG-CONTENT)      DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-MSG-STATUS)       DELIMITED BY SIZE
                INTO WS-MSG-LINE
            END-STRING
 
@@ -162,83 +165,317 @@
            IF WS-MSGS-STAT = "00" OR WS-MSGS-STAT = "05"
                WRITE MSGS-REC FROM WS-MSG-LINE
                CLOSE MSGS-FILE
+               ADD 1 TO WS-RPT-MSGS-SENT
            ELSE
                DISPLAY "ERROR: Cannot write to messages.dat. Status="
                    WS-MSGS-STAT
            END-IF.
 
       *>---------------------------------------------
-      *> VIEW-MY-MESSAGES
-      *> Purpose: Display all messages sent to or
-      *>          from the logged-in user.
-      *> Called:  From MESSAGES-MENU option 2
+      *> LOAD-MSG-ARRAY
+      *> Purpose: Read messages.dat into WS-MSG-ARRAY so
+      *>          threads can be listed and individual
+      *>          records (read flags, deletes) rewritten.
       *>---------------------------------------------
-       VIEW-MY-MESSAGES.
-           MOVE 0 TO WS-MSG-COUNT-NUM
+       LOAD-MSG-ARRAY.
+           MOVE 0 TO WS-MSG-ARRAY-TOTAL
            SET MSG-VIEW-EOF-NO TO TRUE
-
-           MOVE "--- Your Messages ---" TO WS-OUTLINE
-           PERFORM PRINT-LINE
-
            OPEN INPUT MSGS-FILE
            IF WS-MSGS-STAT NOT = "00"
-               MOVE "No messages found." TO WS-OUTLINE
-               PERFORM PRINT-LINE
-               MOVE "---------------------" TO WS-OUTLINE
-               PERFORM PRINT-LINE
+               CLOSE MSGS-FILE
                EXIT PARAGRAPH
            END-IF
-
            PERFORM UNTIL MSG-VIEW-EOF-YES
                READ MSGS-FILE INTO WS-MSG-LINE
                    AT END
                        SET MSG-VIEW-EOF-YES TO TRUE
                    NOT AT END
-                       PERFORM PARSE-MSG-LINE
-                       IF FUNCTION UPPER-CASE(
-                          FUNCTION TRIM(WS-MSG-PARSE-SENDER)) =
-                          FUNCTION UPPER-CASE(
-                          FUNCTION TRIM(WS-CURRENT-USERNAME))
-                       OR FUNCTION UPPER-CASE(
-                          FUNCTION TRIM(WS-MSG-PARSE-RECIP)) =
-                          FUNCTION UPPER-CASE(
-                          FUNCTION TRIM(WS-CURRENT-USERNAME))
-                           ADD 1 TO WS-MSG-COUNT-NUM
-                           PERFORM DISPLAY-ONE-MESSAGE
+                       IF FUNCTION TRIM(WS-MSG-LINE) NOT = SPACES
+                       AND WS-MSG-ARRAY-TOTAL < WS-MSG-MAX
+                           ADD 1 TO WS-MSG-ARRAY-TOTAL
+                           MOVE WS-MSG-LINE
+                               TO WS-MSG-ARRAY-LINE(WS-MSG-ARRAY-TOTAL)
                        END-IF
                END-READ
            END-PERFORM
-
            CLOSE MSGS-FILE
-           SET MSG-VIEW-EOF-NO TO TRUE
+           SET MSG-VIEW-EOF-NO TO TRUE.
 
-           IF WS-MSG-COUNT-NUM = 0
-               MOVE "You have no messages." TO WS-OUTLINE
+      *>---------------------------------------------
+      *> REWRITE-MSGS-FILE
+      *> Purpose: Overwrite messages.dat from WS-MSG-ARRAY.
+      *>---------------------------------------------
+       REWRITE-MSGS-FILE.
+           OPEN OUTPUT MSGS-FILE
+           IF WS-MSGS-STAT NOT = "00"
+               MOVE "ERROR: Cannot rewrite messages.dat." TO WS-OUTLINE
                PERFORM PRINT-LINE
+               EXIT PARAGRAPH
            END-IF
+           PERFORM VARYING WS-MSG-ARRAY-IDX FROM 1 BY 1
+               UNTIL WS-MSG-ARRAY-IDX > WS-MSG-ARRAY-TOTAL
+               IF FUNCTION TRIM(WS-MSG-ARRAY-LINE(WS-MSG-ARRAY-IDX))
+                  NOT = SPACES
+                   WRITE MSGS-REC FROM WS-MSG-ARRAY-LINE(WS-MSG-ARRAY-IDX)
+               END-IF
+           END-PERFORM
+           CLOSE MSGS-FILE.
+
+      *>---------------------------------------------
+      *> VIEW-MY-MESSAGES
+      *> Purpose: Group the logged-in user's messages
+      *>          into threads by conversation partner
+      *>          and let them open, read, or delete one.
+      *> Called:  From MESSAGES-MENU option 2
+      *>---------------------------------------------
+       VIEW-MY-MESSAGES.
+           SET MSG-THREAD-MENU-EXIT-NO TO TRUE
+           PERFORM UNTIL MSG-THREAD-MENU-EXIT-YES OR EXIT-YES OR EOF-YES
+               PERFORM LOAD-MSG-ARRAY
+               PERFORM BUILD-MSG-THREADS
+
+               MOVE "--- Your Messages ---" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+
+               IF WS-MSG-THREAD-COUNT = 0
+                   MOVE "You have no messages." TO WS-OUTLINE
+                   PERFORM PRINT-LINE
+                   MOVE "---------------------" TO WS-OUTLINE
+                   PERFORM PRINT-LINE
+                   SET MSG-THREAD-MENU-EXIT-YES TO TRUE
+                   EXIT PERFORM
+               END-IF
+
+               PERFORM VARYING WS-MSG-THREAD-IDX FROM 1 BY 1
+                   UNTIL WS-MSG-THREAD-IDX > WS-MSG-THREAD-COUNT
+                   MOVE SPACES TO WS-OUTLINE
+                   STRING
+                       WS-MSG-THREAD-IDX DELIMITED BY SIZE
+                       ". " DELIMITED BY SIZE
+                       FUNCTION TRIM(
+                           WS-MSG-THREAD-PARTNER(WS-MSG-THREAD-IDX))
+                           DELIMITED BY SIZE
+                       " (" DELIMITED BY SIZE
+                       WS-MSG-THREAD-UNREAD(WS-MSG-THREAD-IDX)
+                           DELIMITED BY SIZE
+                       " unread, " DELIMITED BY SIZE
+                       WS-MSG-THREAD-TOTAL(WS-MSG-THREAD-IDX)
+                           DELIMITED BY SIZE
+                       " total)" DELIMITED BY SIZE
+                       INTO WS-OUTLINE
+                   END-STRING
+                   PERFORM PRINT-LINE
+               END-PERFORM
+               MOVE "---------------------" TO WS-OUTLINE
+               PERFORM PRINT-LINE
+
+               MOVE "Enter a thread number to open, or 0 to go back:"
+                   TO WS-OUTLINE
+               PERFORM PRINT-INLINE
+               PERFORM REQUIRE-INPUT
+               IF EXIT-YES OR EOF-YES
+                   EXIT PERFORM
+               END-IF
+               MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+               IF FUNCTION TEST-NUMVAL(WS-TRIMMED) = 0
+                   MOVE FUNCTION NUMVAL(WS-TRIMMED) TO WS-MSG-THREAD-SELECT
+               ELSE
+                   MOVE 0 TO WS-MSG-THREAD-SELECT
+               END-IF
+               IF WS-MSG-THREAD-SELECT = 0
+                   SET MSG-THREAD-MENU-EXIT-YES TO TRUE
+                   EXIT PERFORM
+               END-IF
+               IF WS-MSG-THREAD-SELECT > WS-MSG-THREAD-COUNT
+                   MOVE "Invalid choice." TO WS-OUTLINE
+                   PERFORM PRINT-LINE
+               ELSE
+                   PERFORM VIEW-MESSAGE-THREAD
+               END-IF
+           END-PERFORM.
+
+      *>---------------------------------------------
+      *> BUILD-MSG-THREADS
+      *> Purpose: From WS-MSG-ARRAY (already loaded),
+      *>          group the current user's messages by
+      *>          the other participant, in the order
+      *>          each partner was first seen.
+      *>---------------------------------------------
+       BUILD-MSG-THREADS.
+           MOVE 0 TO WS-MSG-THREAD-COUNT
+           PERFORM VARYING WS-MSG-ARRAY-IDX FROM 1 BY 1
+               UNTIL WS-MSG-ARRAY-IDX > WS-MSG-ARRAY-TOTAL
+               MOVE WS-MSG-ARRAY-LINE(WS-MSG-ARRAY-IDX) TO WS-MSG-LINE
+               PERFORM PARSE-MSG-LINE
+
+               SET MSG-THREAD-NOT-FOUND TO TRUE
+               MOVE SPACES TO WS-TRIMMED
+
+               IF FUNCTION UPPER-CASE(
+                  FUNCTION TRIM(WS-MSG-PARSE-SENDER)) =
+                  FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENT-USERNAME))
+                   MOVE WS-MSG-PARSE-RECIP TO WS-TRIMMED
+               ELSE
+                   IF FUNCTION UPPER-CASE(
+                      FUNCTION TRIM(WS-MSG-PARSE-RECIP)) =
+                      FUNCTION UPPER-CASE(
+                      FUNCTION TRIM(WS-CURRENT-USERNAME))
+                       MOVE WS-MSG-PARSE-SENDER TO WS-TRIMMED
+                   END-IF
+               END-IF
+
+      *>       A blank WS-TRIMMED here means this record does
+      *>       not involve the current user at all; skip it.
+               IF FUNCTION TRIM(WS-TRIMMED) NOT = SPACES
+                   PERFORM VARYING WS-MSG-THREAD-IDX FROM 1 BY 1
+                       UNTIL WS-MSG-THREAD-IDX > WS-MSG-THREAD-COUNT
+                           OR MSG-THREAD-FOUND
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(
+                          WS-MSG-THREAD-PARTNER(WS-MSG-THREAD-IDX))) =
+                          FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TRIMMED))
+                           SET MSG-THREAD-FOUND TO TRUE
+                       END-IF
+                   END-PERFORM
+
+                   IF MSG-THREAD-NOT-FOUND
+                   AND WS-MSG-THREAD-COUNT < WS-MSG-MAX
+                       ADD 1 TO WS-MSG-THREAD-COUNT
+                       MOVE WS-MSG-THREAD-COUNT TO WS-MSG-THREAD-IDX
+                       MOVE WS-TRIMMED
+                           TO WS-MSG-THREAD-PARTNER(WS-MSG-THREAD-IDX)
+                       MOVE 0 TO WS-MSG-THREAD-TOTAL(WS-MSG-THREAD-IDX)
+                       MOVE 0 TO WS-MSG-THREAD-UNREAD(WS-MSG-THREAD-IDX)
+                   ELSE
+                       SUBTRACT 1 FROM WS-MSG-THREAD-IDX
+                   END-IF
+
+                   ADD 1 TO WS-MSG-THREAD-TOTAL(WS-MSG-THREAD-IDX)
+                   IF FUNCTION UPPER-CASE(
+                      FUNCTION TRIM(WS-MSG-PARSE-RECIP)) =
+                      FUNCTION UPPER-CASE(
+                      FUNCTION TRIM(WS-CURRENT-USERNAME))
+                   AND FUNCTION UPPER-CASE(
+                      FUNCTION TRIM(WS-MSG-PARSE-STATUS)) = "UNREAD"
+                       ADD 1 TO WS-MSG-THREAD-UNREAD(WS-MSG-THREAD-IDX)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      *>---------------------------------------------
+      *> VIEW-MESSAGE-THREAD
+      *> Purpose: Display every message in the thread
+      *>          picked as WS-MSG-THREAD-SELECT (oldest
+      *>          first), marking unread messages to the
+      *>          current user as READ, then offer to
+      *>          delete one of the messages shown.
+      *>---------------------------------------------
+       VIEW-MESSAGE-THREAD.
+           MOVE WS-MSG-THREAD-PARTNER(WS-MSG-THREAD-SELECT) TO WS-TRIMMED
+           MOVE 0 TO WS-MSG-DISP-COUNT
 
-           MOVE "---------------------" TO WS-OUTLINE
-           PERFORM PRINT-LINE
            MOVE SPACES TO WS-OUTLINE
-           MOVE WS-MSG-COUNT-NUM TO WS-MSG-COUNT-DISP
-           STRING "Total Messages: " DELIMITED BY SIZE
-                  WS-MSG-COUNT-DISP DELIMITED BY SIZE
-                  INTO WS-OUTLINE
+           STRING
+               "--- Thread with " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-TRIMMED) DELIMITED BY SIZE
+               " ---" DELIMITED BY SIZE
+               INTO WS-OUTLINE
            END-STRING
            PERFORM PRINT-LINE
-           MOVE "---------------------" TO WS-OUTLINE
-           PERFORM PRINT-LINE.
+
+           PERFORM VARYING WS-MSG-ARRAY-IDX FROM 1 BY 1
+               UNTIL WS-MSG-ARRAY-IDX > WS-MSG-ARRAY-TOTAL
+               MOVE WS-MSG-ARRAY-LINE(WS-MSG-ARRAY-IDX) TO WS-MSG-LINE
+               PERFORM PARSE-MSG-LINE
+
+               IF (FUNCTION UPPER-CASE(
+                   FUNCTION TRIM(WS-MSG-PARSE-SENDER)) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENT-USERNAME))
+                   AND FUNCTION UPPER-CASE(
+                   FUNCTION TRIM(WS-MSG-PARSE-RECIP)) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TRIMMED)))
+               OR (FUNCTION UPPER-CASE(
+                   FUNCTION TRIM(WS-MSG-PARSE-RECIP)) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENT-USERNAME))
+                   AND FUNCTION UPPER-CASE(
+                   FUNCTION TRIM(WS-MSG-PARSE-SENDER)) =
+                   FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TRIMMED)))
+
+                   IF FUNCTION UPPER-CASE(
+                      FUNCTION TRIM(WS-MSG-PARSE-RECIP)) =
+                      FUNCTION UPPER-CASE(
+                      FUNCTION TRIM(WS-CURRENT-USERNAME))
+                       MOVE "READ" TO WS-MSG-PARSE-STATUS
+                       PERFORM REWRITE-MSG-ARRAY-LINE
+                   END-IF
+
+                   ADD 1 TO WS-MSG-DISP-COUNT
+                   MOVE WS-MSG-ARRAY-IDX
+                       TO WS-MSG-DISP-MAP-IDX(WS-MSG-DISP-COUNT)
+                   MOVE WS-MSG-DISP-COUNT TO WS-MSG-DISP-NUM-DISP
+                   PERFORM DISPLAY-ONE-MESSAGE
+               END-IF
+           END-PERFORM
+
+           PERFORM REWRITE-MSGS-FILE
+
+           MOVE "Enter a message number to delete, or 0 to go back:"
+               TO WS-OUTLINE
+           PERFORM PRINT-INLINE
+           PERFORM REQUIRE-INPUT
+           IF EXIT-YES OR EOF-YES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE FUNCTION TRIM(WS-INLINE) TO WS-TRIMMED
+           IF FUNCTION TEST-NUMVAL(WS-TRIMMED) = 0
+               MOVE FUNCTION NUMVAL(WS-TRIMMED) TO WS-MSG-DELETE-SELECT
+           ELSE
+               MOVE 0 TO WS-MSG-DELETE-SELECT
+           END-IF
+           IF WS-MSG-DELETE-SELECT > 0
+           AND WS-MSG-DELETE-SELECT <= WS-MSG-DISP-COUNT
+               MOVE SPACES TO WS-MSG-ARRAY-LINE(
+                   WS-MSG-DISP-MAP-IDX(WS-MSG-DELETE-SELECT))
+               PERFORM REWRITE-MSGS-FILE
+               MOVE "Message deleted." TO WS-OUTLINE
+               PERFORM PRINT-LINE
+           END-IF.
+
+      *>---------------------------------------------
+      *> REWRITE-MSG-ARRAY-LINE
+      *> Purpose: Re-STRING the parsed fields (with an
+      *>          updated status) back into the array
+      *>          slot currently held in WS-MSG-ARRAY-IDX.
+      *>---------------------------------------------
+       REWRITE-MSG-ARRAY-LINE.
+           MOVE SPACES TO WS-MSG-LINE
+           STRING
+               FUNCTION TRIM(WS-MSG-PARSE-SENDER) DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-MSG-PARSE-RECIP)  DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-MSG-PARSE-TS)     DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-MSG-PARSE-BODY)   DELIMITED BY SIZE
+               "|" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-MSG-PARSE-STATUS) DELIMITED BY SIZE
+               INTO WS-MSG-LINE
+           END-STRING
+           MOVE WS-MSG-LINE TO WS-MSG-ARRAY-LINE(WS-MSG-ARRAY-IDX).
 
       *>---------------------------------------------
       *> PARSE-MSG-LINE
       *> Purpose: Split a messages.dat record into
-      *>          its four fields
+      *>          its fields. Records written before
+      *>          the read/unread flag existed carry
+      *>          no 5th field; treat those as READ so
+      *>          they do not all surface as unread.
       *>---------------------------------------------
        PARSE-MSG-LINE.
            MOVE SPACES TO WS-MSG-PARSE-SENDER
            MOVE SPACES TO WS-MSG-PARSE-RECIP
            MOVE SPACES TO WS-MSG-PARSE-TS
            MOVE SPACES TO WS-MSG-PARSE-BODY
+           MOVE SPACES TO WS-MSG-PARSE-STATUS
 
            UNSTRING WS-MSG-LINE
                DELIMITED BY "|"
@@ -246,19 +483,31 @@
                     WS-MSG-PARSE-RECIP
                     WS-MSG-PARSE-TS
                     WS-MSG-PARSE-BODY
-           END-UNSTRING.
+                    WS-MSG-PARSE-STATUS
+           END-UNSTRING
+
+           IF FUNCTION TRIM(WS-MSG-PARSE-STATUS) = SPACES
+               MOVE "READ" TO WS-MSG-PARSE-STATUS
+           END-IF.
 
       *>---------------------------------------------
       *> DISPLAY-ONE-MESSAGE
-      *> Purpose: Print a single message record
+      *> Purpose: Print a single message record, with
+      *>          its position in the current thread
+      *>          listing and its read/unread flag.
       *>---------------------------------------------
        DISPLAY-ONE-MESSAGE.
            MOVE SPACES TO WS-OUTLINE
            STRING
-               "From: " DELIMITED BY SIZE
+               "[" DELIMITED BY SIZE
+               WS-MSG-DISP-NUM-DISP DELIMITED BY SIZE
+               "] From: " DELIMITED BY SIZE
                FUNCTION TRIM(WS-MSG-PARSE-SENDER) DELIMITED BY SIZE
                "  To: " DELIMITED BY SIZE
                FUNCTION TRIM(WS-MSG-PARSE-RECIP) DELIMITED BY SIZE
+               "  (" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-MSG-PARSE-STATUS) DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
                INTO WS-OUTLINE
            END-STRING
            PERFORM PRINT-LINE
@@ -282,6 +531,39 @@
            MOVE "---" TO WS-OUTLINE
            PERFORM PRINT-LINE.
 
+      *>---------------------------------------------
+      *> COUNT-MY-UNREAD-MESSAGES
+      *> Purpose: Tally messages.dat rows addressed to
+      *>          the current user that are still
+      *>          UNREAD. Used by the login banner
+      *>          (AFTER-LOGIN).
+      *>---------------------------------------------
+       COUNT-MY-UNREAD-MESSAGES.
+           MOVE 0 TO WS-MSG-UNREAD-TOTAL
+           SET MSG-VIEW-EOF-NO TO TRUE
+           OPEN INPUT MSGS-FILE
+           IF WS-MSGS-STAT NOT = "00"
+               CLOSE MSGS-FILE
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL MSG-VIEW-EOF-YES
+               READ MSGS-FILE INTO WS-MSG-LINE
+                   AT END
+                       SET MSG-VIEW-EOF-YES TO TRUE
+                   NOT AT END
+                       PERFORM PARSE-MSG-LINE
+                       IF FUNCTION UPPER-CASE(
+                          FUNCTION TRIM(WS-MSG-PARSE-RECIP)) =
+                          FUNCTION UPPER-CASE(
+                          FUNCTION TRIM(WS-CURRENT-USERNAME))
+                       AND FUNCTION UPPER-CASE(
+                          FUNCTION TRIM(WS-MSG-PARSE-STATUS)) = "UNREAD"
+                           ADD 1 TO WS-MSG-UNREAD-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE MSGS-FILE
+           SET MSG-VIEW-EOF-NO TO TRUE.
 
 
            
\ No newline at end of file
